@@ -20,7 +20,14 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT USUARIES ASSIGN TO 'USUARIES.TXT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-USUARIES.
 
+      *----FICHERO DE TOQUE DE ACTIVIDAD (UN REGISTRO POR LOGIN VALIDO).
+           SELECT ACTIVIDAD ASSIGN TO 'ACTIVIDAD.TXT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ACTIVIDAD.
 
       ******************************************************************
       *                       DATA DIVISION
@@ -28,27 +35,43 @@
        DATA DIVISION.
        FILE SECTION.
       *----FICHERO DE ENTRADA.
+       FD  USUARIES
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-USUARIES                       PIC X(66).
 
       *----FICHERO DE SALIDA.
+       FD  ACTIVIDAD
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-ACTIVIDAD                      PIC X(11).
 
       ******************************************************************
       *                  WORKING-STORAGE SECTION
       ******************************************************************
        WORKING-STORAGE SECTION.
       *----FILE STATUS
-      * 01  FS-USUARIES                       PIC 9(02).
-      * 01  FS-USUARIES-X                     PIC 9(02).
+       01  FS-USUARIES                       PIC 9(02).
+       01  FS-ACTIVIDAD                      PIC 9(02).
+      *----AUXILIAR PARA COMPROBAR_FS.
+       01  WS-FICHERO-CHK                    PIC X(15).
       *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
+           COPY REGUSUARIES.
+           COPY REGUSU_ACTIVIDAD.
 
       *----TABLAS.
 
       *----AUXILIARES.
        01  AUXILIARES.
            03  ACCION                        PIC 9(01) VALUE ZEROS.
+           03  AUXILIAR-ALIAS                PIC X(10) VALUE SPACES.
+           03  AUXILIAR-CONTRASENA           PIC X(08) VALUE SPACES.
+           03  WS-CONTRASENA-HASH            PIC X(08) VALUE SPACES.
 
       *----SWITCHES.
-      * 01  SWITCHES.
-      *     03  SW-EOF-USUARIES               PIC X(02)   VALUE "NO".
+       01  SWITCHES.
+           03  SW-EOF-USUARIES               PIC X(02)   VALUE "NO".
+           03  SW-LOGIN-OK                   PIC X(02)   VALUE "NO".
 
       *----CONTADORES-ESTADISTICAS.
       * 01  CONTADORES.
@@ -65,7 +88,7 @@
            05 WS-REGUSUA-LOCALICAD           PIC X(10)     VALUE SPACES.
            05 WS-REGUSUA-TLF                 PIC 9(09)     VALUE ZEROS.
            05 WS-REGUSUA-FECHA-NACI          PIC 9(08)     VALUE ZEROS.
-           05 WS-REGUSUA-CONTRASENA          PIC 9(08)     VALUE ZEROS.
+           05 WS-REGUSUA-CONTRASENA          PIC X(08)     VALUE SPACES.
        01  WS-REGUSUA-ACT                    PIC X(58)     VALUE SPACES.
       ******************************************************************
       *                    PROCEDURE DIVISION
@@ -94,12 +117,11 @@
            PERFORM 2100-TRATAR-ALTA THRU 2100-FIN-TRATAR-ALTA
 
            PERFORM 2200-ACTUALIZAR-ALTA THRU 2200-FIN-ACTUALIZAR-ALTA
-           
-           DISPLAY "ELIGE ACCION: "
-           DISPLAY "PULSA 1 SI QUIERES DARTE DE ALTA"
-           DISPLAY "PULSA 2 SI QUIERES MODIFICAR "
-           DISPLAY "PULSA 3 SI QUIERES DARTE BAJA"
-           ACCEPT ACCION
+
+           MOVE ZEROS TO ACCION
+           PERFORM 2010-ELEGIR-ACCION THRU 2010-FIN-ELEGIR-ACCION
+               UNTIL ACCION = 1 OR ACCION = 2 OR ACCION = 3
+                     OR ACCION = 4
 
            EVALUATE ACCION
            WHEN = 1
@@ -108,17 +130,134 @@
       *         PERFORM 2200-ACTUALIZAR-ALTA
       *            THRU 2200-FIN-ACTUALIZAR-ALTA
            WHEN = 2
-               PERFORM 2300-TRATAR-MODIF THRU 2300-FIN-TRATAR-MODIF
+               PERFORM 2050-LOGIN THRU 2050-FIN-LOGIN
+               IF SW-LOGIN-OK = "SI"
+                   PERFORM 2300-TRATAR-MODIF THRU 2300-FIN-TRATAR-MODIF
+               ELSE
+                   DISPLAY "USUARIO O CONTRASENA INCORRECTO"
+               END-IF
 
            WHEN = 3
-               PERFORM 2400-TRATAR-BAJA THRU 2400-FIN-TRATAR-BAJA
+               PERFORM 2050-LOGIN THRU 2050-FIN-LOGIN
+               IF SW-LOGIN-OK = "SI"
+                   PERFORM 2400-TRATAR-BAJA THRU 2400-FIN-TRATAR-BAJA
+               ELSE
+                   DISPLAY "USUARIO O CONTRASENA INCORRECTO"
+               END-IF
+
+           WHEN = 4
+               PERFORM 2450-TRATAR-CONSULTA
+                   THRU 2450-FIN-TRATAR-CONSULTA
            END-EVALUATE.
-               DISPLAY "111111".
 
        2000-FIN-PROCESO.
       *-----------------
            EXIT.
 
+      * VUELVE A MOSTRAR EL MENU MIENTRAS LA OPCION TECLEADA NO SEA
+      * 1, 2, 3 O 4, EN LUGAR DE DEJAR QUE UNA PULSACION INVALIDA
+      * ACABE LA SESION SIN MAS.
+       2010-ELEGIR-ACCION.
+      *-------------------
+           DISPLAY "ELIGE ACCION: "
+           DISPLAY "PULSA 1 SI QUIERES DARTE DE ALTA"
+           DISPLAY "PULSA 2 SI QUIERES MODIFICAR "
+           DISPLAY "PULSA 3 SI QUIERES DARTE BAJA"
+           DISPLAY "PULSA 4 SI QUIERES CONSULTAR UN USUARIO"
+           ACCEPT ACCION
+
+           IF ACCION NOT = 1 AND ACCION NOT = 2 AND ACCION NOT = 3
+               AND ACCION NOT = 4
+               DISPLAY "OPCION NO VALIDA"
+           END-IF.
+
+       2010-FIN-ELEGIR-ACCION.
+      *-----------------------
+           EXIT.
+
+      * Pide alias y contrasenna y los contrasta contra USUARIES.TXT
+      * antes de dejar pasar a MODIFICACION o BAJA. Si hay coincidencia
+      * deja el registro encontrado en WS-REGUSUA, que es lo que se le
+      * pasa al programa de destino.
+       2050-LOGIN.
+      *-------------
+           MOVE "NO" TO SW-EOF-USUARIES
+           MOVE "NO" TO SW-LOGIN-OK
+
+           DISPLAY "INTRODUCE TU ALIAS: "
+           ACCEPT AUXILIAR-ALIAS
+           DISPLAY "INTRODUCE TU CONTRASENNA: "
+           ACCEPT AUXILIAR-CONTRASENA
+           CALL 'HASH_CONTRASENA' USING AUXILIAR-CONTRASENA
+                                         WS-CONTRASENA-HASH
+
+           OPEN INPUT USUARIES
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES
+
+           PERFORM 2060-LEER-USUARIES THRU 2060-FIN-LEER-USUARIES
+               UNTIL SW-EOF-USUARIES = "SI"
+               OR SW-LOGIN-OK = "SI"
+
+           CLOSE USUARIES
+
+           IF SW-LOGIN-OK = "SI"
+               PERFORM 2070-REGISTRAR-ACTIVIDAD
+                   THRU 2070-FIN-REGISTRAR-ACTIVIDAD
+           END-IF.
+
+       2050-FIN-LOGIN.
+      *-----------------
+           EXIT.
+
+       2060-LEER-USUARIES.
+      *------------------
+           READ USUARIES INTO REGUSUA
+              AT END MOVE "SI" TO SW-EOF-USUARIES
+           NOT AT END
+               IF REGUSUA-ALIAS = AUXILIAR-ALIAS
+                   AND REGUSUA-CONTRASENA = WS-CONTRASENA-HASH
+                   MOVE "SI" TO SW-LOGIN-OK
+                   MOVE REGUSUA-CODIGO      TO WS-REGUSUA-CODIGO
+                   MOVE REGUSUA-NOMBRE      TO WS-REGUSUA-NOMBRE
+                   MOVE REGUSUA-ALIAS       TO WS-REGUSUA-ALIAS
+                   MOVE REGUSUA-LOCALICAD   TO WS-REGUSUA-LOCALICAD
+                   MOVE REGUSUA-TLF         TO WS-REGUSUA-TLF
+                   MOVE REGUSUA-FECHA-NACI  TO WS-REGUSUA-FECHA-NACI
+                   MOVE REGUSUA-CONTRASENA  TO WS-REGUSUA-CONTRASENA
+               END-IF
+           END-READ
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES.
+
+       2060-FIN-LEER-USUARIES.
+      *-----------------------
+           EXIT.
+
+      * DEJA CONSTANCIA DEL LOGIN EN ACTIVIDAD.TXT Y LLAMA AL MERGE QUE
+      * ACTUALIZA REGUSUA-ULTIMA-ACTIVIDAD EN USUARIES.TXT, IGUAL QUE
+      * ALTA_USUARIO/BAJA_USUARIO/MODIF_USUARIO LLAMAN A SU ACT_* TRAS
+      * ESCRIBIR SU PROPIO FICHERO DE MOVIMIENTO.
+       2070-REGISTRAR-ACTIVIDAD.
+      *--------------------------
+           MOVE WS-REGUSUA-CODIGO TO REGUSU_ACTIVIDAD-CODIGO
+           ACCEPT REGUSU_ACTIVIDAD-FECHA FROM DATE YYYYMMDD
+
+           OPEN OUTPUT ACTIVIDAD
+           MOVE "ACTIVIDAD" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-ACTIVIDAD
+
+           WRITE REG-ACTIVIDAD FROM REGUSU_ACTIVIDAD
+           CLOSE ACTIVIDAD
+
+           CALL 'ACT_ACTIVIDAD'.
+
+       2070-FIN-REGISTRAR-ACTIVIDAD.
+      *-------------------------------
+           EXIT.
+
        2100-TRATAR-ALTA.
       *-----------------
            CALL 'ALTA_USUARIO' USING WS-REGUSUA.
@@ -150,6 +289,14 @@
       *---------------------
            EXIT.
 
+       2450-TRATAR-CONSULTA.
+      *----------------------
+           CALL 'CONSULTA_USUARIO'.
+
+       2450-FIN-TRATAR-CONSULTA.
+      *------------------------
+           EXIT.
+
        3000-FIN.
       *---------
            DISPLAY "COMPLETADO"
