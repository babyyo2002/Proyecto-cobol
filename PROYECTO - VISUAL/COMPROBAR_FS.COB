@@ -0,0 +1,52 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:22/01/2025
+      * OBJETIVO: COMPROBAR EL FILE STATUS DEVUELTO POR UN OPEN, READ O
+      * WRITE. SI EL CODIGO NO ES 00 (CORRECTO) NI 10 (FIN DE FICHERO),
+      * MUESTRA EL NOMBRE DEL FICHERO Y EL CODIGO, Y DETIENE EL PROGRAMA
+      * DE FORMA CONTROLADA EN LUGAR DE SEGUIR TRABAJANDO CON UN FICHERO
+      * QUE NO SE HA PODIDO ABRIR, LEER O ESCRIBIR CORRECTAMENTE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.COMPROBAR_FS.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+      *                       DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LS-FICHERO                    PIC X(15).
+       01  LS-FS                         PIC 9(02).
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-FICHERO LS-FS.
+      *-------------------
+           PERFORM 1000-COMPROBAR THRU 1000-FIN-COMPROBAR.
+
+           EXIT PROGRAM.
+
+       1000-COMPROBAR.
+      *-----------------
+           IF LS-FS NOT = 00 AND LS-FS NOT = 10
+               DISPLAY "ERROR DE FICHERO " LS-FICHERO
+                       ": FILE STATUS = " LS-FS
+               STOP RUN
+           END-IF.
+
+       1000-FIN-COMPROBAR.
+      *--------------------
+           EXIT.
+
+       END PROGRAM COMPROBAR_FS.
