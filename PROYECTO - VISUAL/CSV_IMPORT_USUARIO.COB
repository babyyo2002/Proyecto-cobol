@@ -0,0 +1,315 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:22/01/2025
+      * OBJETIVO: RECONSTRUIR USUARIES.TXT A PARTIR DE USUARIOS.CSV,
+      * PARA QUE EL MAESTRO PUEDA IR Y VOLVER DESDE UNA HOJA DE CALCULO
+      * SIN EDITAR A MANO EL FICHERO DE ANCHO FIJO.
+      * MODIFICACIONES:
+      * 09/08/2026 - LA CONTRASENA Y LA ULTIMA-ACTIVIDAD DEJAN DE
+      *   IMPORTARSE DESDE EL CSV (NO FORMAN PARTE DEL INTERCAMBIO);
+      *   SE ACTUALIZA TAMBIEN CONTROL.DAT AL TERMINAR PARA QUE
+      *   ALTA_USUARIO NO REUTILICE UN CODIGO YA TRAIDO POR EL CSV.
+      * 09/08/2026 - EL MAESTRO SE RECONSTRUYE AHORA EN UN INTERMEDIO
+      *   Y SE ORDENA POR CODIGO AL RENOMBRARLO A USUARIES.TXT (IGUAL
+      *   QUE ACT_ALTA_USUARIO/ACT_MODIF_USUARIO), YA QUE EL CSV PUEDE
+      *   LLEGAR REORDENADO Y TODOS LOS MERGE 1:1 QUE LEEN USUARIES.TXT
+      *   EXIGEN QUE ESTE ASCENDENTE POR CODIGO.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.CSV_IMPORT_USUARIO.
+
+      ******************************************************************
+      *                   ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS-CSV ASSIGN TO 'USUARIOS.CSV'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-CSV.
+
+           SELECT USUARIES ASSIGN TO 'USUARIES.TXT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-USUARIES.
+
+           SELECT CONTROL-CODIGO ASSIGN TO 'CONTROL.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-CONTROL.
+
+      *----FICHERO INTERMEDIO SIN ORDENAR, RENOMBRADO A USUARIES.TXT
+      *----POR 3200-RENOMBRAR UNA VEZ ORDENADO POR CODIGO.
+           SELECT N-USUARIES ASSIGN TO "NUEVO-USUARIES-CSV.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-N-USUARIES.
+
+           SELECT SORT-USUARIES ASSIGN TO SORTUSUARIESCSV.
+
+      ******************************************************************
+      *                       DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *----FICHERO DE ENTRADA.
+       FD  USUARIOS-CSV
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-CSV                            PIC X(80).
+
+      *----FICHERO DE SALIDA.
+       FD  USUARIES
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-USUARIES                       PIC X(66).
+
+      *----FICHERO DE CONTROL (SIGUIENTE CODIGO A ASIGNAR).
+       FD  CONTROL-CODIGO
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-CONTROL                        PIC X(03).
+
+      *----FICHERO INTERMEDIO (SIN ORDENAR) DEL MAESTRO RECONSTRUIDO.
+       FD  N-USUARIES
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-N-USUARIES                     PIC X(66).
+
+       SD  SORT-USUARIES
+           RECORD CONTAINS 66 CHARACTERS.
+       01  SORT-REGUSUA.
+           05 SORT-REGUSUA-CODIGO            PIC 9(03) VALUE ZEROS.
+           05 SORT-REGUSUA-NOMBRE            PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-ALIAS             PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-LOCALICAD         PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-TLF               PIC 9(09) VALUE ZEROS.
+           05 SORT-REGUSUA-FECHA-NACI        PIC 9(08) VALUE ZEROS.
+           05 SORT-REGUSUA-CONTRASENA        PIC X(08) VALUE SPACES.
+           05 SORT-REGUSUA-ULTIMA-ACTIVIDAD  PIC 9(08) VALUE ZEROS.
+
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *----FILE STATUS
+       01  FS-CSV                            PIC 9(02).
+       01  FS-USUARIES                       PIC 9(02).
+       01  FS-CONTROL                        PIC 9(02).
+       01  FS-N-USUARIES                     PIC 9(02).
+      *----AUXILIAR PARA COMPROBAR_FS.
+       01  WS-FICHERO-CHK                    PIC X(15).
+      *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
+           COPY REGUSUARIES.
+
+      *----SWITCHES.
+       01  SWITCHES.
+           03  SW-EOF-CSV                    PIC X(02)   VALUE "NO".
+           03  SW-CABECERA-LEIDA             PIC X(02)   VALUE "NO".
+
+      *----CONTADORES-ESTADISTICAS.
+       01  CONTADORES.
+           03  CONTA-REGISTROS               PIC 9(05)   VALUE ZEROS.
+
+      *----CONTROL DE CODIGO SIGUIENTE.
+       01  WS-CONTROL.
+           03  CONTROL-NEXT-CODIGO           PIC 9(03) VALUE 1.
+       01  WS-CODIGO-MAX-IMPORTADO           PIC 9(03) VALUE ZEROS.
+
+      *----LINEA DE ENTRADA Y CAMPOS PARTIDOS DEL CSV.
+       01  WS-LINEA-CSV                      PIC X(80)   VALUE SPACES.
+       01  WS-CAMPOS-CSV.
+           03  WS-CAMPO-CODIGO               PIC X(10)   VALUE SPACES.
+           03  WS-CAMPO-NOMBRE               PIC X(10)   VALUE SPACES.
+           03  WS-CAMPO-ALIAS                PIC X(10)   VALUE SPACES.
+           03  WS-CAMPO-LOCALICAD            PIC X(10)   VALUE SPACES.
+           03  WS-CAMPO-TLF                  PIC X(10)   VALUE SPACES.
+           03  WS-CAMPO-FECHA-NACI           PIC X(10)   VALUE SPACES.
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
+
+           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+                                 UNTIL SW-EOF-CSV = "SI"
+
+           PERFORM 2900-ACTUALIZAR-CONTROL
+               THRU 2900-FIN-ACTUALIZAR-CONTROL
+
+           PERFORM 3000-FIN     THRU 3000-FIN-FIN.
+
+       1000-INICIO.
+      *------------
+           DISPLAY "COMIENZA LA IMPORTACION DESDE CSV"
+           DISPLAY " "
+
+           INITIALIZE  SWITCHES
+                       CONTADORES
+
+           PERFORM 1200-ABRIR-FICHEROS THRU 1200-FIN-ABRIR-FICHEROS
+
+           PERFORM 2100-LEER-CSV       THRU 2100-FIN-LEER-CSV
+
+      * LA PRIMERA LINEA ES LA CABECERA DE COLUMNAS; SE DESCARTA.
+           IF SW-EOF-CSV NOT = "SI"
+               MOVE "SI" TO SW-CABECERA-LEIDA
+               PERFORM 2100-LEER-CSV THRU 2100-FIN-LEER-CSV
+           END-IF.
+
+       1000-FIN-INICIO.
+      *----------------
+           EXIT.
+
+       1200-ABRIR-FICHEROS.
+      *--------------------
+           OPEN INPUT  USUARIOS-CSV
+                OUTPUT N-USUARIES
+
+           MOVE "USUARIOS-CSV" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-CSV
+           MOVE "N-USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-N-USUARIES.
+
+       1200-FIN-ABRIR-FICHEROS.
+      *------------------------
+           EXIT.
+
+       2000-PROCESO.
+      *-------------
+           PERFORM 2200-PARTIR-CSV  THRU 2200-FIN-PARTIR-CSV
+
+           PERFORM 2300-GRABAR-USUARIES THRU 2300-FIN-GRABAR-USUARIES
+
+           PERFORM 2100-LEER-CSV    THRU 2100-FIN-LEER-CSV.
+
+       2000-FIN-PROCESO.
+      *-----------------
+           EXIT.
+
+       2100-LEER-CSV.
+      *----------------
+           READ USUARIOS-CSV INTO WS-LINEA-CSV
+               AT END MOVE "SI" TO SW-EOF-CSV
+           END-READ
+
+           MOVE "USUARIOS-CSV" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-CSV.
+
+       2100-FIN-LEER-CSV.
+      *--------------------
+           EXIT.
+
+       2200-PARTIR-CSV.
+      *------------------
+           UNSTRING WS-LINEA-CSV DELIMITED BY ","
+               INTO WS-CAMPO-CODIGO
+                    WS-CAMPO-NOMBRE
+                    WS-CAMPO-ALIAS
+                    WS-CAMPO-LOCALICAD
+                    WS-CAMPO-TLF
+                    WS-CAMPO-FECHA-NACI
+           END-UNSTRING.
+
+       2200-FIN-PARTIR-CSV.
+      *-----------------------
+           EXIT.
+
+      * LA CONTRASENA Y LA ULTIMA-ACTIVIDAD NO FORMAN PARTE DEL
+      * INTERCAMBIO CSV (NO SE EXPORTAN NI SE IMPORTAN), ASI QUE
+      * SE INICIALIZA TODO EL REGISTRO PARA QUE NO QUEDE EN ESOS
+      * CAMPOS UN VALOR RESIDUAL DE LA ITERACION ANTERIOR.
+       2300-GRABAR-USUARIES.
+      *------------------------
+           INITIALIZE REGUSUA
+
+           MOVE WS-CAMPO-CODIGO      TO REGUSUA-CODIGO
+           MOVE WS-CAMPO-NOMBRE      TO REGUSUA-NOMBRE
+           MOVE WS-CAMPO-ALIAS       TO REGUSUA-ALIAS
+           MOVE WS-CAMPO-LOCALICAD   TO REGUSUA-LOCALICAD
+           MOVE WS-CAMPO-TLF         TO REGUSUA-TLF
+           MOVE WS-CAMPO-FECHA-NACI  TO REGUSUA-FECHA-NACI
+
+           WRITE REG-N-USUARIES FROM REGUSUA
+
+           ADD 1 TO CONTA-REGISTROS
+
+           IF REGUSUA-CODIGO > WS-CODIGO-MAX-IMPORTADO
+               MOVE REGUSUA-CODIGO TO WS-CODIGO-MAX-IMPORTADO
+           END-IF
+
+           MOVE "N-USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-N-USUARIES.
+
+       2300-FIN-GRABAR-USUARIES.
+      *----------------------------
+           EXIT.
+
+      * LA IMPORTACION RECONSTRUYE USUARIES.TXT DESDE CERO, PERO
+      * CONTROL.DAT (SIGUIENTE CODIGO A ASIGNAR EN ALTA_USUARIO) NO
+      * SE TOCA EN ESE PROCESO; SI EL CSV TRAE CODIGOS MAS ALTOS DE
+      * LOS QUE CONTROL.DAT CONOCE, SE ACTUALIZA AQUI PARA QUE LA
+      * PROXIMA ALTA NO REUTILICE UN CODIGO YA IMPORTADO.
+       2900-ACTUALIZAR-CONTROL.
+      *---------------------------
+           OPEN INPUT CONTROL-CODIGO
+           IF FS-CONTROL = "00"
+               READ CONTROL-CODIGO INTO WS-CONTROL
+               CLOSE CONTROL-CODIGO
+           END-IF
+
+           IF WS-CODIGO-MAX-IMPORTADO >= CONTROL-NEXT-CODIGO
+               COMPUTE CONTROL-NEXT-CODIGO = WS-CODIGO-MAX-IMPORTADO + 1
+               OPEN OUTPUT CONTROL-CODIGO
+               WRITE REG-CONTROL FROM WS-CONTROL
+               CLOSE CONTROL-CODIGO
+           END-IF.
+
+       2900-FIN-ACTUALIZAR-CONTROL.
+      *--------------------------------
+           EXIT.
+
+       3000-FIN.
+      *---------
+           PERFORM 3100-CERRAR-FICHEROS THRU 3100-FIN-CERRAR-FICHEROS
+
+           PERFORM 3200-RENOMBRAR       THRU 3200-FIN-RENOMBRAR
+
+           DISPLAY "REGISTROS IMPORTADOS: " CONTA-REGISTROS
+           DISPLAY "IMPORTACION COMPLETADA"
+
+           STOP RUN.
+
+       3000-FIN-FIN.
+      *-------------
+           EXIT.
+
+       3100-CERRAR-FICHEROS.
+      *---------------------
+           CLOSE USUARIOS-CSV
+                 N-USUARIES.
+
+       3100-FIN-CERRAR-FICHEROS.
+      *------------------------
+           EXIT.
+
+      * USUARIES.TXT SE RECONSTRUYE ORDENADO POR CODIGO (EL CSV PUEDE
+      * HABER LLEGADO DESORDENADO TRAS UNA EDICION MANUAL), IGUAL QUE
+      * ACT_ALTA_USUARIO/ACT_MODIF_USUARIO RENOMBRAN SU INTERMEDIO.
+       3200-RENOMBRAR.
+      *----------------
+           SORT SORT-USUARIES
+                ON ASCENDING KEY SORT-REGUSUA-CODIGO
+
+                WITH DUPLICATES IN ORDER USING N-USUARIES
+                GIVING USUARIES.
+
+       3200-FIN-RENOMBRAR.
+      *----------------
+           EXIT.
+
+       END PROGRAM CSV_IMPORT_USUARIO.
