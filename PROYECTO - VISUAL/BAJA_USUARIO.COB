@@ -4,6 +4,10 @@
       * FECHA:01/12/23
       * OBJETIVO: CREAR FICHERO ALTA_USUARIO CON LOS DATOS INTRODUCIDOS
       * POR TECLADO.
+      * MODIFICACIONES:
+      * 09/08/2026 - NO SE ACEPTA UNA NUEVA BAJA SI YA HAY UNA
+      *   PENDIENTE PARA EL MISMO CODIGO (VER ACT_BAJA_USUARIO, CUYO
+      *   MATCH-MERGE ASUME COMO MUCHO UNA BAJA POR CODIGO).
 
       ******************************************************************
       *                 IDENTIFICATION DIVISION
@@ -29,6 +33,10 @@
            SELECT BAJA ASSIGN TO 'BAJA_USUARIO.TXT'
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS FS-BAJA.
+
+           SELECT AUDITORIA ASSIGN TO 'AUDITORIA.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-AUDITORIA.
       ******************************************************************
       *                       DATA DIVISION
       ******************************************************************
@@ -38,13 +46,19 @@
        FD  USUARIES
        BLOCK CONTAINS 0 RECORDS
        RECORDING MODE IS F.
-       01  REG-USUARIES                       PIC X(58).
+       01  REG-USUARIES                       PIC X(66).
 
       *----FICHERO DE SALIDA.
        FD  BAJA
        BLOCK CONTAINS 0 RECORDS
        RECORDING MODE IS F.
-       01  REG-BAJA                       PIC X(58).
+       01  REG-BAJA                       PIC X(83).
+
+      *----FICHERO DE AUDITORIA (HISTORICO DE ALTAS/BAJAS/MODIFS).
+       FD  AUDITORIA
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-AUD                        PIC X(34).
       ******************************************************************
       *                  WORKING-STORAGE SECTION
       ******************************************************************
@@ -52,9 +66,13 @@
       *----FILE STATUS
        01  FS-USUARIES                       PIC 9(02).
        01  FS-BAJA                           PIC 9(02).
+       01  FS-AUDITORIA                      PIC 9(02).
+      *----AUXILIAR PARA COMPROBAR_FS.
+       01  WS-FICHERO-CHK                    PIC X(15).
       *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
            COPY REGUSUARIES.
            COPY REGUSU_BAJA.
+           COPY REGAUDITORIA.
 
       *----TABLAS.
 
@@ -63,10 +81,19 @@
       *     03  ULTIMO-CODIGO                 PIC 9(03) VALUE ZEROS.
            03  AUXILIAR-ALIAS                PIC X(10) VALUE SPACES.
            03  AUXILIAR-CONTRASENA           PIC X(08) VALUE SPACES.
+           03  WS-CONTRASENA-HASH            PIC X(08) VALUE SPACES.
+
+      *----PARAMETROS DE LA BAJA CON PERIODO DE GRACIA.
+       01  PARAMETROS-BAJA.
+           03  DIAS-GRACIA-BAJA              PIC 9(03) VALUE 007.
+           03  WS-FECHA-HOY                  PIC 9(08) VALUE ZEROS.
+           03  WS-DIA-JULIANO                PIC 9(07) VALUE ZEROS.
 
       *----SWITCHES.
        01  SWITCHES.
            03  SW-EOF-USUARIES               PIC X(02)   VALUE "NO".
+           03  SW-EOF-BAJA-CHK               PIC X(02)   VALUE "NO".
+           03  SW-BAJA-PENDIENTE-EXISTENTE   PIC X(02)   VALUE "NO".
 
       *----CONTADORES-ESTADISTICAS.
        01  CONTADORES.
@@ -81,7 +108,7 @@
            05 LS-REGUSUA-LOCALICAD           PIC X(10)     VALUE SPACES.
            05 LS-REGUSUA-TLF                 PIC 9(09)     VALUE ZEROS.
            05 LS-REGUSUA-FECHA-NACI          PIC 9(08)     VALUE ZEROS.
-           05 LS-REGUSUA-CONTRASENA          PIC 9(08)     VALUE ZEROS.
+           05 LS-REGUSUA-CONTRASENA          PIC X(08)     VALUE SPACES.
       *----CABECERA
 
       *----DETALLE
@@ -116,31 +143,58 @@
        1200-ABRIR-FICHEROS.
       *--------------------
            OPEN INPUT USUARIES
-               OUTPUT BAJA.
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES
+
+      * LAS BAJAS PENDIENTES SE VAN ACUMULANDO DE UNA EJECUCION A OTRA
+      * MIENTRAS CUMPLEN EL PERIODO DE GRACIA, ASI QUE EL FICHERO SE
+      * AMPLIA EN LUGAR DE REESCRIBIRSE CADA VEZ.
+           OPEN EXTEND BAJA
+           IF FS-BAJA NOT = "00"
+               OPEN OUTPUT BAJA
+           END-IF
+           MOVE "BAJA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-BAJA.
 
        1200-FIN-ABRIR-FICHEROS.
       *------------------------
            EXIT.
 
+      * IDENTIFICACION YA AUTENTICO ALIAS Y CONTRASENA ANTES DE LLAMAR
+      * A ESTE PROGRAMA (VER SU 2050-LOGIN), ASI QUE AQUI NO SE VUELVE
+      * A PEDIR: SE LOCALIZA EL REGISTRO POR EL ALIAS YA CONFIRMADO EN
+      * LS-REGUSUA, IGUAL QUE HACE MODIF_USUARIO.
        2000-PROCESO.
       *-------------
-           DISPLAY "INTRODUCE TU ALIAS: "
-           ACCEPT AUXILIAR-ALIAS
-           DISPLAY "INTRODUCE TU CONTRASENNA: "
-           ACCEPT AUXILIAR-CONTRASENA
+      *     DISPLAY "INTRODUCE TU ALIAS: "
+      *     ACCEPT AUXILIAR-ALIAS
+      *     DISPLAY "INTRODUCE TU CONTRASENNA: "
+      *     ACCEPT AUXILIAR-CONTRASENA
+      *     CALL 'HASH_CONTRASENA' USING AUXILIAR-CONTRASENA
+      *                                   WS-CONTRASENA-HASH
 
            PERFORM 2100-LEER-USUARIES THRU 2100-FIN-LEER-USUARIES
                            UNTIL SW-EOF-USUARIES = "SI"
-                           OR REGUSUA-ALIAS = AUXILIAR-ALIAS
-
-           IF AUXILIAR-ALIAS = REGUSUA-ALIAS
-               AND AUXILIAR-CONTRASENA = REGUSUA-CONTRASENA
-
-               PERFORM 2200-TRATAR-BAJA THRU 2200-FIN-TRATAR-BAJA
-               PERFORM 2300-GRABAR-BAJA THRU 2300-FIN-GRABAR-BAJA
-           ELSE
-               DISPLAY "USUARIO O CONTRASENA INCORRECTO"
-           END-IF.
+      *                     OR REGUSUA-ALIAS = AUXILIAR-ALIAS
+                            OR REGUSUA-ALIAS = LS-REGUSUA-ALIAS
+
+      *     IF AUXILIAR-ALIAS = REGUSUA-ALIAS
+      *         AND WS-CONTRASENA-HASH = REGUSUA-CONTRASENA
+
+               PERFORM 2250-COMPROBAR-BAJA-PENDIENTE
+                   THRU 2250-FIN-COMPROBAR-BAJA-PENDIENTE
+
+               IF SW-BAJA-PENDIENTE-EXISTENTE = "SI"
+                   DISPLAY "YA HAY UNA BAJA PENDIENTE PARA ESTE USUARIO"
+               ELSE
+                   PERFORM 2200-TRATAR-BAJA THRU 2200-FIN-TRATAR-BAJA
+                   PERFORM 2300-GRABAR-BAJA THRU 2300-FIN-GRABAR-BAJA
+                   PERFORM 2400-AUDITAR-BAJA THRU 2400-FIN-AUDITAR-BAJA
+               END-IF.
+      *     ELSE
+      *         DISPLAY "USUARIO O CONTRASENA INCORRECTO"
+      *     END-IF.
 
        2000-FIN-PROCESO.
       *-----------------
@@ -150,15 +204,77 @@
       *------------------
            READ USUARIES INTO REGUSUA
               AT END MOVE "SI" TO SW-EOF-USUARIES
-           END-READ.
+           END-READ
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES.
 
        2100-FIN-LEER-USUARIES.
       *-----------------------
            EXIT.
 
+      * EVITA DOS BAJAS PENDIENTES PARA EL MISMO CODIGO: EL MATCH-MERGE
+      * 1:1 DE ACT_BAJA_USUARIO (USUARIES CONTRA BAJA) SOLO EVALUA LA
+      * PRIMERA; LA SEGUNDA CAERIA EN SU RAMA DE COPIA CIEGA Y QUEDARIA
+      * COMO UN PENDIENTE FANTASMA QUE NUNCA LLEGA A SU FECHA EFECTIVA.
+       2250-COMPROBAR-BAJA-PENDIENTE.
+      *-------------------------------
+           MOVE "NO" TO SW-BAJA-PENDIENTE-EXISTENTE
+           MOVE "NO" TO SW-EOF-BAJA-CHK
+
+           CLOSE BAJA
+           OPEN INPUT BAJA
+           IF FS-BAJA = "00"
+               PERFORM 2255-LEER-BAJA-CHK THRU 2255-FIN-LEER-BAJA-CHK
+                   UNTIL SW-EOF-BAJA-CHK = "SI"
+               CLOSE BAJA
+           END-IF
+
+           OPEN EXTEND BAJA
+           IF FS-BAJA NOT = "00"
+               OPEN OUTPUT BAJA
+           END-IF.
+
+       2250-FIN-COMPROBAR-BAJA-PENDIENTE.
+      *--------------------------------------
+           EXIT.
+
+       2255-LEER-BAJA-CHK.
+      *------------------------
+           READ BAJA INTO REGUSU_BAJA
+               AT END MOVE "SI" TO SW-EOF-BAJA-CHK
+           NOT AT END
+               IF REGUSU_BAJA-CODIGO = REGUSUA-CODIGO
+                   AND BAJA-PENDIENTE
+                   MOVE "SI" TO SW-BAJA-PENDIENTE-EXISTENTE
+               END-IF
+           END-READ
+
+           MOVE "BAJA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-BAJA.
+
+       2255-FIN-LEER-BAJA-CHK.
+      *----------------------------
+           EXIT.
+
        2200-TRATAR-BAJA.
       *-----------------
-           MOVE REGUSUA TO REGUSU_BAJA.
+           MOVE REGUSUA TO REGUSU_BAJA
+
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           MOVE WS-FECHA-HOY          TO REGUSU_BAJA-FECHA-BAJA
+           MOVE "P"                   TO REGUSU_BAJA-ESTADO
+
+           COMPUTE WS-DIA-JULIANO =
+               FUNCTION INTEGER-OF-DATE (WS-FECHA-HOY)
+               + DIAS-GRACIA-BAJA
+           MOVE FUNCTION DATE-OF-INTEGER (WS-DIA-JULIANO)
+               TO REGUSU_BAJA-FECHA-EFECTIVA
+
+           DISPLAY "BAJA REGISTRADA COMO PENDIENTE"
+           DISPLAY "SERA EFECTIVA EL: "
+                   REGUSU_BAJA-FECHA-EFECTIVA
+           DISPLAY "PUEDE ANULARSE CON ANULAR_BAJA ANTES DE ESA FECHA".
 
        2200-FIN-TRATAR-BAJA.
       *---------------------
@@ -166,16 +282,40 @@
 
        2300-GRABAR-BAJA.
       *-----------------
-           WRITE REG-BAJA FROM REGUSU_BAJA.
+           WRITE REG-BAJA FROM REGUSU_BAJA
+           ADD 1 TO CONTA-USUARIOS
+
+           MOVE "BAJA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-BAJA.
 
        2300-FIN-GRABAR-BAJA.
       *---------------------
            EXIT.
 
+       2400-AUDITAR-BAJA.
+      *-------------------
+           ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD
+           ACCEPT AUDIT-HORA  FROM TIME
+           MOVE "BAJA"              TO AUDIT-ACCION
+           MOVE REGUSU_BAJA-CODIGO  TO AUDIT-CODIGO
+           MOVE SPACES              TO AUDIT-CAMPO
+
+           OPEN EXTEND AUDITORIA
+           IF FS-AUDITORIA NOT = "00"
+               OPEN OUTPUT AUDITORIA
+           END-IF
+           WRITE REG-AUD FROM REG-AUDITORIA
+           CLOSE AUDITORIA.
+
+       2400-FIN-AUDITAR-BAJA.
+      *-----------------------
+           EXIT.
+
        3000-FIN.
       *---------
+           DISPLAY CONTA-USUARIOS " BAJAS PROCESADAS"
            PERFORM 3100-CERRAR-FICHERO  THRU 3100-FIN-CERRAR-FICHERO
-
+           CALL 'ACT_BAJA_USUARIO' USING LS-REGUSUA
            STOP RUN.
        3000-FIN-FIN.
       *-------------
