@@ -0,0 +1,236 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:09/08/2026
+      * OBJETIVO: USANDO LOS FICHEROS ACTIVIDAD Y USUARIES, ACTUALIZA LA
+      * FECHA DE ULTIMA ACTIVIDAD DEL REGISTRO CUYO CODIGO COINCIDE Y
+      * RENOMBRA EL RESULTADO CON EL NOMBRE DE USUARIES.TXT
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.ACT_ACTIVIDAD.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----FICHEROS DE ENTRADA
+           SELECT USUARIO ASSIGN TO "USUARIES.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-USUARIO.
+
+           SELECT ACTIVIDAD ASSIGN TO "ACTIVIDAD.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-ACTIVIDAD.
+
+           SELECT N-USUARIO ASSIGN TO "NUEVO-USUARIO.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-N-USUARIO.
+
+           SELECT SORT-USUARIES  ASSIGN TO SORTUSUARIES.
+
+      ******************************************************************
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  USUARIO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGUSUARIES                   PIC X(66).
+       FD  ACTIVIDAD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGACTIVIDAD                  PIC X(11).
+
+       FD  N-USUARIO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGNUSUARIO                  PIC X(66).
+       SD  SORT-USUARIES
+           RECORD CONTAINS 66 CHARACTERS.
+       01  SORT-REGUSUA.
+           05 SORT-REGUSUA-CODIGO            PIC 9(03) VALUE ZEROS.
+           05 SORT-REGUSUA-NOMBRE            PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-ALIAS             PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-LOCALICAD         PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-TLF               PIC 9(09) VALUE ZEROS.
+           05 SORT-REGUSUA-FECHA-NACI        PIC 9(08) VALUE ZEROS.
+           05 SORT-REGUSUA-CONTRASENA        PIC X(08) VALUE SPACES.
+           05 SORT-REGUSUA-ULTIMA-ACTIVIDAD  PIC 9(08) VALUE ZEROS.
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *----REGISTROS DE ESTADO.
+       01  FS-USUARIO                   PIC 9(02)  VALUE ZEROS.
+       01  FS-ACTIVIDAD                 PIC 9(02)  VALUE ZEROS.
+       01  FS-N-USUARIO                 PIC 9(02)  VALUE ZEROS.
+       01  WS-FICHERO-CHK               PIC X(15).
+
+      *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
+           COPY REGUSUARIES.
+           COPY REGUSU_ACTIVIDAD.
+           COPY REG_N_USUARIES.
+
+      *----SWITCHES FINAL DE FICHERO
+       01  SW-EOF-USUARIO                PIC X(02)  VALUE "NO".
+       01  SW-EOF-ACTIVIDAD              PIC X(02)  VALUE "NO".
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           DISPLAY "ENTRA EN PROGRAMA ACT_ACTIVIDAD"
+           PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
+
+           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+                                UNTIL SW-EOF-USUARIO = "SI"
+                                AND   SW-EOF-ACTIVIDAD = "SI"
+           PERFORM 3000-FIN     THRU 3000-FIN-FIN.
+
+       1000-INICIO.
+      *------------
+           DISPLAY "COMIENZA EL PROGRAMA"
+           DISPLAY " "
+
+           INITIALIZE REGUSUARIES
+                      REGUSU_ACTIVIDAD
+                      REG_N_USUA.
+
+           PERFORM 1100-ABRIR-FICHEROS THRU 1100-FIN-ABRIR-FICHEROS
+           PERFORM 9000-LEER-USUARIO    THRU 9000-FIN-LEER-USUARIO
+           PERFORM 9100-LEER-ACTIVIDAD  THRU 9100-FIN-LEER-ACTIVIDAD.
+
+       1000-FIN-INICIO.
+      *----------------
+           EXIT.
+
+       1100-ABRIR-FICHEROS.
+      *--------------------
+           OPEN INPUT  USUARIO
+                       ACTIVIDAD
+                OUTPUT N-USUARIO
+
+           MOVE "USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIO
+           MOVE "ACTIVIDAD" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-ACTIVIDAD
+           MOVE "N-USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-N-USUARIO.
+
+       1100-FIN-ABRIR-FICHEROS.
+      *------------------------
+           EXIT.
+
+      * El registro cuyo codigo coincide con el toque de actividad se
+      * vuelca al nuevo maestro con la fecha de ultima actividad puesta
+      * al dia; el resto de campos se arrastran sin cambios.
+       2000-PROCESO.
+      *-------------
+           IF REGUSU_ACTIVIDAD-CODIGO = REGUSUA-CODIGO
+               MOVE REGUSUA TO REG_N_USUA
+               MOVE REGUSU_ACTIVIDAD-FECHA TO
+                    REG_N_USUA-ULTIMA-ACTIVIDAD
+               PERFORM 2100-GRABAR   THRU 2100-FIN-GRABAR
+               PERFORM 9000-LEER-USUARIO   THRU 9000-FIN-LEER-USUARIO
+               PERFORM 9100-LEER-ACTIVIDAD THRU 9100-FIN-LEER-ACTIVIDAD
+           ELSE
+               IF REGUSUA-CODIGO < REGUSU_ACTIVIDAD-CODIGO
+                   MOVE REGUSUA TO REG_N_USUA
+                   PERFORM 2100-GRABAR   THRU 2100-FIN-GRABAR
+                   PERFORM 9000-LEER-USUARIO THRU 9000-FIN-LEER-USUARIO
+               ELSE
+                   PERFORM 9100-LEER-ACTIVIDAD
+                       THRU 9100-FIN-LEER-ACTIVIDAD
+               END-IF
+           END-IF.
+
+       2000-FIN-PROCESO.
+      *-----------------
+           EXIT.
+
+       2100-GRABAR.
+      *-------------
+           WRITE REGNUSUARIO FROM REG_N_USUA
+
+           MOVE "N-USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-N-USUARIO.
+
+       2100-FIN-GRABAR.
+      *----------------
+           EXIT.
+
+       3000-FIN.
+      *---------
+           PERFORM 3100-CERRAR-FICHEROS THRU 3100-FIN-CERRAR-FICHEROS
+
+           PERFORM 3200-RENOMBRAR       THRU 3200-FIN-RENOMBRAR.
+
+           STOP RUN.
+
+       3000-FIN-FIN.
+      *-------------
+           EXIT.
+
+       3100-CERRAR-FICHEROS.
+      *---------------------
+           CLOSE   USUARIO
+                   ACTIVIDAD
+                   N-USUARIO.
+
+       3100-FIN-CERRAR-FICHEROS.
+      *------------------------
+           EXIT.
+
+       3200-RENOMBRAR.
+      *----------------
+           SORT SORT-USUARIES
+                ON ASCENDING KEY SORT-REGUSUA-CODIGO
+
+                WITH DUPLICATES IN ORDER USING N-USUARIO
+                GIVING USUARIO.
+
+       3200-FIN-RENOMBRAR.
+      *----------------
+           EXIT.
+
+       9000-LEER-USUARIO.
+      *-------------------
+           READ USUARIO INTO REGUSUA
+                        AT END MOVE "SI" TO SW-EOF-USUARIO
+           END-READ
+
+           MOVE "USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIO
+
+           IF  SW-EOF-USUARIO = "SI"
+               MOVE HIGH-VALUES TO REGUSUA
+           END-IF.
+
+       9000-FIN-LEER-USUARIO.
+      *----------------------
+           EXIT.
+
+       9100-LEER-ACTIVIDAD.
+      *----------------------
+           READ ACTIVIDAD INTO REGUSU_ACTIVIDAD
+                        AT END MOVE "SI" TO SW-EOF-ACTIVIDAD
+           END-READ
+
+           MOVE "ACTIVIDAD" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-ACTIVIDAD
+
+           IF  SW-EOF-ACTIVIDAD = "SI"
+               MOVE HIGH-VALUES TO REGUSU_ACTIVIDAD
+           END-IF.
+
+       9100-FIN-LEER-ACTIVIDAD.
+      *-------------------------
+           EXIT.
+
+       END PROGRAM ACT_ACTIVIDAD.
