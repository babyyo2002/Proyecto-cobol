@@ -0,0 +1,89 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:09/08/2026
+      * OBJETIVO: CALCULAR, A PARTIR DE LOS 8 DIGITOS TECLEADOS POR EL
+      * USUARIO, EL VALOR QUE SE GUARDA EN EL CAMPO CONTRASENA DE LOS
+      * FICHEROS DE USUARIOS. NINGUN PROGRAMA ALMACENA YA LA CONTRASENA
+      * EN CLARO: TODOS CALCULAN ESTE VALOR ANTES DE GRABAR Y VUELVEN A
+      * CALCULARLO PARA COMPARAR EN LOS PUNTOS DONDE SE PIDE LA CLAVE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.HASH_CONTRASENA.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+      *                       DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----CLAVE EN CLARO, VISTA COMO TABLA DE DIGITOS.
+       01  WS-CLARA                      PIC X(08).
+       01  WS-CLARA-TABLA REDEFINES WS-CLARA.
+           05 WS-CLARA-DIGITO            PIC X(01) OCCURS 8 TIMES.
+
+      *----PESOS (NUMEROS PRIMOS) APLICADOS A CADA POSICION.
+       01  WS-TABLA-PESOS.
+           05 FILLER                     PIC 9(02) VALUE 02.
+           05 FILLER                     PIC 9(02) VALUE 03.
+           05 FILLER                     PIC 9(02) VALUE 05.
+           05 FILLER                     PIC 9(02) VALUE 07.
+           05 FILLER                     PIC 9(02) VALUE 11.
+           05 FILLER                     PIC 9(02) VALUE 13.
+           05 FILLER                     PIC 9(02) VALUE 17.
+           05 FILLER                     PIC 9(02) VALUE 19.
+       01  WS-PESOS REDEFINES WS-TABLA-PESOS.
+           05 WS-PESO                    PIC 9(02) OCCURS 8 TIMES.
+
+       01  WS-I                          PIC 9(02) VALUE ZEROS.
+       01  WS-DIGITO-NUM                 PIC 9(01) VALUE ZEROS.
+       01  WS-SUMA                       PIC 9(10) VALUE ZEROS.
+       01  WS-HASH-NUM                   PIC 9(08) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LS-CONTRASENA-CLARA           PIC X(08).
+       01  LS-CONTRASENA-HASH            PIC X(08).
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-CONTRASENA-CLARA LS-CONTRASENA-HASH.
+      *-------------------
+           PERFORM 1000-CALCULAR-HASH THRU 1000-FIN-CALCULAR-HASH.
+
+           EXIT PROGRAM.
+
+       1000-CALCULAR-HASH.
+      *-------------------
+           MOVE LS-CONTRASENA-CLARA TO WS-CLARA
+           MOVE ZEROS TO WS-SUMA
+
+           PERFORM 1100-SUMAR-DIGITO THRU 1100-FIN-SUMAR-DIGITO
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 8
+
+           COMPUTE WS-HASH-NUM =
+               FUNCTION MOD (WS-SUMA * 104729, 99999999)
+
+           MOVE WS-HASH-NUM TO LS-CONTRASENA-HASH.
+
+       1000-FIN-CALCULAR-HASH.
+      *--------------------
+           EXIT.
+
+       1100-SUMAR-DIGITO.
+      *-------------------
+           MOVE WS-CLARA-DIGITO (WS-I) TO WS-DIGITO-NUM
+           COMPUTE WS-SUMA = WS-SUMA
+                           + (WS-DIGITO-NUM * WS-PESO (WS-I)).
+
+       1100-FIN-SUMAR-DIGITO.
+      *--------------------
+           EXIT.
+
+       END PROGRAM HASH_CONTRASENA.
