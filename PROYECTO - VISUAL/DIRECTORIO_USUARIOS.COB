@@ -0,0 +1,252 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:09/08/2026
+      * OBJETIVO: LISTAR LOS USUARIOS DE USUARIES.TXT AGRUPADOS POR
+      * LOCALIDAD, CON SUBTOTAL POR LOCALIDAD Y TOTAL GENERAL AL FINAL,
+      * PAGINANDO LA SALIDA.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.DIRECTORIO_USUARIOS.
+
+      ******************************************************************
+      *                   ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIES ASSIGN TO 'USUARIES.TXT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-USUARIES.
+
+           SELECT USUARIES-ORD ASSIGN TO 'DIRECTORIO-ORDENADO.TXT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-USUARIES-ORD.
+
+           SELECT SORT-USUARIES ASSIGN TO SORTDIRUSU.
+
+      ******************************************************************
+      *                       DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *----FICHERO DE ENTRADA.
+       FD  USUARIES
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-USUARIES                       PIC X(66).
+
+      *----FICHERO DE SALIDA DEL SORT, YA ORDENADO POR LOCALIDAD.
+       FD  USUARIES-ORD
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-USUARIES-ORD                   PIC X(66).
+
+      *----FICHERO DE TRABAJO PARA ORDENAR POR LOCALIDAD.
+       SD  SORT-USUARIES
+           RECORD CONTAINS 66 CHARACTERS.
+       01  SORT-REGUSUA.
+           05 SORT-REGUSUA-LOCALICAD         PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-ALIAS             PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-CODIGO            PIC 9(03) VALUE ZEROS.
+           05 SORT-REGUSUA-NOMBRE            PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-TLF               PIC 9(09) VALUE ZEROS.
+           05 SORT-REGUSUA-FECHA-NACI        PIC 9(08) VALUE ZEROS.
+           05 SORT-REGUSUA-CONTRASENA        PIC X(08) VALUE SPACES.
+           05 SORT-REGUSUA-ULTIMA-ACTIVIDAD  PIC 9(08) VALUE ZEROS.
+
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *----FILE STATUS
+       01  FS-USUARIES                       PIC 9(02).
+       01  FS-USUARIES-ORD                   PIC 9(02).
+      *----AUXILIAR PARA COMPROBAR_FS.
+       01  WS-FICHERO-CHK                    PIC X(15).
+      *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
+           COPY REGUSUARIES.
+
+      *----SWITCHES.
+       01  SWITCHES.
+           03  SW-EOF-USUARIES               PIC X(02)   VALUE "NO".
+
+      *----CONTROL DE RUPTURA POR LOCALIDAD.
+       01  WS-LOCALIDAD-ACTUAL               PIC X(10)   VALUE SPACES.
+
+      *----PAGINACION.
+       01  PAGINACION.
+           03  WS-LINEAS-PAGINA              PIC 9(02)   VALUE ZEROS.
+           03  WS-NUM-PAGINA                 PIC 9(03)   VALUE ZEROS.
+
+      *----CONTADORES-ESTADISTICAS.
+       01  CONTADORES.
+           03  CONTA-LOCALIDAD               PIC 9(05)   VALUE ZEROS.
+           03  CONTA-GENERAL                 PIC 9(05)   VALUE ZEROS.
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
+
+           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+                                 UNTIL SW-EOF-USUARIES = "SI"
+
+           PERFORM 3000-FIN     THRU 3000-FIN-FIN.
+
+       1000-INICIO.
+      *------------
+           DISPLAY "DIRECTORIO DE USUARIOS POR LOCALIDAD"
+           DISPLAY "-------------------------------------"
+
+           INITIALIZE  SWITCHES
+                       CONTADORES
+                       PAGINACION
+
+           PERFORM 1100-ORDENAR-USUARIES
+               THRU 1100-FIN-ORDENAR-USUARIES
+
+           PERFORM 2100-LEER-SORT THRU 2100-FIN-LEER-SORT.
+
+       1000-FIN-INICIO.
+      *----------------
+           EXIT.
+
+      * ORDENA USUARIES.TXT POR LOCALIDAD (Y POR ALIAS DENTRO DE CADA
+      * LOCALIDAD) PARA QUE LOS USUARIOS DE LA MISMA LOCALIDAD LLEGUEN
+      * JUNTOS Y SE PUEDA ROMPER CONTROL SOBRE LA LOCALIDAD.
+       1100-ORDENAR-USUARIES.
+      *------------------------
+           SORT SORT-USUARIES
+               ON ASCENDING KEY SORT-REGUSUA-LOCALICAD
+               ON ASCENDING KEY SORT-REGUSUA-ALIAS
+               USING USUARIES
+               GIVING USUARIES-ORD.
+
+           MOVE "USUARIES-ORD" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES-ORD
+
+           OPEN INPUT USUARIES-ORD
+
+           MOVE "USUARIES-ORD" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES-ORD.
+
+       1100-FIN-ORDENAR-USUARIES.
+      *--------------------------
+           EXIT.
+
+       2000-PROCESO.
+      *-------------
+           IF REGUSUA-LOCALICAD NOT = WS-LOCALIDAD-ACTUAL
+               IF WS-LOCALIDAD-ACTUAL NOT = SPACES
+                   PERFORM 2300-SUBTOTAL-LOCALIDAD
+                       THRU 2300-FIN-SUBTOTAL-LOCALIDAD
+               END-IF
+               PERFORM 2200-CABECERA-LOCALIDAD
+                   THRU 2200-FIN-CABECERA-LOCALIDAD
+           END-IF
+
+           PERFORM 2250-LISTAR-USUARIO THRU 2250-FIN-LISTAR-USUARIO
+
+           PERFORM 2100-LEER-SORT THRU 2100-FIN-LEER-SORT.
+
+       2000-FIN-PROCESO.
+      *-----------------
+           EXIT.
+
+       2100-LEER-SORT.
+      *----------------
+           READ USUARIES-ORD INTO REGUSUA
+               AT END MOVE "SI" TO SW-EOF-USUARIES
+           END-READ.
+
+       2100-FIN-LEER-SORT.
+      *--------------------
+           EXIT.
+
+      * IMPRIME LA CABECERA DE UNA NUEVA LOCALIDAD, PAGINANDO SI LA
+      * PAGINA EN CURSO YA NO TIENE HUECO.
+       2200-CABECERA-LOCALIDAD.
+      *--------------------------
+           IF WS-LINEAS-PAGINA > 15
+               PERFORM 2210-SALTO-PAGINA THRU 2210-FIN-SALTO-PAGINA
+           END-IF
+
+           MOVE REGUSUA-LOCALICAD TO WS-LOCALIDAD-ACTUAL
+           MOVE ZEROS             TO CONTA-LOCALIDAD
+
+           DISPLAY " "
+           DISPLAY "LOCALIDAD: " WS-LOCALIDAD-ACTUAL
+           DISPLAY "-------------------------------------"
+           ADD 3 TO WS-LINEAS-PAGINA.
+
+       2200-FIN-CABECERA-LOCALIDAD.
+      *------------------------------
+           EXIT.
+
+       2210-SALTO-PAGINA.
+      *--------------------
+           ADD 1 TO WS-NUM-PAGINA
+           DISPLAY " "
+           DISPLAY "--- PAGINA " WS-NUM-PAGINA " ---"
+           MOVE ZEROS TO WS-LINEAS-PAGINA.
+
+       2210-FIN-SALTO-PAGINA.
+      *------------------------
+           EXIT.
+
+       2250-LISTAR-USUARIO.
+      *-----------------------
+           IF WS-LINEAS-PAGINA > 15
+               PERFORM 2210-SALTO-PAGINA THRU 2210-FIN-SALTO-PAGINA
+               DISPLAY "LOCALIDAD: " WS-LOCALIDAD-ACTUAL " (CONT.)"
+               ADD 1 TO WS-LINEAS-PAGINA
+           END-IF
+
+           ADD 1 TO CONTA-LOCALIDAD
+           ADD 1 TO CONTA-GENERAL
+
+           DISPLAY "  " REGUSUA-CODIGO "  " REGUSUA-NOMBRE
+                   "  " REGUSUA-ALIAS
+           ADD 1 TO WS-LINEAS-PAGINA.
+
+       2250-FIN-LISTAR-USUARIO.
+      *---------------------------
+           EXIT.
+
+       2300-SUBTOTAL-LOCALIDAD.
+      *---------------------------
+           DISPLAY "SUBTOTAL " WS-LOCALIDAD-ACTUAL ": " CONTA-LOCALIDAD
+                   " USUARIOS"
+           ADD 1 TO WS-LINEAS-PAGINA.
+
+       2300-FIN-SUBTOTAL-LOCALIDAD.
+      *-----------------------------
+           EXIT.
+
+       3000-FIN.
+      *---------
+           IF WS-LOCALIDAD-ACTUAL NOT = SPACES
+               PERFORM 2300-SUBTOTAL-LOCALIDAD
+                   THRU 2300-FIN-SUBTOTAL-LOCALIDAD
+           END-IF
+
+           CLOSE USUARIES-ORD
+
+           DISPLAY " "
+           DISPLAY "-------------------------------------"
+           DISPLAY "TOTAL GENERAL DE USUARIOS: " CONTA-GENERAL
+
+           STOP RUN.
+
+       3000-FIN-FIN.
+      *-------------
+           EXIT.
+
+       END PROGRAM DIRECTORIO_USUARIOS.
