@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPY:REGUSU_MODIF
+      * OBJETIVO: LAYOUT DEL REGISTRO DE MODIFICACIONES
+      * (MODIF_USUARIO.TXT)
+      * LA CONTRASENA SE GUARDA YA COMO HASH (VER HASH_CONTRASENA).
+      ******************************************************************
+       01  REGUSU_MODIF.
+           05 REGUSU_MODIF-CODIGO         PIC 9(03).
+           05 REGUSU_MODIF-NOMBRE         PIC X(10).
+           05 REGUSU_MODIF-ALIAS          PIC X(10).
+           05 REGUSU_MODIF-LOCALICAD      PIC X(10).
+           05 REGUSU_MODIF-TLF            PIC 9(09).
+           05 REGUSU_MODIF-FECHA-NACI     PIC 9(08).
+           05 REGUSU_MODIF-CONTRASENA     PIC X(08).
+           05 REGUSU_MODIF-ULTIMA-ACTIVIDAD PIC 9(08).
