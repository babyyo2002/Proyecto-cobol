@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPY:REGUSU_ALTA
+      * OBJETIVO: LAYOUT DEL REGISTRO DE ALTAS (ALTA_USUARIO.TXT)
+      * LA CONTRASENA SE GUARDA YA COMO HASH (VER HASH_CONTRASENA).
+      ******************************************************************
+       01  REGUSU_ALTA.
+           05 REGUSU_ALTA-CODIGO          PIC 9(03).
+           05 REGUSU_ALTA-NOMBRE          PIC X(10).
+           05 REGUSU_ALTA-ALIAS           PIC X(10).
+           05 REGUSU_ALTA-LOCALICAD       PIC X(10).
+           05 REGUSU_ALTA-TLF             PIC 9(09).
+           05 REGUSU_ALTA-FECHA-NACI      PIC 9(08).
+           05 REGUSU_ALTA-CONTRASENA      PIC X(08).
+           05 REGUSU_ALTA-ULTIMA-ACTIVIDAD PIC 9(08).
