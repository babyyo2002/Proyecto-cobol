@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPY:REG_N_USUARIES
+      * OBJETIVO: LAYOUT DEL REGISTRO DE TRABAJO USADO POR EL MERGE DE
+      * ACT_ALTA_USUARIO (NUEVO-USUARIO.TXT)
+      ******************************************************************
+       01  REG_N_USUA.
+           05 REG_N_USUA-CODIGO           PIC 9(03).
+           05 REG_N_USUA-NOMBRE           PIC X(10).
+           05 REG_N_USUA-ALIAS            PIC X(10).
+           05 REG_N_USUA-LOCALICAD        PIC X(10).
+           05 REG_N_USUA-TLF              PIC 9(09).
+           05 REG_N_USUA-FECHA-NACI       PIC 9(08).
+           05 REG_N_USUA-CONTRASENA       PIC X(08).
+           05 REG_N_USUA-ULTIMA-ACTIVIDAD PIC 9(08).
