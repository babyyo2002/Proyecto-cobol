@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPY:REGHISTCONTRASENA
+      * OBJETIVO: LAYOUT DEL REGISTRO DE HISTORICO DE CONTRASENAS
+      * (HIST_CONTRASENA.DAT). CADA CAMBIO DE CONTRASENA EN
+      * MODIF_USUARIO ANADE UN REGISTRO CON EL HASH QUE DEJA DE ESTAR
+      * EN USO, PARA QUE NO SE PUEDA REUTILIZAR EN LOS PROXIMOS CAMBIOS.
+      ******************************************************************
+       01  REG-HISTCONTRASENA.
+           05 HIST-CODIGO                 PIC 9(03).
+           05 HIST-CONTRASENA             PIC X(08).
+           05 HIST-FECHA                  PIC 9(08).
