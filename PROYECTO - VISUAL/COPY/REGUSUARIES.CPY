@@ -0,0 +1,19 @@
+      ******************************************************************
+      * COPY:REGUSUARIES
+      * OBJETIVO: LAYOUT DEL REGISTRO MAESTRO DE USUARIOS (USUARIES.TXT)
+      * LA CONTRASENA NO SE GUARDA EN CLARO: EL CAMPO LLEVA EL VALOR
+      * DEVUELTO POR HASH_CONTRASENA, NO LOS DIGITOS TECLEADOS.
+      * MODIFICACIONES:
+      * 09/08/2026 - SE ANADE REGUSUA-ULTIMA-ACTIVIDAD, CON LA FECHA DEL
+      *   ALTA/MODIFICACION/LOGIN MAS RECIENTE DEL USUARIO, PARA PODER
+      *   DETECTAR CUENTAS INACTIVAS (VER INFORME_INACTIVIDAD).
+      ******************************************************************
+       01  REGUSUA.
+           05 REGUSUA-CODIGO              PIC 9(03).
+           05 REGUSUA-NOMBRE              PIC X(10).
+           05 REGUSUA-ALIAS               PIC X(10).
+           05 REGUSUA-LOCALICAD           PIC X(10).
+           05 REGUSUA-TLF                 PIC 9(09).
+           05 REGUSUA-FECHA-NACI          PIC 9(08).
+           05 REGUSUA-CONTRASENA          PIC X(08).
+           05 REGUSUA-ULTIMA-ACTIVIDAD    PIC 9(08).
