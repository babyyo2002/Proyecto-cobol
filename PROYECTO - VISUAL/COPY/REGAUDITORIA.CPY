@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COPY:REGAUDITORIA
+      * OBJETIVO: LAYOUT DEL REGISTRO DE AUDITORIA (AUDITORIA.DAT)
+      ******************************************************************
+       01  REG-AUDITORIA.
+           05 AUDIT-FECHA                 PIC 9(08).
+           05 AUDIT-HORA                  PIC 9(08).
+           05 AUDIT-ACCION                PIC X(05).
+           05 AUDIT-CODIGO                PIC 9(03).
+           05 AUDIT-CAMPO                 PIC X(10).
