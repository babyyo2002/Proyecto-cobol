@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPY:REGUSU_ACTIVIDAD
+      * OBJETIVO: LAYOUT DEL REGISTRO DE TOQUE DE ACTIVIDAD
+      * (ACTIVIDAD.TXT)
+      * CADA LOGIN CORRECTO EN IDENTIFICACION ESCRIBE UN REGISTRO CON EL
+      * CODIGO DEL USUARIO Y LA FECHA, PARA QUE ACT_ACTIVIDAD ACTUALICE
+      * REGUSUA-ULTIMA-ACTIVIDAD EN EL MAESTRO.
+      ******************************************************************
+       01  REGUSU_ACTIVIDAD.
+           05 REGUSU_ACTIVIDAD-CODIGO         PIC 9(03).
+           05 REGUSU_ACTIVIDAD-FECHA          PIC 9(08).
