@@ -0,0 +1,22 @@
+      ******************************************************************
+      * COPY:REGUSU_BAJA
+      * OBJETIVO: LAYOUT DEL REGISTRO DE BAJAS (BAJA_USUARIO.TXT)
+      * LA BAJA NO ES INMEDIATA: QUEDA PENDIENTE HASTA LA FECHA
+      * EFECTIVA (ALTA DE GRACIA), PARA PODER ANULARLA ANTES DE QUE
+      * ACT_BAJA_USUARIO LA APLIQUE SOBRE USUARIES.TXT.
+      ******************************************************************
+       01  REGUSU_BAJA.
+           05 REGUSU_BAJA-CODIGO          PIC 9(03).
+           05 REGUSU_BAJA-NOMBRE          PIC X(10).
+           05 REGUSU_BAJA-ALIAS           PIC X(10).
+           05 REGUSU_BAJA-LOCALICAD       PIC X(10).
+           05 REGUSU_BAJA-TLF             PIC 9(09).
+           05 REGUSU_BAJA-FECHA-NACI      PIC 9(08).
+           05 REGUSU_BAJA-CONTRASENA      PIC X(08).
+           05 REGUSU_BAJA-ULTIMA-ACTIVIDAD PIC 9(08).
+           05 REGUSU_BAJA-FECHA-BAJA      PIC 9(08).
+           05 REGUSU_BAJA-FECHA-EFECTIVA  PIC 9(08).
+           05 REGUSU_BAJA-ESTADO          PIC X(01).
+               88 BAJA-PENDIENTE                  VALUE "P".
+               88 BAJA-APLICADA                   VALUE "A".
+               88 BAJA-ANULADA                    VALUE "N".
