@@ -0,0 +1,203 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:22/01/2025
+      * OBJETIVO: VOLCAR USUARIES.TXT A UN FICHERO DELIMITADO POR COMAS
+      * (USUARIOS.CSV) PARA QUE MARKETING/SOPORTE PUEDAN ABRIRLO CON
+      * UNA HOJA DE CALCULO, SIN LEER EL FICHERO DE ANCHO FIJO.
+      * MODIFICACIONES:
+      * 09/08/2026 - LA CONTRASENA (HASH) Y LA ULTIMA-ACTIVIDAD DEJAN
+      *   DE EXPORTARSE: MARKETING/SOPORTE NO NECESITAN ESOS CAMPOS Y
+      *   NO DEBEN SALIR DEL MAESTRO HACIA UNA HOJA DE CALCULO.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.CSV_EXPORT_USUARIO.
+
+      ******************************************************************
+      *                   ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIES ASSIGN TO 'USUARIES.TXT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-USUARIES.
+
+           SELECT USUARIOS-CSV ASSIGN TO 'USUARIOS.CSV'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-CSV.
+
+      ******************************************************************
+      *                       DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *----FICHERO DE ENTRADA.
+       FD  USUARIES
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-USUARIES                       PIC X(66).
+
+      *----FICHERO DE SALIDA.
+       FD  USUARIOS-CSV
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-CSV                            PIC X(80).
+
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *----FILE STATUS
+       01  FS-USUARIES                       PIC 9(02).
+       01  FS-CSV                            PIC 9(02).
+      *----AUXILIAR PARA COMPROBAR_FS.
+       01  WS-FICHERO-CHK                    PIC X(15).
+      *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
+           COPY REGUSUARIES.
+
+      *----SWITCHES.
+       01  SWITCHES.
+           03  SW-EOF-USUARIES               PIC X(02)   VALUE "NO".
+
+      *----CONTADORES-ESTADISTICAS.
+       01  CONTADORES.
+           03  CONTA-REGISTROS               PIC 9(05)   VALUE ZEROS.
+
+      *----LINEA DE SALIDA CSV.
+       01  WS-LINEA-CSV                      PIC X(80)   VALUE SPACES.
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
+
+           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+                                 UNTIL SW-EOF-USUARIES = "SI"
+
+           PERFORM 3000-FIN     THRU 3000-FIN-FIN.
+
+       1000-INICIO.
+      *------------
+           DISPLAY "COMIENZA LA EXPORTACION A CSV"
+           DISPLAY " "
+
+           INITIALIZE  SWITCHES
+                       CONTADORES
+
+           PERFORM 1200-ABRIR-FICHEROS THRU 1200-FIN-ABRIR-FICHEROS
+
+           PERFORM 1300-ESCRIBIR-CABECERA
+               THRU 1300-FIN-ESCRIBIR-CABECERA
+
+           PERFORM 2100-LEER-USUARIES  THRU 2100-FIN-LEER-USUARIES.
+
+       1000-FIN-INICIO.
+      *----------------
+           EXIT.
+
+       1200-ABRIR-FICHEROS.
+      *--------------------
+           OPEN INPUT  USUARIES
+                OUTPUT USUARIOS-CSV
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES
+           MOVE "USUARIOS-CSV" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-CSV.
+
+       1200-FIN-ABRIR-FICHEROS.
+      *------------------------
+           EXIT.
+
+       1300-ESCRIBIR-CABECERA.
+      *------------------------
+           MOVE SPACES TO WS-LINEA-CSV
+           STRING "CODIGO,NOMBRE,ALIAS,LOCALICAD,TLF,FECHA_NACI"
+                      DELIMITED BY SIZE
+               INTO WS-LINEA-CSV
+           END-STRING
+           MOVE WS-LINEA-CSV TO REG-CSV
+           WRITE REG-CSV
+
+           MOVE "USUARIOS-CSV" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-CSV.
+
+       1300-FIN-ESCRIBIR-CABECERA.
+      *----------------------------
+           EXIT.
+
+       2000-PROCESO.
+      *-------------
+           PERFORM 2200-ESCRIBIR-CSV  THRU 2200-FIN-ESCRIBIR-CSV
+
+           PERFORM 2100-LEER-USUARIES THRU 2100-FIN-LEER-USUARIES.
+
+       2000-FIN-PROCESO.
+      *-----------------
+           EXIT.
+
+       2100-LEER-USUARIES.
+      *--------------------
+           READ USUARIES INTO REGUSUA
+               AT END MOVE "SI" TO SW-EOF-USUARIES
+           END-READ
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES.
+
+       2100-FIN-LEER-USUARIES.
+      *------------------------
+           EXIT.
+
+       2200-ESCRIBIR-CSV.
+      *--------------------
+           MOVE SPACES TO WS-LINEA-CSV
+
+           STRING REGUSUA-CODIGO     DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  REGUSUA-NOMBRE     DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  REGUSUA-ALIAS      DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  REGUSUA-LOCALICAD  DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  REGUSUA-TLF        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  REGUSUA-FECHA-NACI DELIMITED BY SIZE
+               INTO WS-LINEA-CSV
+           END-STRING
+
+           MOVE WS-LINEA-CSV TO REG-CSV
+           WRITE REG-CSV
+
+           ADD 1 TO CONTA-REGISTROS
+
+           MOVE "USUARIOS-CSV" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-CSV.
+
+       2200-FIN-ESCRIBIR-CSV.
+      *------------------------
+           EXIT.
+
+       3000-FIN.
+      *---------
+           CLOSE USUARIES
+                 USUARIOS-CSV
+
+           DISPLAY "REGISTROS EXPORTADOS A CSV: " CONTA-REGISTROS
+           DISPLAY "EXPORTACION COMPLETADA"
+
+           STOP RUN.
+
+       3000-FIN-FIN.
+      *-------------
+           EXIT.
+
+       END PROGRAM CSV_EXPORT_USUARIO.
