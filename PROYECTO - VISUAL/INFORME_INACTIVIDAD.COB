@@ -0,0 +1,199 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:09/08/2026
+      * OBJETIVO: LISTAR LOS USUARIOS DE USUARIES.TXT CUYA ULTIMA
+      * ACTIVIDAD (ALTA, MODIFICACION O LOGIN) SUPERA EL NUMERO DE DIAS
+      * CONFIGURADO, PARA QUE SOPORTE VALORE SI PROCEDE DARLOS DE BAJA.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.INFORME_INACTIVIDAD.
+
+      ******************************************************************
+      *                   ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIES ASSIGN TO 'USUARIES.TXT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-USUARIES.
+
+      ******************************************************************
+      *                       DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *----FICHERO DE ENTRADA.
+       FD  USUARIES
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-USUARIES                       PIC X(66).
+
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *----FILE STATUS
+       01  FS-USUARIES                       PIC 9(02).
+      *----AUXILIAR PARA COMPROBAR_FS.
+       01  WS-FICHERO-CHK                    PIC X(15).
+      *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
+           COPY REGUSUARIES.
+
+      *----SWITCHES.
+       01  SWITCHES.
+           03  SW-EOF-USUARIES               PIC X(02)   VALUE "NO".
+
+      *----PARAMETROS DEL INFORME.
+       01  PARAMETROS-INFORME.
+           03  DIAS-INACTIVIDAD              PIC 9(05)   VALUE 00180.
+
+      *----FECHA DEL DIA Y CALCULO DE DIAS TRANSCURRIDOS.
+       01  WS-FECHAS.
+           03  WS-FECHA-HOY                  PIC 9(08)   VALUE ZEROS.
+           03  WS-DIA-JULIANO-HOY            PIC 9(07)   VALUE ZEROS.
+           03  WS-DIA-JULIANO-ACTIVIDAD      PIC 9(07)   VALUE ZEROS.
+           03  WS-DIAS-INACTIVO              PIC S9(07)  VALUE ZEROS.
+
+      *----CONTADORES-ESTADISTICAS.
+       01  CONTADORES.
+           03  CONTA-INACTIVOS               PIC 9(05)   VALUE ZEROS.
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
+
+           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+                                 UNTIL SW-EOF-USUARIES = "SI"
+
+           PERFORM 3000-FIN     THRU 3000-FIN-FIN.
+
+       1000-INICIO.
+      *------------
+           DISPLAY "USUARIOS INACTIVOS (CANDIDATOS A BAJA)"
+           DISPLAY "---------------------------------------"
+
+           INITIALIZE  SWITCHES
+                       CONTADORES
+
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           COMPUTE WS-DIA-JULIANO-HOY =
+               FUNCTION INTEGER-OF-DATE (WS-FECHA-HOY)
+
+           DISPLAY "UMBRAL DE INACTIVIDAD (DIAS): " DIAS-INACTIVIDAD
+           DISPLAY " "
+
+           PERFORM 1200-ABRIR-FICHEROS THRU 1200-FIN-ABRIR-FICHEROS
+
+           PERFORM 2100-LEER-USUARIES  THRU 2100-FIN-LEER-USUARIES.
+
+       1000-FIN-INICIO.
+      *----------------
+           EXIT.
+
+       1200-ABRIR-FICHEROS.
+      *--------------------
+           OPEN INPUT USUARIES
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES.
+
+       1200-FIN-ABRIR-FICHEROS.
+      *------------------------
+           EXIT.
+
+       2000-PROCESO.
+      *-------------
+           PERFORM 2200-VALORAR-INACTIVIDAD
+               THRU 2200-FIN-VALORAR-INACTIVIDAD
+
+           PERFORM 2100-LEER-USUARIES THRU 2100-FIN-LEER-USUARIES.
+
+       2000-FIN-PROCESO.
+      *-----------------
+           EXIT.
+
+       2100-LEER-USUARIES.
+      *--------------------
+           READ USUARIES INTO REGUSUA
+               AT END MOVE "SI" TO SW-EOF-USUARIES
+           END-READ
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES.
+
+       2100-FIN-LEER-USUARIES.
+      *------------------------
+           EXIT.
+
+      * SI EL USUARIO NUNCA HA TENIDO UN TOQUE DE ACTIVIDAD, LA FECHA
+      * ESTARA A CEROS; EN ESE CASO SE INFORMA IGUALMENTE COMO
+      * INACTIVO, SIN CALCULAR DIAS (NO HAY REFERENCIA VALIDA).
+       2200-VALORAR-INACTIVIDAD.
+      *---------------------------
+           IF REGUSUA-ULTIMA-ACTIVIDAD = ZEROS
+               PERFORM 2210-LISTAR-SIN-ACTIVIDAD
+                   THRU 2210-FIN-LISTAR-SIN-ACTIVIDAD
+           ELSE
+               COMPUTE WS-DIA-JULIANO-ACTIVIDAD =
+                   FUNCTION INTEGER-OF-DATE (REGUSUA-ULTIMA-ACTIVIDAD)
+               COMPUTE WS-DIAS-INACTIVO =
+                   WS-DIA-JULIANO-HOY - WS-DIA-JULIANO-ACTIVIDAD
+
+               IF WS-DIAS-INACTIVO >= DIAS-INACTIVIDAD
+                   PERFORM 2220-LISTAR-INACTIVO
+                       THRU 2220-FIN-LISTAR-INACTIVO
+               END-IF
+           END-IF.
+
+       2200-FIN-VALORAR-INACTIVIDAD.
+      *--------------------------------
+           EXIT.
+
+       2210-LISTAR-SIN-ACTIVIDAD.
+      *-----------------------------
+           ADD 1 TO CONTA-INACTIVOS
+
+           DISPLAY "CODIGO: " REGUSUA-CODIGO "  ALIAS: " REGUSUA-ALIAS
+           DISPLAY "   SIN REGISTRO DE ACTIVIDAD"
+           DISPLAY " ".
+
+       2210-FIN-LISTAR-SIN-ACTIVIDAD.
+      *---------------------------------
+           EXIT.
+
+       2220-LISTAR-INACTIVO.
+      *------------------------
+           ADD 1 TO CONTA-INACTIVOS
+
+           DISPLAY "CODIGO: " REGUSUA-CODIGO "  ALIAS: " REGUSUA-ALIAS
+           DISPLAY "   ULTIMA ACTIVIDAD: " REGUSUA-ULTIMA-ACTIVIDAD
+           DISPLAY "   DIAS SIN ACTIVIDAD: " WS-DIAS-INACTIVO
+           DISPLAY " ".
+
+       2220-FIN-LISTAR-INACTIVO.
+      *----------------------------
+           EXIT.
+
+       3000-FIN.
+      *---------
+           CLOSE USUARIES
+
+           DISPLAY "---------------------------------------"
+           DISPLAY "TOTAL DE USUARIOS INACTIVOS: " CONTA-INACTIVOS
+
+           STOP RUN.
+
+       3000-FIN-FIN.
+      *-------------
+           EXIT.
+
+       END PROGRAM INFORME_INACTIVIDAD.
