@@ -0,0 +1,243 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:15/01/2025
+      * OBJETIVO: USANDO LOS FICHEROS MODIF_USUARIO Y USUARIES, CREA EL
+      * FICHERO NUEVO_USUARIO CON EL REGISTRO MODIFICADO APLICADO Y
+      * RENOMBRALO CON EL NOMBRE DE USUARIES.TXT
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.ACT_MODIF_USUARIO.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----FICHEROS DE ENTRADA
+           SELECT USUARIO ASSIGN TO "USUARIES.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-USUARIO.
+
+           SELECT MODIFICACION ASSIGN TO "MODIF_USUARIO.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-MODIFICACION.
+
+           SELECT N-USUARIO ASSIGN TO "NUEVO-USUARIO.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-N-USUARIO.
+
+           SELECT SORT-USUARIES  ASSIGN TO SORTUSUARIES.
+
+      ******************************************************************
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  USUARIO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGUSUARIES                   PIC X(66).
+       FD  MODIFICACION
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGMODIFICACION               PIC X(66).
+
+       FD  N-USUARIO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGNUSUARIO                  PIC X(66).
+       SD  SORT-USUARIES
+           RECORD CONTAINS 66 CHARACTERS.
+       01  SORT-REGUSUA.
+           05 SORT-REGUSUA-CODIGO            PIC 9(03) VALUE ZEROS.
+           05 SORT-REGUSUA-NOMBRE            PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-ALIAS             PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-LOCALICAD         PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-TLF               PIC 9(09) VALUE ZEROS.
+           05 SORT-REGUSUA-FECHA-NACI        PIC 9(08) VALUE ZEROS.
+           05 SORT-REGUSUA-CONTRASENA        PIC X(08) VALUE SPACES.
+           05 SORT-REGUSUA-ULTIMA-ACTIVIDAD  PIC 9(08) VALUE ZEROS.
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *----REGISTROS DE ESTADO.
+       01  FS-USUARIO                   PIC 9(02)  VALUE ZEROS.
+       01  FS-MODIFICACION              PIC 9(02)  VALUE ZEROS.
+       01  FS-N-USUARIO                 PIC 9(02)  VALUE ZEROS.
+       01  WS-FICHERO-CHK               PIC X(15).
+
+      *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
+           COPY REGUSUARIES.
+           COPY REGUSU_MODIF.
+           COPY REG_N_USUARIES.
+
+      *----SWITCHES FINAL DE FICHERO
+       01  SW-EOF-USUARIO                PIC X(02)  VALUE "NO".
+       01  SW-EOF-MODIF                  PIC X(02)  VALUE "NO".
+
+       LINKAGE SECTION.
+       01  LS-REGUSUA.
+           05 LS-REGUSUA-CODIGO              PIC 9(03)     VALUE ZEROS.
+           05 LS-REGUSUA-NOMBRE              PIC X(10)     VALUE SPACES.
+           05 LS-REGUSUA-ALIAS               PIC X(10)     VALUE SPACES.
+           05 LS-REGUSUA-LOCALICAD           PIC X(10)     VALUE SPACES.
+           05 LS-REGUSUA-TLF                 PIC 9(09)     VALUE ZEROS.
+           05 LS-REGUSUA-FECHA-NACI          PIC 9(08)     VALUE ZEROS.
+           05 LS-REGUSUA-CONTRASENA          PIC X(08)     VALUE SPACES.
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-REGUSUA.
+      *-------------------
+           DISPLAY "ENTRA EN PROGRAMA ACT_MODIF_USUARIO"
+           PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
+
+           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+                                UNTIL SW-EOF-USUARIO = "SI"
+                                AND   SW-EOF-MODIF = "SI"
+           PERFORM 3000-FIN     THRU 3000-FIN-FIN.
+
+       1000-INICIO.
+      *------------
+           DISPLAY "COMIENZA EL PROGRAMA"
+           DISPLAY " "
+
+           INITIALIZE REGUSUARIES
+                      REGUSU_MODIF
+                      REG_N_USUA.
+
+           PERFORM 1100-ABRIR-FICHEROS THRU 1100-FIN-ABRIR-FICHEROS
+           PERFORM 9000-LEER-USUARIO    THRU 9000-FIN-LEER-USUARIO
+           PERFORM 9100-LEER-MODIF    THRU 9100-FIN-LEER-MODIF.
+
+       1000-FIN-INICIO.
+      *----------------
+           EXIT.
+
+       1100-ABRIR-FICHEROS.
+      *--------------------
+           OPEN INPUT  USUARIO
+                       MODIFICACION
+                OUTPUT N-USUARIO
+
+           MOVE "USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIO
+           MOVE "MODIFICACION" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-MODIFICACION
+           MOVE "N-USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-N-USUARIO.
+
+       1100-FIN-ABRIR-FICHEROS.
+      *------------------------
+           EXIT.
+
+      * El registro cuyo codigo coincide con la modificacion se vuelca
+      * al nuevo maestro con los campos ya modificados, en vez del
+      * registro original.
+       2000-PROCESO.
+      *-------------
+           IF REGUSU_MODIF-CODIGO = REGUSUA-CODIGO
+               MOVE REGUSU_MODIF TO REG_N_USUA
+               PERFORM 2100-GRABAR   THRU 2100-FIN-GRABAR
+               PERFORM 9000-LEER-USUARIO THRU 9000-FIN-LEER-USUARIO
+               PERFORM 9100-LEER-MODIF   THRU 9100-FIN-LEER-MODIF
+           ELSE
+               IF REGUSUA-CODIGO < REGUSU_MODIF-CODIGO
+                   MOVE REGUSUA TO REG_N_USUA
+                   PERFORM 2100-GRABAR   THRU 2100-FIN-GRABAR
+                   PERFORM 9000-LEER-USUARIO THRU 9000-FIN-LEER-USUARIO
+               ELSE
+                   PERFORM 9100-LEER-MODIF THRU 9100-FIN-LEER-MODIF
+               END-IF
+           END-IF.
+
+       2000-FIN-PROCESO.
+      *-----------------
+           EXIT.
+
+       2100-GRABAR.
+      *-------------
+           WRITE REGNUSUARIO FROM REG_N_USUA
+
+           MOVE "N-USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-N-USUARIO.
+
+       2100-FIN-GRABAR.
+      *----------------
+           EXIT.
+
+       3000-FIN.
+      *---------
+           PERFORM 3100-CERRAR-FICHEROS THRU 3100-FIN-CERRAR-FICHEROS
+
+           PERFORM 3200-RENOMBRAR       THRU 3200-FIN-RENOMBRAR.
+
+           STOP RUN.
+
+       3000-FIN-FIN.
+      *-------------
+           EXIT.
+
+       3100-CERRAR-FICHEROS.
+      *---------------------
+           CLOSE   USUARIO
+                   MODIFICACION
+                   N-USUARIO.
+
+       3100-FIN-CERRAR-FICHEROS.
+      *------------------------
+           EXIT.
+
+       3200-RENOMBRAR.
+      *----------------
+           SORT SORT-USUARIES
+                ON ASCENDING KEY SORT-REGUSUA-CODIGO
+
+                WITH DUPLICATES IN ORDER USING N-USUARIO
+                GIVING USUARIO.
+
+       3200-FIN-RENOMBRAR.
+      *----------------
+           EXIT.
+
+       9000-LEER-USUARIO.
+      *-------------------
+           READ USUARIO INTO REGUSUA
+                        AT END MOVE "SI" TO SW-EOF-USUARIO
+           END-READ
+
+           MOVE "USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIO
+
+           IF  SW-EOF-USUARIO = "SI"
+               MOVE HIGH-VALUES TO REGUSUA
+           END-IF.
+
+       9000-FIN-LEER-USUARIO.
+      *----------------------
+           EXIT.
+
+       9100-LEER-MODIF.
+      *----------------
+           READ MODIFICACION INTO REGUSU_MODIF
+                        AT END MOVE "SI" TO SW-EOF-MODIF
+           END-READ
+
+           MOVE "MODIFICACION" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-MODIFICACION
+
+           IF  SW-EOF-MODIF = "SI"
+               MOVE HIGH-VALUES TO REGUSU_MODIF
+           END-IF.
+
+       9100-FIN-LEER-MODIF.
+      *-------------------
+           EXIT.
+
+       END PROGRAM ACT_MODIF_USUARIO.
