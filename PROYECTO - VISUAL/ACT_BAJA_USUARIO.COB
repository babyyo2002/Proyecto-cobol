@@ -0,0 +1,368 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:15/01/2025
+      * OBJETIVO: USANDO LOS FICHEROS BAJA_USUARIO Y USUARIES, CREA EL
+      * FICHERO NUEVO_USUARIO SIN EL REGISTRO DADO DE BAJA Y RENOMBRALO
+      * CON EL NOMBRE DE USUARIES.TXT
+      * MODIFICACIONES:
+      * 09/08/2026 - LAS BAJAS YA NO SE APLICAN AL INSTANTE: SOLO SE
+      *   QUITA DEL MAESTRO AL USUARIO CUYA BAJA ESTE PENDIENTE Y CUYA
+      *   FECHA EFECTIVA YA HAYA LLEGADO. EL FICHERO DE BAJAS SE
+      *   REORDENA POR CODIGO Y SE REESCRIBE DEJANDO CONSTANCIA DE LAS
+      *   BAJAS APLICADAS EN ESTA EJECUCION (ESTADO PASA DE PENDIENTE A
+      *   APLICADA), PARA QUE EL HISTORICO SIRVA DE JUSTIFICANTE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.ACT_BAJA_USUARIO.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----FICHEROS DE ENTRADA
+           SELECT USUARIO ASSIGN TO "USUARIES.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-USUARIO.
+
+           SELECT BAJA ASSIGN TO "BAJA_USUARIO.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-BAJA.
+
+           SELECT BAJA-ORDENADA ASSIGN TO "BAJA-ORDENADA.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-BAJA-ORD.
+
+           SELECT NUEVA-BAJA ASSIGN TO "NUEVA-BAJA.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-NUEVA-BAJA.
+
+           SELECT N-USUARIO ASSIGN TO "NUEVO-USUARIO.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS FS-N-USUARIO.
+
+           SELECT SORT-USUARIES  ASSIGN TO SORTUSUARIES.
+
+           SELECT SORT-BAJA      ASSIGN TO SORTBAJA.
+
+      ******************************************************************
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  USUARIO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGUSUARIES                   PIC X(66).
+       FD  BAJA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGBAJA                       PIC X(83).
+
+       FD  BAJA-ORDENADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGBAJAORD                    PIC X(83).
+
+       FD  NUEVA-BAJA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGNUEVABAJA                  PIC X(83).
+
+       FD  N-USUARIO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REGNUSUARIO                  PIC X(66).
+       SD  SORT-USUARIES
+           RECORD CONTAINS 66 CHARACTERS.
+       01  SORT-REGUSUA.
+           05 SORT-REGUSUA-CODIGO            PIC 9(03) VALUE ZEROS.
+           05 SORT-REGUSUA-NOMBRE            PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-ALIAS             PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-LOCALICAD         PIC X(10) VALUE SPACES.
+           05 SORT-REGUSUA-TLF               PIC 9(09) VALUE ZEROS.
+           05 SORT-REGUSUA-FECHA-NACI        PIC 9(08) VALUE ZEROS.
+           05 SORT-REGUSUA-CONTRASENA        PIC X(08) VALUE SPACES.
+           05 SORT-REGUSUA-ULTIMA-ACTIVIDAD  PIC 9(08) VALUE ZEROS.
+
+       SD  SORT-BAJA
+           RECORD CONTAINS 83 CHARACTERS.
+       01  SORT-REGUSU-BAJA.
+           05 SORT-REGUSU-BAJA-CODIGO        PIC 9(03) VALUE ZEROS.
+           05 FILLER                         PIC X(80) VALUE SPACES.
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *----REGISTROS DE ESTADO.
+       01  FS-USUARIO                   PIC 9(02)  VALUE ZEROS.
+       01  FS-BAJA                      PIC 9(02)  VALUE ZEROS.
+       01  FS-BAJA-ORD                  PIC 9(02)  VALUE ZEROS.
+       01  FS-NUEVA-BAJA                PIC 9(02)  VALUE ZEROS.
+       01  FS-N-USUARIO                 PIC 9(02)  VALUE ZEROS.
+       01  WS-FICHERO-CHK               PIC X(15).
+
+      *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
+           COPY REGUSUARIES.
+           COPY REGUSU_BAJA.
+           COPY REG_N_USUARIES.
+
+      *----FECHA DEL DIA, PARA DECIDIR QUE BAJAS YA SON EFECTIVAS.
+       01  WS-FECHA-HOY                  PIC 9(08)  VALUE ZEROS.
+
+      *----SWITCHES FINAL DE FICHERO
+       01  SW-EOF-USUARIO                PIC X(02)  VALUE "NO".
+       01  SW-EOF-BAJA                   PIC X(02)  VALUE "NO".
+
+      * UN MISMO CODIGO PUEDE TENER VARIAS FILAS EN EL HISTORICO DE
+      * BAJAS (POR EJEMPLO UNA ANULADA Y, MAS TARDE, UNA PENDIENTE
+      * NUEVA); ESTE SWITCH RECUERDA SI ALGUNA DE LAS FILAS YA VISTAS
+      * PARA EL CODIGO ACTUAL OBLIGA A EXCLUIR AL USUARIO DEL NUEVO
+      * MAESTRO.
+       01  SW-BAJA-EXCLUYE-USUARIO       PIC X(02)  VALUE "NO".
+
+       LINKAGE SECTION.
+       01  LS-REGUSUA.
+           05 LS-REGUSUA-CODIGO              PIC 9(03)     VALUE ZEROS.
+           05 LS-REGUSUA-NOMBRE              PIC X(10)     VALUE SPACES.
+           05 LS-REGUSUA-ALIAS               PIC X(10)     VALUE SPACES.
+           05 LS-REGUSUA-LOCALICAD           PIC X(10)     VALUE SPACES.
+           05 LS-REGUSUA-TLF                 PIC 9(09)     VALUE ZEROS.
+           05 LS-REGUSUA-FECHA-NACI          PIC 9(08)     VALUE ZEROS.
+           05 LS-REGUSUA-CONTRASENA          PIC X(08)     VALUE SPACES.
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-REGUSUA.
+      *-------------------
+           DISPLAY "ENTRA EN PROGRAMA ACT_BAJA_USUARIO"
+           PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
+
+           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+                                UNTIL SW-EOF-USUARIO = "SI"
+                                AND   SW-EOF-BAJA = "SI"
+           PERFORM 3000-FIN     THRU 3000-FIN-FIN.
+
+       1000-INICIO.
+      *------------
+           DISPLAY "COMIENZA EL PROGRAMA"
+           DISPLAY " "
+
+           INITIALIZE REGUSUARIES
+                      REGUSU_BAJA
+                      REG_N_USUA.
+
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           PERFORM 1050-ORDENAR-BAJA   THRU 1050-FIN-ORDENAR-BAJA
+           PERFORM 1100-ABRIR-FICHEROS THRU 1100-FIN-ABRIR-FICHEROS
+           PERFORM 9000-LEER-USUARIO    THRU 9000-FIN-LEER-USUARIO
+           PERFORM 9100-LEER-BAJA     THRU 9100-FIN-LEER-BAJA.
+
+       1000-FIN-INICIO.
+      *----------------
+           EXIT.
+
+      * EL FICHERO DE BAJAS CRECE DE UNA EJECUCION A OTRA MIENTRAS LAS
+      * BAJAS ESTAN PENDIENTES, ASI QUE SE REORDENA POR CODIGO ANTES
+      * DE CRUZARLO CON EL MAESTRO.
+       1050-ORDENAR-BAJA.
+      *-------------------
+           SORT SORT-BAJA
+                ON ASCENDING KEY SORT-REGUSU-BAJA-CODIGO
+
+                USING BAJA
+                GIVING BAJA-ORDENADA.
+
+       1050-FIN-ORDENAR-BAJA.
+      *-----------------------
+           EXIT.
+
+       1100-ABRIR-FICHEROS.
+      *--------------------
+           OPEN INPUT  USUARIO
+                       BAJA-ORDENADA
+                OUTPUT N-USUARIO
+                       NUEVA-BAJA
+
+           MOVE "USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIO
+           MOVE "BAJA-ORDENADA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-BAJA-ORD
+           MOVE "N-USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-N-USUARIO
+           MOVE "NUEVA-BAJA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-NUEVA-BAJA.
+
+       1100-FIN-ABRIR-FICHEROS.
+      *------------------------
+           EXIT.
+
+      * El registro cuyo codigo coincide con la baja solo se excluye
+      * del nuevo maestro cuando alguna de sus filas de baja esta
+      * pendiente y su fecha efectiva ya ha llegado; si aun esta en
+      * periodo de gracia, el usuario se mantiene activo y la baja
+      * sigue pendiente. UN CODIGO PUEDE TENER VARIAS FILAS EN EL
+      * HISTORICO (POR EJEMPLO UNA ANULADA SEGUIDA DE UNA PENDIENTE
+      * NUEVA), ASI QUE SE EVALUAN TODAS LAS FILAS DE ESE CODIGO ANTES
+      * DE DECIDIR SI EL USUARIO SE ARRASTRA AL NUEVO MAESTRO.
+       2000-PROCESO.
+      *-------------
+           IF REGUSU_BAJA-CODIGO = REGUSUA-CODIGO
+               MOVE "NO" TO SW-BAJA-EXCLUYE-USUARIO
+               PERFORM 2050-EVALUAR-BAJA THRU 2050-FIN-EVALUAR-BAJA
+                   UNTIL REGUSU_BAJA-CODIGO NOT = REGUSUA-CODIGO
+               IF SW-BAJA-EXCLUYE-USUARIO = "NO"
+                   MOVE REGUSUA TO REG_N_USUA
+                   PERFORM 2100-GRABAR THRU 2100-FIN-GRABAR
+               END-IF
+               PERFORM 9000-LEER-USUARIO THRU 9000-FIN-LEER-USUARIO
+           ELSE
+               IF REGUSUA-CODIGO < REGUSU_BAJA-CODIGO
+                   MOVE REGUSUA TO REG_N_USUA
+                   PERFORM 2100-GRABAR   THRU 2100-FIN-GRABAR
+                   PERFORM 9000-LEER-USUARIO THRU 9000-FIN-LEER-USUARIO
+               ELSE
+                   PERFORM 2150-GRABAR-BAJA THRU 2150-FIN-GRABAR-BAJA
+                   PERFORM 9100-LEER-BAJA THRU 9100-FIN-LEER-BAJA
+               END-IF
+           END-IF.
+
+       2000-FIN-PROCESO.
+      *-----------------
+           EXIT.
+
+      * EVALUA UNA SOLA FILA DE BAJA DEL CODIGO ACTUAL Y AVANZA A LA
+      * SIGUIENTE; SI ES PENDIENTE Y YA LE TOCA, SE MARCA COMO APLICADA
+      * Y SE RECUERDA QUE EL USUARIO DEBE QUEDAR FUERA DEL NUEVO
+      * MAESTRO, SIN IMPORTAR QUE OTRAS FILAS (ANULADAS O YA APLICADAS)
+      * HAYA PARA EL MISMO CODIGO.
+       2050-EVALUAR-BAJA.
+      *-------------------
+           IF BAJA-PENDIENTE
+               AND REGUSU_BAJA-FECHA-EFECTIVA <= WS-FECHA-HOY
+               SET BAJA-APLICADA TO TRUE
+               MOVE "SI" TO SW-BAJA-EXCLUYE-USUARIO
+           END-IF
+
+           PERFORM 2150-GRABAR-BAJA THRU 2150-FIN-GRABAR-BAJA
+           PERFORM 9100-LEER-BAJA   THRU 9100-FIN-LEER-BAJA.
+
+       2050-FIN-EVALUAR-BAJA.
+      *-----------------------
+           EXIT.
+
+       2100-GRABAR.
+      *-------------
+           WRITE REGNUSUARIO FROM REG_N_USUA
+
+           MOVE "N-USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-N-USUARIO.
+
+       2100-FIN-GRABAR.
+      *----------------
+           EXIT.
+
+      * SE TRASLADA EL REGISTRO DE BAJA AL NUEVO HISTORICO TAL CUAL
+      * ESTA (PENDIENTE, ANULADA, O RECIEN MARCADA COMO APLICADA).
+       2150-GRABAR-BAJA.
+      *-------------------
+           WRITE REGNUEVABAJA FROM REGUSU_BAJA
+
+           MOVE "NUEVA-BAJA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-NUEVA-BAJA.
+
+       2150-FIN-GRABAR-BAJA.
+      *-----------------------
+           EXIT.
+
+       3000-FIN.
+      *---------
+           PERFORM 3100-CERRAR-FICHEROS THRU 3100-FIN-CERRAR-FICHEROS
+
+           PERFORM 3200-RENOMBRAR       THRU 3200-FIN-RENOMBRAR
+
+           PERFORM 3300-RENOMBRAR-BAJA  THRU 3300-FIN-RENOMBRAR-BAJA.
+
+           STOP RUN.
+
+       3000-FIN-FIN.
+      *-------------
+           EXIT.
+
+       3100-CERRAR-FICHEROS.
+      *---------------------
+           CLOSE   USUARIO
+                   BAJA-ORDENADA
+                   N-USUARIO
+                   NUEVA-BAJA.
+
+       3100-FIN-CERRAR-FICHEROS.
+      *------------------------
+           EXIT.
+
+       3200-RENOMBRAR.
+      *----------------
+           SORT SORT-USUARIES
+                ON ASCENDING KEY SORT-REGUSUA-CODIGO
+
+                WITH DUPLICATES IN ORDER USING N-USUARIO
+                GIVING USUARIO.
+
+       3200-FIN-RENOMBRAR.
+      *----------------
+           EXIT.
+
+      * EL HISTORICO ACTUALIZADO PASA A SER EL NUEVO BAJA_USUARIO.TXT.
+       3300-RENOMBRAR-BAJA.
+      *----------------------
+           SORT SORT-BAJA
+                ON ASCENDING KEY SORT-REGUSU-BAJA-CODIGO
+
+                WITH DUPLICATES IN ORDER USING NUEVA-BAJA
+                GIVING BAJA.
+
+       3300-FIN-RENOMBRAR-BAJA.
+      *------------------------
+           EXIT.
+
+       9000-LEER-USUARIO.
+      *-------------------
+           READ USUARIO INTO REGUSUA
+                        AT END MOVE "SI" TO SW-EOF-USUARIO
+           END-READ
+
+           MOVE "USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIO
+
+           IF  SW-EOF-USUARIO = "SI"
+               MOVE HIGH-VALUES TO REGUSUA
+           END-IF.
+
+       9000-FIN-LEER-USUARIO.
+      *----------------------
+           EXIT.
+
+       9100-LEER-BAJA.
+      *----------------
+           READ BAJA-ORDENADA INTO REGUSU_BAJA
+                        AT END MOVE "SI" TO SW-EOF-BAJA
+           END-READ
+
+           MOVE "BAJA-ORDENADA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-BAJA-ORD
+
+           IF  SW-EOF-BAJA = "SI"
+               MOVE HIGH-VALUES TO REGUSU_BAJA
+           END-IF.
+
+       9100-FIN-LEER-BAJA.
+      *-------------------
+           EXIT.
+
+       END PROGRAM ACT_BAJA_USUARIO.
