@@ -0,0 +1,217 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:09/08/2026
+      * OBJETIVO: DESHACER UNA BAJA QUE TODAVIA ESTA EN PERIODO DE
+      * GRACIA (ESTADO PENDIENTE, FECHA EFECTIVA POSTERIOR A HOY) PARA
+      * QUE ACT_BAJA_USUARIO NO LA LLEGUE A APLICAR SOBRE USUARIES.TXT.
+      * PIDE EL MISMO ALIAS/CONTRASENA QUE BAJA_USUARIO PARA CONFIRMAR
+      * QUE QUIEN ANULA ES EL TITULAR DE LA CUENTA (O CONOCE LA CLAVE).
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.ANULAR_BAJA.
+
+      ******************************************************************
+      *                   ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BAJA ASSIGN TO 'BAJA_USUARIO.TXT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-BAJA.
+
+           SELECT NUEVA-BAJA ASSIGN TO 'NUEVA-BAJA.TXT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-NUEVA-BAJA.
+
+           SELECT SORT-BAJA ASSIGN TO SORTBAJA.
+
+      ******************************************************************
+      *                       DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *----FICHERO DE ENTRADA.
+       FD  BAJA
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-BAJA                            PIC X(83).
+
+      *----FICHERO DE SALIDA (COPIA CON LA BAJA ANULADA).
+       FD  NUEVA-BAJA
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-NUEVA-BAJA                      PIC X(83).
+
+       SD  SORT-BAJA
+           RECORD CONTAINS 83 CHARACTERS.
+       01  SORT-REGUSU-BAJA.
+           05 SORT-REGUSU-BAJA-CODIGO        PIC 9(03) VALUE ZEROS.
+           05 FILLER                         PIC X(80) VALUE SPACES.
+
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *----FILE STATUS
+       01  FS-BAJA                            PIC 9(02).
+       01  FS-NUEVA-BAJA                      PIC 9(02).
+      *----AUXILIAR PARA COMPROBAR_FS.
+       01  WS-FICHERO-CHK                     PIC X(15).
+      *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
+           COPY REGUSU_BAJA.
+
+      *----AUXILIARES.
+       01  AUXILIARES.
+           03  AUXILIAR-ALIAS                PIC X(10) VALUE SPACES.
+           03  AUXILIAR-CONTRASENA           PIC X(08) VALUE SPACES.
+           03  WS-CONTRASENA-HASH            PIC X(08) VALUE SPACES.
+
+      *----FECHA DEL DIA.
+       01  WS-FECHA-HOY                       PIC 9(08)   VALUE ZEROS.
+
+      *----SWITCHES.
+       01  SWITCHES.
+           03  SW-EOF-BAJA                    PIC X(02)   VALUE "NO".
+           03  SW-ANULADA                     PIC X(02)   VALUE "NO".
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
+
+           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+                                 UNTIL SW-EOF-BAJA = "SI"
+
+           PERFORM 3000-FIN     THRU 3000-FIN-FIN.
+
+       1000-INICIO.
+      *------------
+           DISPLAY "ANULACION DE BAJA PENDIENTE"
+           DISPLAY " "
+
+           INITIALIZE  AUXILIARES
+                       SWITCHES
+
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           DISPLAY "INTRODUCE TU ALIAS: "
+           ACCEPT AUXILIAR-ALIAS
+           DISPLAY "INTRODUCE TU CONTRASENNA: "
+           ACCEPT AUXILIAR-CONTRASENA
+           CALL 'HASH_CONTRASENA' USING AUXILIAR-CONTRASENA
+                                         WS-CONTRASENA-HASH
+
+           PERFORM 1200-ABRIR-FICHEROS THRU 1200-FIN-ABRIR-FICHEROS
+
+           PERFORM 2100-LEER-BAJA     THRU 2100-FIN-LEER-BAJA.
+
+       1000-FIN-INICIO.
+      *----------------
+           EXIT.
+
+       1200-ABRIR-FICHEROS.
+      *--------------------
+           OPEN INPUT  BAJA
+                OUTPUT NUEVA-BAJA
+
+           MOVE "BAJA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-BAJA
+           MOVE "NUEVA-BAJA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-NUEVA-BAJA.
+
+       1200-FIN-ABRIR-FICHEROS.
+      *------------------------
+           EXIT.
+
+      * SOLO SE ANULA LA PRIMERA BAJA PENDIENTE, NO VENCIDA, QUE
+      * COINCIDA CON EL ALIAS Y LA CONTRASENA INTRODUCIDOS.
+       2000-PROCESO.
+      *-------------
+           IF SW-ANULADA = "NO"
+               AND BAJA-PENDIENTE
+               AND REGUSU_BAJA-FECHA-EFECTIVA > WS-FECHA-HOY
+               AND REGUSU_BAJA-ALIAS = AUXILIAR-ALIAS
+               AND REGUSU_BAJA-CONTRASENA = WS-CONTRASENA-HASH
+
+               SET BAJA-ANULADA TO TRUE
+               MOVE "SI" TO SW-ANULADA
+               DISPLAY "BAJA ANULADA PARA EL CODIGO: "
+                       REGUSU_BAJA-CODIGO
+           END-IF
+
+           PERFORM 2200-GRABAR-NUEVA-BAJA
+               THRU 2200-FIN-GRABAR-NUEVA-BAJA
+
+           PERFORM 2100-LEER-BAJA THRU 2100-FIN-LEER-BAJA.
+
+       2000-FIN-PROCESO.
+      *-----------------
+           EXIT.
+
+       2100-LEER-BAJA.
+      *----------------
+           READ BAJA INTO REGUSU_BAJA
+               AT END MOVE "SI" TO SW-EOF-BAJA
+           END-READ
+
+           MOVE "BAJA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-BAJA.
+
+       2100-FIN-LEER-BAJA.
+      *--------------------
+           EXIT.
+
+       2200-GRABAR-NUEVA-BAJA.
+      *--------------------------
+           IF SW-EOF-BAJA NOT = "SI"
+               WRITE REG-NUEVA-BAJA FROM REGUSU_BAJA
+
+               MOVE "NUEVA-BAJA" TO WS-FICHERO-CHK
+               CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-NUEVA-BAJA
+           END-IF.
+
+       2200-FIN-GRABAR-NUEVA-BAJA.
+      *------------------------------
+           EXIT.
+
+       3000-FIN.
+      *---------
+           CLOSE BAJA
+                 NUEVA-BAJA
+
+           IF SW-ANULADA = "NO"
+               DISPLAY "NO SE HA ENCONTRADO NINGUNA BAJA PENDIENTE "
+                       "QUE COINCIDA Y QUE SIGA EN PERIODO DE GRACIA"
+           END-IF
+
+           PERFORM 3100-RENOMBRAR THRU 3100-FIN-RENOMBRAR
+
+           STOP RUN.
+
+       3000-FIN-FIN.
+      *-------------
+           EXIT.
+
+      * LA COPIA CON LA BAJA ANULADA PASA A SER EL BAJA_USUARIO.TXT
+      * DEFINITIVO.
+       3100-RENOMBRAR.
+      *----------------
+           SORT SORT-BAJA
+                ON ASCENDING KEY SORT-REGUSU-BAJA-CODIGO
+
+                WITH DUPLICATES IN ORDER USING NUEVA-BAJA
+                GIVING BAJA.
+
+       3100-FIN-RENOMBRAR.
+      *------------------------
+           EXIT.
+
+       END PROGRAM ANULAR_BAJA.
