@@ -0,0 +1,159 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:09/08/2026
+      * OBJETIVO: LISTAR LAS BAJAS QUE ESTAN EN PERIODO DE GRACIA
+      * (BAJA_USUARIO.TXT, ESTADO PENDIENTE) PARA QUE SE PUEDAN REVISAR
+      * O ANULAR ANTES DE QUE ACT_BAJA_USUARIO LAS APLIQUE AL MAESTRO.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.INFORME_BAJAS_PEND.
+
+      ******************************************************************
+      *                   ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BAJA ASSIGN TO 'BAJA_USUARIO.TXT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-BAJA.
+
+      ******************************************************************
+      *                       DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *----FICHERO DE ENTRADA.
+       FD  BAJA
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-BAJA                            PIC X(83).
+
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *----FILE STATUS
+       01  FS-BAJA                            PIC 9(02).
+      *----AUXILIAR PARA COMPROBAR_FS.
+       01  WS-FICHERO-CHK                     PIC X(15).
+      *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
+           COPY REGUSU_BAJA.
+
+      *----SWITCHES.
+       01  SWITCHES.
+           03  SW-EOF-BAJA                    PIC X(02)   VALUE "NO".
+
+      *----FECHA DEL DIA.
+       01  WS-FECHA-HOY                       PIC 9(08)   VALUE ZEROS.
+
+      *----CONTADORES-ESTADISTICAS.
+       01  CONTADORES.
+           03  CONTA-PENDIENTES               PIC 9(05)   VALUE ZEROS.
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
+
+           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+                                 UNTIL SW-EOF-BAJA = "SI"
+
+           PERFORM 3000-FIN     THRU 3000-FIN-FIN.
+
+       1000-INICIO.
+      *------------
+           DISPLAY "BAJAS PENDIENTES EN PERIODO DE GRACIA"
+           DISPLAY "--------------------------------------"
+
+           INITIALIZE  SWITCHES
+                       CONTADORES
+
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           PERFORM 1200-ABRIR-FICHEROS THRU 1200-FIN-ABRIR-FICHEROS
+
+           PERFORM 2100-LEER-BAJA     THRU 2100-FIN-LEER-BAJA.
+
+       1000-FIN-INICIO.
+      *----------------
+           EXIT.
+
+       1200-ABRIR-FICHEROS.
+      *--------------------
+           OPEN INPUT BAJA
+
+           MOVE "BAJA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-BAJA.
+
+       1200-FIN-ABRIR-FICHEROS.
+      *------------------------
+           EXIT.
+
+       2000-PROCESO.
+      *-------------
+           IF BAJA-PENDIENTE
+               PERFORM 2200-LISTAR-PENDIENTE
+                   THRU 2200-FIN-LISTAR-PENDIENTE
+           END-IF
+
+           PERFORM 2100-LEER-BAJA THRU 2100-FIN-LEER-BAJA.
+
+       2000-FIN-PROCESO.
+      *-----------------
+           EXIT.
+
+       2100-LEER-BAJA.
+      *----------------
+           READ BAJA INTO REGUSU_BAJA
+               AT END MOVE "SI" TO SW-EOF-BAJA
+           END-READ
+
+           MOVE "BAJA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-BAJA.
+
+       2100-FIN-LEER-BAJA.
+      *--------------------
+           EXIT.
+
+       2200-LISTAR-PENDIENTE.
+      *------------------------
+           ADD 1 TO CONTA-PENDIENTES
+
+           DISPLAY "CODIGO: " REGUSU_BAJA-CODIGO
+                   "  ALIAS: " REGUSU_BAJA-ALIAS
+           DISPLAY "   BAJA SOLICITADA : " REGUSU_BAJA-FECHA-BAJA
+           DISPLAY "   FECHA EFECTIVA  : " REGUSU_BAJA-FECHA-EFECTIVA
+           IF REGUSU_BAJA-FECHA-EFECTIVA <= WS-FECHA-HOY
+               DISPLAY "   (YA CUMPLIO EL PLAZO, SE APLICARA EN LA "
+                       "PROXIMA ACTUALIZACION)"
+           ELSE
+               DISPLAY "   (TODAVIA EN PERIODO DE GRACIA)"
+           END-IF
+           DISPLAY " ".
+
+       2200-FIN-LISTAR-PENDIENTE.
+      *----------------------------
+           EXIT.
+
+       3000-FIN.
+      *---------
+           CLOSE BAJA
+
+           DISPLAY "--------------------------------------"
+           DISPLAY "TOTAL DE BAJAS PENDIENTES: " CONTA-PENDIENTES
+
+           STOP RUN.
+
+       3000-FIN-FIN.
+      *-------------
+           EXIT.
+
+       END PROGRAM INFORME_BAJAS_PEND.
