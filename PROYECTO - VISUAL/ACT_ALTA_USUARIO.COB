@@ -44,20 +44,20 @@
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
       *     LABEL RECORD IS STANDARD.
-       01  REGUSUARIES                   PIC X(58).
+       01  REGUSUARIES                   PIC X(66).
        FD  ALTA
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
       *     LABEL RECORD IS STANDARD.
-       01  REGALTA                       PIC X(58).
+       01  REGALTA                       PIC X(66).
 
        FD  N-USUARIO
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
       *     LABEL RECORD IS STANDARD.
-       01  REGNUSUARIO                  PIC X(58).
+       01  REGNUSUARIO                  PIC X(66).
        SD  SORT-USUARIES
-           RECORD CONTAINS 58 CHARACTERS.
+           RECORD CONTAINS 66 CHARACTERS.
        01  SORT-REGUSUA.
            05 SORT-REGUSUA-CODIGO            PIC 9(03) VALUE ZEROS.
            05 SORT-REGUSUA-NOMBRE            PIC X(10) VALUE SPACES.
@@ -65,7 +65,8 @@
            05 SORT-REGUSUA-LOCALICAD         PIC X(10) VALUE SPACES.
            05 SORT-REGUSUA-TLF               PIC 9(09) VALUE ZEROS.
            05 SORT-REGUSUA-FECHA-NACI        PIC 9(08) VALUE ZEROS.
-           05 SORT-REGUSUA-CONTRASENA        PIC 9(08) VALUE ZEROS.
+           05 SORT-REGUSUA-CONTRASENA        PIC X(08) VALUE SPACES.
+           05 SORT-REGUSUA-ULTIMA-ACTIVIDAD  PIC 9(08) VALUE ZEROS.
       * FD  N-USUARIO-1
       *     BLOCK CONTAINS 0 RECORDS
       *     RECORDING MODE IS F.
@@ -80,6 +81,7 @@
        01  FS-ALTA                      PIC 9(02)  VALUE ZEROS.
        01  FS-N-USUARIO                 PIC 9(02)  VALUE ZEROS.
       * 01  FS-N-USUARIO-1               PIC 9(02)  VALUE ZEROS.
+       01  WS-FICHERO-CHK               PIC X(15).
 
       *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
            COPY REGUSUARIES.
@@ -94,6 +96,12 @@
        01  SW-EOF-MODIF                  PIC X(02)  VALUE "NO".
       * 01  SW-VACIO                      PIC X(02)  VALUE "NO".
 
+      *----CONTADORES-ESTADISTICAS PARA EL CUADRE DE LA FUSION.
+       01  CONTADORES.
+           03  CONTA-ALTAS-APLICADAS      PIC 9(05)  VALUE ZEROS.
+           03  CONTA-CARRY-FORWARD        PIC 9(05)  VALUE ZEROS.
+           03  CONTA-TOTAL-ESCRITOS       PIC 9(05)  VALUE ZEROS.
+
        LINKAGE SECTION.
        01  LS-REGUSUA.
            05 LS-REGUSUA-CODIGO              PIC 9(03)     VALUE ZEROS.
@@ -102,9 +110,9 @@
            05 LS-REGUSUA-LOCALICAD           PIC X(10)     VALUE SPACES.
            05 LS-REGUSUA-TLF                 PIC 9(09)     VALUE ZEROS.
            05 LS-REGUSUA-FECHA-NACI          PIC 9(08)     VALUE ZEROS.
-           05 LS-REGUSUA-CONTRASENA          PIC 9(08)     VALUE ZEROS.
+           05 LS-REGUSUA-CONTRASENA          PIC X(08)     VALUE SPACES.
 
-      * 01  LS-REGUSUA-ACT                    PIC X(58)     VALUE SPACES.
+      * 01  LS-REGUSUA-ACT              PIC X(58)     VALUE SPACES.
       ******************************************************************
       *                    PROCEDURE DIVISION
       ******************************************************************
@@ -128,7 +136,8 @@
            INITIALIZE REGUSUARIES
                       REGUSU_ALTA.
                       REG_N_USUARIES.
-      *                CONTADORES.
+
+           INITIALIZE CONTADORES
 
            PERFORM 1100-ABRIR-FICHEROS THRU 1100-FIN-ABRIR-FICHEROS
            PERFORM 9000-LEER-USUARIO    THRU 9000-FIN-LEER-USUARIO
@@ -142,7 +151,14 @@
       *--------------------
            OPEN INPUT  USUARIO
                        ALTA
-                OUTPUT N-USUARIO.
+                OUTPUT N-USUARIO
+
+           MOVE "USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIO
+           MOVE "ALTA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-ALTA
+           MOVE "N-USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-N-USUARIO.
       *     DISPLAY "FICHEROS ABIERTOS".
        1100-FIN-ABRIR-FICHEROS.
       *------------------------
@@ -156,10 +172,12 @@
            ELSE
                IF REGUSUA-CODIGO < REGUSU_ALTA-CODIGO
                    MOVE REGUSUA TO REG_N_USUA
+                   ADD 1 TO CONTA-CARRY-FORWARD
                    PERFORM 2100-GRABAR   THRU 2100-FIN-GRABAR
                    PERFORM 9000-LEER-USUARIO THRU 9000-FIN-LEER-USUARIO
                ELSE
                    MOVE REGUSU_ALTA TO REG_N_USUA
+                   ADD 1 TO CONTA-ALTAS-APLICADAS
                    PERFORM 2100-GRABAR   THRU 2100-FIN-GRABAR
                    PERFORM 9100-LEER-ALTA THRU 9100-FIN-LEER-ALTA
                END-IF
@@ -171,7 +189,12 @@
 
        2100-GRABAR.
       *-------------
-           WRITE REGNUSUARIO FROM REG_N_USUA.
+           WRITE REGNUSUARIO FROM REG_N_USUA
+
+           ADD 1 TO CONTA-TOTAL-ESCRITOS
+
+           MOVE "N-USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-N-USUARIO.
 
        2100-FIN-GRABAR.
       *----------------
@@ -181,7 +204,9 @@
       *---------
            PERFORM 3100-CERRAR-FICHEROS THRU 3100-FIN-CERRAR-FICHEROS
 
-           PERFORM 3200-RENOMBRAR       THRU 3200-FIN-RENOMBRAR.
+           PERFORM 3200-RENOMBRAR       THRU 3200-FIN-RENOMBRAR
+
+           PERFORM 3300-CUADRE          THRU 3300-FIN-CUADRE.
 
            STOP RUN.
 
@@ -201,25 +226,47 @@
 
        3200-RENOMBRAR.
       *----------------
-           OPEN INPUT N-USUARIO
-               OUTPUT USUARIO
            SORT SORT-USUARIES
                 ON ASCENDING KEY SORT-REGUSUA-CODIGO
 
                 WITH DUPLICATES IN ORDER USING N-USUARIO
                 GIVING USUARIO.
-           CLOSE N-USUARIO
-                 USUARIO.
 
        3200-FIN-RENOMBRAR.
       *----------------
            EXIT.
 
+      * Cuadre de control del merge: altas aplicadas + registros
+      * arrastrados sin cambios de USUARIO debe coincidir con el total
+      * de registros escritos en el nuevo maestro.
+       3300-CUADRE.
+      *-------------
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "CUADRE DE LA ACTUALIZACION DE USUARIOS"
+           DISPLAY "ALTAS APLICADAS.........: " CONTA-ALTAS-APLICADAS
+           DISPLAY "REGISTROS ARRASTRADOS....: " CONTA-CARRY-FORWARD
+           DISPLAY "TOTAL REGISTROS ESCRITOS.: " CONTA-TOTAL-ESCRITOS
+
+           IF CONTA-ALTAS-APLICADAS + CONTA-CARRY-FORWARD
+                                          NOT = CONTA-TOTAL-ESCRITOS
+               DISPLAY "** AVISO: EL CUADRE NO COINCIDE **"
+           END-IF
+
+           DISPLAY "-----------------------------------------------".
+
+       3300-FIN-CUADRE.
+      *-----------------
+           EXIT.
+
        9000-LEER-USUARIO.
       *-------------------
            READ USUARIO INTO REGUSUA
                         AT END MOVE "SI" TO SW-EOF-USUARIO
-           END-READ.
+           END-READ
+
+           MOVE "USUARIO" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIO
+
            IF  SW-EOF-USUARIO = "SI"
                MOVE HIGH-VALUES TO REGUSUA
            END-IF.
@@ -232,7 +279,10 @@
       *----------------
            READ ALTA INTO REGUSU_ALTA
                         AT END MOVE "SI" TO SW-EOF-ALTA
-           END-READ.
+           END-READ
+
+           MOVE "ALTA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-ALTA.
 
        9100-FIN-LEER-ALTA.
       *-------------------
