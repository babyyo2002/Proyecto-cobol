@@ -29,6 +29,19 @@
            SELECT ALTA ASSIGN TO 'ALTA_USUARIO.TXT'
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS FS-ALTA.
+
+           SELECT CONTROL-CODIGO ASSIGN TO 'CONTROL.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-CONTROL.
+
+           SELECT AUDITORIA ASSIGN TO 'AUDITORIA.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-AUDITORIA.
+
+      *----FICHERO OPCIONAL DE ALTAS EN LOTE (MIGRACION/CARGA MASIVA).
+           SELECT ALTA-BATCH ASSIGN TO 'ALTA-BATCH.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ALTA-BATCH.
       ******************************************************************
       *                       DATA DIVISION
       ******************************************************************
@@ -38,13 +51,31 @@
        FD  USUARIES
        BLOCK CONTAINS 0 RECORDS
        RECORDING MODE IS F.
-       01  REG-USUARIES                       PIC X(58).
+       01  REG-USUARIES                       PIC X(66).
 
       *----FICHERO DE SALIDA.
        FD  ALTA
        BLOCK CONTAINS 0 RECORDS
        RECORDING MODE IS F.
-       01  REG-ALTA                       PIC X(58).
+       01  REG-ALTA                       PIC X(66).
+
+      *----FICHERO DE CONTROL (SIGUIENTE CODIGO A ASIGNAR).
+       FD  CONTROL-CODIGO
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-CONTROL                    PIC X(03).
+
+      *----FICHERO DE AUDITORIA (HISTORICO DE ALTAS/BAJAS/MODIFS).
+       FD  AUDITORIA
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-AUD                        PIC X(34).
+
+      *----FICHERO DE ENTRADA OPCIONAL PARA EL ALTA EN LOTE.
+       FD  ALTA-BATCH
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-ALTA-BATCH                 PIC X(66).
       ******************************************************************
       *                  WORKING-STORAGE SECTION
       ******************************************************************
@@ -52,12 +83,22 @@
       *----FILE STATUS
        01  FS-USUARIES                       PIC 9(02).
        01  FS-ALTA                           PIC 9(02).
+       01  FS-CONTROL                        PIC 9(02).
+       01  FS-AUDITORIA                      PIC 9(02).
+       01  FS-ALTA-BATCH                     PIC 9(02).
+      *----AUXILIAR PARA COMPROBAR_FS.
+       01  WS-FICHERO-CHK                    PIC X(15).
       *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
            COPY REGUSUARIES.
            COPY REGUSU_ALTA.
+           COPY REGAUDITORIA.
 
       *----TABLAS.
 
+      *----CONTROL DE CODIGO SIGUIENTE.
+       01  WS-CONTROL.
+           03  CONTROL-NEXT-CODIGO          PIC 9(03) VALUE 1.
+
       *----AUXILIARES.
        01  AUXILIARES.
            03  ULTIMO-CODIGO                 PIC 9(03) VALUE ZEROS.
@@ -67,12 +108,40 @@
       *----SWITCHES.
        01  SWITCHES.
            03  SW-EOF-USUARIES               PIC X(02)   VALUE "NO".
+           03  SW-ALIAS-VALIDO               PIC X(02)   VALUE "NO".
+           03  SW-TLF-VALIDO                 PIC X(02)   VALUE "NO".
+           03  SW-FECHA-VALIDA               PIC X(02)   VALUE "NO".
+           03  SW-CONTRASENA-VALIDA          PIC X(02)   VALUE "NO".
+           03  SW-FICHA-CONFIRMADA           PIC X(02)   VALUE "NO".
+           03  SW-MODO-BATCH                 PIC X(02)   VALUE "NO".
+           03  SW-EOF-BATCH                  PIC X(02)   VALUE "NO".
+           03  SW-EOF-ALTA-LOTE              PIC X(02)   VALUE "NO".
+
+      *----PARAMETROS Y AUXILIARES PARA VALIDAR TELEFONO Y FECHA DE
+      *----NACIMIENTO EN LA FICHA DE ALTA.
+       01  PARAMETROS-VALIDACION.
+           03  EDAD-MINIMA-ALTA              PIC 9(02)   VALUE 18.
+       01  WS-FECHA-HOY                      PIC 9(08)   VALUE ZEROS.
+       01  WS-FECHA-LIMITE-EDAD              PIC 9(08)   VALUE ZEROS.
+       01  WS-FECHA-NACI-VAL.
+           03  WS-FECHA-NACI-ANIO            PIC 9(04).
+           03  WS-FECHA-NACI-MES             PIC 9(02).
+           03  WS-FECHA-NACI-DIA             PIC 9(02).
+       01  WS-DIAS-EN-MES                    PIC 9(02)   VALUE ZEROS.
 
       *----CONTADORES-ESTADISTICAS.
        01  CONTADORES.
 
            03  C-ESTADISTICAS.
                05  CONTA-USUARIOS            PIC 9(03)   VALUE ZEROS.
+
+      *----OPCION DE CAMPO EN LA FICHA DE PANTALLA COMPLETA.
+       01  WS-OPCION-CAMPO                   PIC 9(01)   VALUE ZEROS.
+
+      *----CONTRASENNA EN CLARO TAL Y COMO SE TECLEA; SOLO SE CALCULA
+      *----SU HASH (VER HASH_CONTRASENA) AL CONFIRMAR LA FICHA.
+       01  WS-CONTRASENA-CLARA               PIC X(08)   VALUE SPACES.
+
        01  WS-REGUSUA.
            05 WS-REGUSUA-CODIGO              PIC 9(03)     VALUE ZEROS.
            05 WS-REGUSUA-NOMBRE              PIC X(10)     VALUE SPACES.
@@ -80,7 +149,7 @@
            05 WS-REGUSUA-LOCALICAD           PIC X(10)     VALUE SPACES.
            05 WS-REGUSUA-TLF                 PIC 9(09)     VALUE ZEROS.
            05 WS-REGUSUA-FECHA-NACI          PIC 9(08)     VALUE ZEROS.
-           05 WS-REGUSUA-CONTRASENA          PIC 9(08)     VALUE ZEROS.
+           05 WS-REGUSUA-CONTRASENA          PIC X(08)     VALUE SPACES.
       ******************************************************************
        LINKAGE SECTION.
        01  LS-REGUSUA.
@@ -90,13 +159,70 @@
            05 LS-REGUSUA-LOCALICAD           PIC X(10)     VALUE SPACES.
            05 LS-REGUSUA-TLF                 PIC 9(09)     VALUE ZEROS.
            05 LS-REGUSUA-FECHA-NACI          PIC 9(08)     VALUE ZEROS.
-           05 LS-REGUSUA-CONTRASENA          PIC 9(08)     VALUE ZEROS.
+           05 LS-REGUSUA-CONTRASENA          PIC X(08)     VALUE SPACES.
       *----CABECERA
 
       *----DETALLE
 
       *----PIE
 
+      ******************************************************************
+      *                   SCREEN SECTION
+      * FICHA COMPLETA DE ALTA: MUESTRA TODOS LOS CAMPOS A LA VEZ Y
+      * PERMITE VOLVER A CUALQUIERA DE ELLOS ANTES DE CONFIRMAR EL ALTA.
+      ******************************************************************
+       SCREEN SECTION.
+       01  PANTALLA-ALTA.
+           03  BLANK SCREEN.
+           03  LINE 01 COLUMN 01 VALUE "ALTA DE USUARIO".
+           03  LINE 02 COLUMN 01
+               VALUE "-------------------------------------".
+           03  LINE 04 COLUMN 01 VALUE "CODIGO.........: ".
+           03  LINE 04 COLUMN 20 PIC 9(03)
+                   FROM REGUSU_ALTA-CODIGO.
+           03  LINE 05 COLUMN 01 VALUE "1. NOMBRE......: ".
+           03  LINE 05 COLUMN 20 PIC X(10)
+                   FROM REGUSU_ALTA-NOMBRE.
+           03  LINE 06 COLUMN 01 VALUE "2. ALIAS.......: ".
+           03  LINE 06 COLUMN 20 PIC X(10)
+                   FROM REGUSU_ALTA-ALIAS.
+           03  LINE 07 COLUMN 01 VALUE "3. LOCALIDAD...: ".
+           03  LINE 07 COLUMN 20 PIC X(10)
+                   FROM REGUSU_ALTA-LOCALICAD.
+           03  LINE 08 COLUMN 01 VALUE "4. TELEFONO....: ".
+           03  LINE 08 COLUMN 20 PIC 9(09)
+                   FROM REGUSU_ALTA-TLF.
+           03  LINE 09 COLUMN 01 VALUE "5. F.NACIMIENTO: ".
+           03  LINE 09 COLUMN 20 PIC 9(08)
+                   FROM REGUSU_ALTA-FECHA-NACI.
+           03  LINE 10 COLUMN 01 VALUE "6. CONTRASENNA.: ".
+           03  LINE 10 COLUMN 20 PIC X(08)
+                   FROM WS-CONTRASENA-CLARA.
+           03  LINE 12 COLUMN 01
+               VALUE "CAMPO A RELLENAR/CORREGIR, O 0 PARA".
+           03  LINE 13 COLUMN 01
+               VALUE "CONFIRMAR EL ALTA: ".
+
+      *----PANTALLAS DE EDICION DE UN UNICO CAMPO, EN SU MISMA POSICION.
+       01  CAMPO-EDIC-NOMBRE.
+           03  LINE 05 COLUMN 20 PIC X(10)
+                   USING REGUSU_ALTA-NOMBRE.
+       01  CAMPO-EDIC-ALIAS.
+           03  LINE 06 COLUMN 20 PIC X(10)
+                   USING REGUSU_ALTA-ALIAS.
+       01  CAMPO-EDIC-LOCALICAD.
+           03  LINE 07 COLUMN 20 PIC X(10)
+                   USING REGUSU_ALTA-LOCALICAD.
+       01  CAMPO-EDIC-TLF.
+           03  LINE 08 COLUMN 20 PIC 9(09)
+                   USING REGUSU_ALTA-TLF.
+       01  CAMPO-EDIC-FECHA-NACI.
+           03  LINE 09 COLUMN 20 PIC 9(08)
+                   USING REGUSU_ALTA-FECHA-NACI.
+       01  CAMPO-EDIC-CONTRASENA.
+           03  LINE 10 COLUMN 20 PIC X(08)
+                   USING WS-CONTRASENA-CLARA.
+
       ******************************************************************
       *                    PROCEDURE DIVISION
       ******************************************************************
@@ -104,8 +230,14 @@
       *-------------------
            PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
 
-           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
-      *                            UNTIL SW-EOF-USUARIES ="SI"
+           IF SW-MODO-BATCH = "SI"
+               PERFORM 2600-PROCESO-BATCH THRU 2600-FIN-PROCESO-BATCH
+                   UNTIL SW-EOF-BATCH = "SI"
+           ELSE
+               PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+      *                                UNTIL SW-EOF-USUARIES ="SI"
+           END-IF
+
            PERFORM 3000-FIN     THRU 3000-FIN-FIN.
 
        1000-INICIO.
@@ -116,7 +248,10 @@
            INITIALIZE  AUXILIARES
       *                 CONTADORES
 
-           PERFORM 1200-ABRIR-FICHEROS THRU 1200-FIN-ABRIR-FICHEROS.
+           PERFORM 1200-ABRIR-FICHEROS THRU 1200-FIN-ABRIR-FICHEROS
+           PERFORM 1250-COMPROBAR-MODO-BATCH
+               THRU 1250-FIN-COMPROBAR-MODO-BATCH
+           PERFORM 1300-LEER-CONTROL   THRU 1300-FIN-LEER-CONTROL.
 
        1000-FIN-INICIO.
       *----------------
@@ -125,69 +260,499 @@
        1200-ABRIR-FICHEROS.
       *--------------------
            OPEN INPUT USUARIES
-               OUTPUT ALTA.
+               OUTPUT ALTA
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES
+           MOVE "ALTA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-ALTA.
 
        1200-FIN-ABRIR-FICHEROS.
       *------------------------
            EXIT.
 
+      * SI EXISTE ALTA-BATCH.DAT SE ENTRA EN MODO DE ALTA EN LOTE EN
+      * LUGAR DE PEDIR LOS DATOS POR PANTALLA; SI NO EXISTE, EL ALTA
+      * SIGUE SIENDO INTERACTIVA COMO SIEMPRE.
+       1250-COMPROBAR-MODO-BATCH.
+      *---------------------------
+           MOVE "NO" TO SW-MODO-BATCH
+
+           OPEN INPUT ALTA-BATCH
+           IF FS-ALTA-BATCH = "00"
+               MOVE "SI" TO SW-MODO-BATCH
+               DISPLAY "ALTA-BATCH.DAT DETECTADO: ALTA EN LOTE"
+           END-IF.
+
+       1250-FIN-COMPROBAR-MODO-BATCH.
+      *--------------------------------
+           EXIT.
+
+       1300-LEER-CONTROL.
+      *-------------------
+           OPEN INPUT CONTROL-CODIGO
+           IF FS-CONTROL = "00"
+               READ CONTROL-CODIGO INTO WS-CONTROL
+                   AT END CONTINUE
+               END-READ
+               CLOSE CONTROL-CODIGO
+           END-IF
+
+           MOVE CONTROL-NEXT-CODIGO TO ULTIMO-CODIGO.
+
+       1300-FIN-LEER-CONTROL.
+      *-----------------------
+           EXIT.
+
        2000-PROCESO.
       *-------------
-           PERFORM 2100-LEER-USUARIES THRU 2100-FIN-LEER-USUARIES
-                           UNTIL SW-EOF-USUARIES = "SI"
-
-           PERFORM 2200-TRATAR-ALTA THRU 2200-FIN-TRATAR-ALTA
-           PERFORM 2300-GRABAR-ALTA THRU 2300-FIN-GRABAR-ALTA.
+           PERFORM 2200-TRATAR-ALTA  THRU 2200-FIN-TRATAR-ALTA
+           PERFORM 2300-GRABAR-ALTA  THRU 2300-FIN-GRABAR-ALTA
+           PERFORM 2400-ACTUALIZAR-CONTROL
+               THRU 2400-FIN-ACTUALIZAR-CONTROL
+           PERFORM 2500-AUDITAR-ALTA THRU 2500-FIN-AUDITAR-ALTA.
 
        2000-FIN-PROCESO.
       *-----------------
            EXIT.
 
-       2100-LEER-USUARIES.
+       2200-TRATAR-ALTA.
+      *-----------------
+           MOVE ULTIMO-CODIGO TO REGUSU_ALTA-CODIGO
+           MOVE "NO" TO SW-FICHA-CONFIRMADA
+
+           PERFORM 2205-CICLO-FICHA THRU 2205-FIN-CICLO-FICHA
+               UNTIL SW-FICHA-CONFIRMADA = "SI".
+
+       2200-FIN-TRATAR-ALTA.
+      *---------------------
+           EXIT.
+
+      * MUESTRA LA FICHA COMPLETA Y DEJA ELEGIR QUE CAMPO RELLENAR O
+      * CORREGIR ANTES DE CONFIRMAR EL ALTA (0).
+       2205-CICLO-FICHA.
       *------------------
-           READ USUARIES INTO REGUSUA
-              AT END MOVE "SI" TO SW-EOF-USUARIES
-                     ADD 1     TO ULTIMO-CODIGO
-           END-READ
+           DISPLAY PANTALLA-ALTA
+           MOVE ZEROS TO WS-OPCION-CAMPO
+           ACCEPT WS-OPCION-CAMPO LINE 15 COLUMN 01
+
+           EVALUATE WS-OPCION-CAMPO
+               WHEN 1
+                   ACCEPT CAMPO-EDIC-NOMBRE
+               WHEN 2
+                   PERFORM 2210-PEDIR-ALIAS THRU 2210-FIN-PEDIR-ALIAS
+               WHEN 3
+                   ACCEPT CAMPO-EDIC-LOCALICAD
+               WHEN 4
+                   PERFORM 2212-PEDIR-TLF THRU 2212-FIN-PEDIR-TLF
+               WHEN 5
+                   PERFORM 2214-PEDIR-FECHA-NACI
+                       THRU 2214-FIN-PEDIR-FECHA-NACI
+               WHEN 6
+                   PERFORM 2218-PEDIR-CONTRASENA
+                       THRU 2218-FIN-PEDIR-CONTRASENA
+               WHEN 0
+                   PERFORM 2215-CONFIRMAR-FICHA
+                       THRU 2215-FIN-CONFIRMAR-FICHA
+               WHEN OTHER
+                   DISPLAY "OPCION NO VALIDA" LINE 16 COLUMN 01
+           END-EVALUATE.
+
+       2205-FIN-CICLO-FICHA.
+      *----------------------
+           EXIT.
 
-           IF SW-EOF-USUARIES = "NO"
-               MOVE REGUSUA-CODIGO TO ULTIMO-CODIGO
+       2210-PEDIR-ALIAS.
+      *-----------------
+           ACCEPT CAMPO-EDIC-ALIAS
+
+           PERFORM 2220-COMPROBAR-ALIAS THRU 2220-FIN-COMPROBAR-ALIAS
+
+           IF SW-ALIAS-VALIDO = "NO"
+               DISPLAY "ALIAS YA EXISTENTE, ELIGE OTRO"
+                   LINE 16 COLUMN 01
            END-IF.
 
-       2100-FIN-LEER-USUARIES.
-      *-----------------------
+       2210-FIN-PEDIR-ALIAS.
+      *---------------------
            EXIT.
 
-       2200-TRATAR-ALTA.
+      * PIDE EL TELEFONO Y LO VALIDA; SI NO CUMPLE EL PATRON, SE AVISA
+      * Y SE DEJA EL CAMPO A CEROS PARA QUE NO SE PUEDA CONFIRMAR LA
+      * FICHA SIN CORREGIRLO.
+       2212-PEDIR-TLF.
       *-----------------
-           MOVE ULTIMO-CODIGO TO REGUSU_ALTA-CODIGO
-           DISPLAY "INTRODUCE TU NOMBRE COMPLETO: "
-           ACCEPT REGUSU_ALTA-NOMBRE
-           DISPLAY "INTRODUCE TU ALIAS: "
-           ACCEPT REGUSU_ALTA-ALIAS
-           DISPLAY "INTRODUCE TU LOCALIDAD: "
-           ACCEPT REGUSU_ALTA-LOCALICAD
-           DISPLAY "INTRODUCE TU TELEFONO(XXXXXXXXX): "
-           ACCEPT REGUSU_ALTA-TLF
-           DISPLAY "INTRODUCE TU FECHA NACIMIENTO (DDMMYYYY): "
-           ACCEPT REGUSU_ALTA-FECHA-NACI
-           DISPLAY "INTRODUCE TU CONTRASENNA: "
-           ACCEPT REGUSU_ALTA-CONTRASENA.
+           ACCEPT CAMPO-EDIC-TLF
 
-       2200-FIN-TRATAR-ALTA.
+           PERFORM 2213-COMPROBAR-TLF THRU 2213-FIN-COMPROBAR-TLF
+
+           IF SW-TLF-VALIDO = "NO"
+               DISPLAY "TELEFONO NO VALIDO (9 DIGITOS, EMPEZANDO"
+                   " POR 6, 7, 8 O 9)" LINE 16 COLUMN 01
+               MOVE ZEROS TO REGUSU_ALTA-TLF
+           END-IF.
+
+       2212-FIN-PEDIR-TLF.
+      *---------------------
+           EXIT.
+
+       2213-COMPROBAR-TLF.
+      *----------------------
+           MOVE "NO" TO SW-TLF-VALIDO
+
+           IF REGUSU_ALTA-TLF >= 600000000
+               AND REGUSU_ALTA-TLF <= 999999999
+               MOVE "SI" TO SW-TLF-VALIDO
+           END-IF.
+
+       2213-FIN-COMPROBAR-TLF.
+      *-----------------------
+           EXIT.
+
+      * PIDE LA FECHA DE NACIMIENTO Y LA VALIDA; SI NO ES UNA FECHA DE
+      * CALENDARIO REAL O NO CUMPLE LA EDAD MINIMA, SE AVISA Y SE DEJA
+      * EL CAMPO A CEROS PARA QUE NO SE PUEDA CONFIRMAR LA FICHA SIN
+      * CORREGIRLA.
+       2214-PEDIR-FECHA-NACI.
+      *------------------------
+           ACCEPT CAMPO-EDIC-FECHA-NACI
+
+           PERFORM 2216-COMPROBAR-FECHA-NACI
+               THRU 2216-FIN-COMPROBAR-FECHA-NACI
+
+           IF SW-FECHA-VALIDA = "NO"
+               DISPLAY "FECHA DE NACIMIENTO NO VALIDA O EDAD"
+                   " INSUFICIENTE" LINE 16 COLUMN 01
+               MOVE ZEROS TO REGUSU_ALTA-FECHA-NACI
+           END-IF.
+
+       2214-FIN-PEDIR-FECHA-NACI.
+      *--------------------------
+           EXIT.
+
+      * PIDE LA CONTRASENA Y LA VALIDA; HASH_CONTRASENA SOLO SABE
+      * PESAR DIGITOS (CUALQUIER OTRO CARACTER LO TRUNCA A CERO EN
+      * SILENCIO, RESTANDO ENTROPIA A LA CLAVE SIN AVISAR), ASI QUE SI
+      * NO SON 8 DIGITOS NUMERICOS SE AVISA Y SE DEJA EL CAMPO EN
+      * BLANCO PARA QUE NO SE PUEDA CONFIRMAR LA FICHA SIN CORREGIRLO.
+       2218-PEDIR-CONTRASENA.
+      *------------------------
+           ACCEPT CAMPO-EDIC-CONTRASENA
+
+           PERFORM 2219-COMPROBAR-CONTRASENA
+               THRU 2219-FIN-COMPROBAR-CONTRASENA
+
+           IF SW-CONTRASENA-VALIDA = "NO"
+               DISPLAY "CONTRASENA NO VALIDA (8 DIGITOS NUMERICOS)"
+                   LINE 16 COLUMN 01
+               MOVE SPACES TO WS-CONTRASENA-CLARA
+           END-IF.
+
+       2218-FIN-PEDIR-CONTRASENA.
+      *----------------------------
+           EXIT.
+
+       2219-COMPROBAR-CONTRASENA.
+      *----------------------------
+           MOVE "NO" TO SW-CONTRASENA-VALIDA
+
+           IF WS-CONTRASENA-CLARA IS NUMERIC
+               MOVE "SI" TO SW-CONTRASENA-VALIDA
+           END-IF.
+
+       2219-FIN-COMPROBAR-CONTRASENA.
+      *------------------------------
+           EXIT.
+
+       2216-COMPROBAR-FECHA-NACI.
+      *---------------------------
+           MOVE "NO" TO SW-FECHA-VALIDA
+           MOVE REGUSU_ALTA-FECHA-NACI TO WS-FECHA-NACI-VAL
+
+           PERFORM 2217-DIAS-DEL-MES THRU 2217-FIN-DIAS-DEL-MES
+
+           IF WS-FECHA-NACI-ANIO >= 1900
+               AND WS-FECHA-NACI-MES  >= 01
+               AND WS-FECHA-NACI-MES  <= 12
+               AND WS-FECHA-NACI-DIA  >= 01
+               AND WS-FECHA-NACI-DIA  <= WS-DIAS-EN-MES
+
+               ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+               COMPUTE WS-FECHA-LIMITE-EDAD =
+                   (WS-FECHA-NACI-ANIO + EDAD-MINIMA-ALTA) * 10000
+                   + (WS-FECHA-NACI-MES * 100) + WS-FECHA-NACI-DIA
+
+               IF WS-FECHA-LIMITE-EDAD <= WS-FECHA-HOY
+                   MOVE "SI" TO SW-FECHA-VALIDA
+               END-IF
+           END-IF.
+
+       2216-FIN-COMPROBAR-FECHA-NACI.
+      *-------------------------------
+           EXIT.
+
+      * DIAS QUE TIENE EL MES DE WS-FECHA-NACI-MES, TENIENDO EN CUENTA
+      * LOS ANOS BISIESTOS PARA FEBRERO.
+       2217-DIAS-DEL-MES.
+      *--------------------
+           EVALUATE WS-FECHA-NACI-MES
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DIAS-EN-MES
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-DIAS-EN-MES
+               WHEN 02
+                   IF  FUNCTION MOD(WS-FECHA-NACI-ANIO, 4) = 0
+                       AND (FUNCTION MOD(WS-FECHA-NACI-ANIO, 100)
+                               NOT = 0
+                           OR FUNCTION MOD(WS-FECHA-NACI-ANIO, 400)
+                               = 0)
+                       MOVE 29 TO WS-DIAS-EN-MES
+                   ELSE
+                       MOVE 28 TO WS-DIAS-EN-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 00 TO WS-DIAS-EN-MES
+           END-EVALUATE.
+
+       2217-FIN-DIAS-DEL-MES.
+      *-----------------------
+           EXIT.
+
+      * NO SE CONFIRMA LA FICHA HASTA QUE EL ALIAS ESTE RELLENO Y SEA
+      * UNICO, EL TELEFONO Y LA FECHA DE NACIMIENTO SEAN VALIDOS, Y LA
+      * CONTRASENA SEAN 8 DIGITOS NUMERICOS (VER 2219-COMPROBAR-
+      * CONTRASENA: HASH_CONTRASENA ASUME ENTRADA NUMERICA Y TRUNCA EN
+      * SILENCIO CUALQUIER CARACTER QUE NO LO SEA); SI NO, SE VUELVE A
+      * MOSTRAR LA FICHA PARA CORREGIRLO.
+       2215-CONFIRMAR-FICHA.
+      *-----------------------
+           IF REGUSU_ALTA-ALIAS = SPACES
+               DISPLAY "DEBES INTRODUCIR UN ALIAS" LINE 16 COLUMN 01
+           ELSE
+               IF REGUSU_ALTA-TLF = ZEROS
+                   DISPLAY "DEBES INTRODUCIR UN TELEFONO VALIDO"
+                       LINE 16 COLUMN 01
+               ELSE
+                   IF REGUSU_ALTA-FECHA-NACI = ZEROS
+                       DISPLAY "DEBES INTRODUCIR UNA FECHA DE"
+                           " NACIMIENTO VALIDA" LINE 16 COLUMN 01
+                   ELSE
+                       IF WS-CONTRASENA-CLARA = SPACES
+                           DISPLAY "DEBES INTRODUCIR UNA CONTRASENA"
+                               " VALIDA (8 DIGITOS)" LINE 16 COLUMN 01
+                       ELSE
+                           PERFORM 2220-COMPROBAR-ALIAS
+                               THRU 2220-FIN-COMPROBAR-ALIAS
+                           IF SW-ALIAS-VALIDO = "SI"
+                               CALL 'HASH_CONTRASENA'
+                                   USING WS-CONTRASENA-CLARA
+                                         REGUSU_ALTA-CONTRASENA
+                               MOVE "SI" TO SW-FICHA-CONFIRMADA
+                           ELSE
+                               DISPLAY "ALIAS YA EXISTENTE, ELIGE OTRO"
+                                   LINE 16 COLUMN 01
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2215-FIN-CONFIRMAR-FICHA.
+      *---------------------------
+           EXIT.
+
+       2220-COMPROBAR-ALIAS.
+      *----------------------
+           MOVE "SI" TO SW-ALIAS-VALIDO
+           MOVE "NO" TO SW-EOF-USUARIES
+
+           CLOSE USUARIES
+           OPEN INPUT USUARIES
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES
+
+           PERFORM 2230-LEER-ALIAS THRU 2230-FIN-LEER-ALIAS
+               UNTIL SW-EOF-USUARIES = "SI"
+               OR SW-ALIAS-VALIDO = "NO"
+
+           IF SW-ALIAS-VALIDO = "SI"
+               PERFORM 2225-COMPROBAR-ALIAS-LOTE
+                   THRU 2225-FIN-COMPROBAR-ALIAS-LOTE
+           END-IF.
+
+       2220-FIN-COMPROBAR-ALIAS.
+      *-----------------------
+           EXIT.
+
+      * ADEMAS DEL FICHERO MAESTRO, COMPRUEBA TAMBIEN LOS ALIAS YA
+      * DADOS DE ALTA EN ESTE MISMO LOTE: ALTA_USUARIO.TXT NO SE
+      * VUELCA A USUARIES.TXT HASTA QUE TERMINA TODO EL LOTE (VER
+      * ACT_ALTA_USUARIO EN 3000-FIN), ASI QUE DOS ALTAS DEL MISMO
+      * LOTE CON EL MISMO ALIAS PASARIAN LAS DOS LA COMPROBACION
+      * CONTRA USUARIES.TXT SI NO SE MIRARA TAMBIEN LO QUE YA SE
+      * LLEVA ESCRITO EN ESTE LOTE.
+       2225-COMPROBAR-ALIAS-LOTE.
+      *---------------------------
+           MOVE "NO" TO SW-EOF-ALTA-LOTE
+
+           CLOSE ALTA
+           OPEN INPUT ALTA
+
+           MOVE "ALTA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-ALTA
+
+           PERFORM 2226-LEER-ALIAS-LOTE THRU 2226-FIN-LEER-ALIAS-LOTE
+               UNTIL SW-EOF-ALTA-LOTE = "SI"
+               OR SW-ALIAS-VALIDO = "NO"
+
+           CLOSE ALTA
+           OPEN EXTEND ALTA
+           IF FS-ALTA NOT = "00"
+               OPEN OUTPUT ALTA
+           END-IF.
+
+       2225-FIN-COMPROBAR-ALIAS-LOTE.
+      *-------------------------------
+           EXIT.
+
+       2226-LEER-ALIAS-LOTE.
+      *----------------------
+           READ ALTA INTO REGUSUA
+               AT END MOVE "SI" TO SW-EOF-ALTA-LOTE
+           NOT AT END
+               IF REGUSUA-ALIAS = REGUSU_ALTA-ALIAS
+                   MOVE "NO" TO SW-ALIAS-VALIDO
+               END-IF
+           END-READ
+
+           MOVE "ALTA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-ALTA.
+
+       2226-FIN-LEER-ALIAS-LOTE.
+      *--------------------------
+           EXIT.
+
+       2230-LEER-ALIAS.
+      *----------------
+           READ USUARIES INTO REGUSUA
+               AT END MOVE "SI" TO SW-EOF-USUARIES
+           NOT AT END
+               IF REGUSUA-ALIAS = REGUSU_ALTA-ALIAS
+                   MOVE "NO" TO SW-ALIAS-VALIDO
+               END-IF
+           END-READ
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES.
+
+       2230-FIN-LEER-ALIAS.
       *---------------------
            EXIT.
 
        2300-GRABAR-ALTA.
       *-----------------
-           WRITE REG-ALTA FROM REGUSU_ALTA.
+           ACCEPT REGUSU_ALTA-ULTIMA-ACTIVIDAD FROM DATE YYYYMMDD
+
+           WRITE REG-ALTA FROM REGUSU_ALTA
+           ADD 1 TO CONTA-USUARIOS
+
+           MOVE "ALTA" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-ALTA.
 
        2300-FIN-GRABAR-ALTA.
       *---------------------
            EXIT.
 
+       2400-ACTUALIZAR-CONTROL.
+      *-------------------------
+           ADD 1 TO CONTROL-NEXT-CODIGO
+           MOVE CONTROL-NEXT-CODIGO TO ULTIMO-CODIGO
+
+           OPEN OUTPUT CONTROL-CODIGO
+           WRITE REG-CONTROL FROM WS-CONTROL
+           CLOSE CONTROL-CODIGO.
+
+       2400-FIN-ACTUALIZAR-CONTROL.
+      *-----------------------------
+           EXIT.
+
+       2500-AUDITAR-ALTA.
+      *-------------------
+           ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD
+           ACCEPT AUDIT-HORA  FROM TIME
+           MOVE "ALTA"              TO AUDIT-ACCION
+           MOVE REGUSU_ALTA-CODIGO  TO AUDIT-CODIGO
+           MOVE SPACES              TO AUDIT-CAMPO
+
+           OPEN EXTEND AUDITORIA
+           IF FS-AUDITORIA NOT = "00"
+               OPEN OUTPUT AUDITORIA
+           END-IF
+           WRITE REG-AUD FROM REG-AUDITORIA
+           CLOSE AUDITORIA.
+
+       2500-FIN-AUDITAR-ALTA.
+      *-----------------------
+           EXIT.
+
+      * PROCESA UN ALTA LEIDA DE ALTA-BATCH.DAT: EL CODIGO SE ASIGNA
+      * SIEMPRE DESDE EL CONTROL DE CODIGO SIGUIENTE (NUNCA DESDE EL
+      * FICHERO DE ENTRADA), Y SE APLICA LA MISMA COMPROBACION DE ALIAS
+      * DUPLICADO QUE EN EL ALTA INTERACTIVA. LA CONTRASENA DEL LOTE SE
+      * VALIDA IGUAL QUE LA INTERACTIVA (8 DIGITOS NUMERICOS), YA QUE
+      * HASH_CONTRASENA TRUNCA EN SILENCIO CUALQUIER OTRO CARACTER.
+       2600-PROCESO-BATCH.
+      *-------------------
+           PERFORM 2610-LEER-BATCH THRU 2610-FIN-LEER-BATCH
+
+           IF SW-EOF-BATCH NOT = "SI"
+               MOVE REGUSU_ALTA-CONTRASENA TO WS-CONTRASENA-CLARA
+               PERFORM 2219-COMPROBAR-CONTRASENA
+                   THRU 2219-FIN-COMPROBAR-CONTRASENA
+
+               IF SW-CONTRASENA-VALIDA = "NO"
+                   DISPLAY "CONTRASENA NO VALIDA EN EL LOTE, SE OMITE: "
+                       REGUSU_ALTA-ALIAS
+               ELSE
+                   CALL 'HASH_CONTRASENA' USING WS-CONTRASENA-CLARA
+                                                 REGUSU_ALTA-CONTRASENA
+                   MOVE ULTIMO-CODIGO TO REGUSU_ALTA-CODIGO
+
+                   PERFORM 2220-COMPROBAR-ALIAS
+                       THRU 2220-FIN-COMPROBAR-ALIAS
+
+                   IF SW-ALIAS-VALIDO = "SI"
+                       PERFORM 2300-GRABAR-ALTA
+                           THRU 2300-FIN-GRABAR-ALTA
+                       PERFORM 2400-ACTUALIZAR-CONTROL
+                           THRU 2400-FIN-ACTUALIZAR-CONTROL
+                       PERFORM 2500-AUDITAR-ALTA
+                           THRU 2500-FIN-AUDITAR-ALTA
+                   ELSE
+                       DISPLAY "ALIAS DUPLICADO EN EL LOTE, SE OMITE: "
+                           REGUSU_ALTA-ALIAS
+                   END-IF
+               END-IF
+           END-IF.
+
+       2600-FIN-PROCESO-BATCH.
+      *------------------------
+           EXIT.
+
+       2610-LEER-BATCH.
+      *-----------------
+           READ ALTA-BATCH INTO REGUSU_ALTA
+               AT END MOVE "SI" TO SW-EOF-BATCH
+           END-READ.
+
+       2610-FIN-LEER-BATCH.
+      *-----------------------
+           EXIT.
+
        3000-FIN.
       *---------
+           DISPLAY CONTA-USUARIOS " ALTAS PROCESADAS"
            PERFORM 3100-CERRAR-FICHERO  THRU 3100-FIN-CERRAR-FICHERO
            CALL 'ACT_ALTA_USUARIO' USING WS-REGUSUA
            STOP RUN.
@@ -198,7 +763,11 @@
        3100-CERRAR-FICHERO.
       *--------------------
            CLOSE USUARIES
-                 ALTA.
+                 ALTA
+
+           IF SW-MODO-BATCH = "SI"
+               CLOSE ALTA-BATCH
+           END-IF.
 
        3100-FIN-CERRAR-FICHERO.
       *------------------------
