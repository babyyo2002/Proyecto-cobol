@@ -0,0 +1,160 @@
+      ******************************************************************
+      * AUTOR: MARILUZ
+      * FECHA:09/08/2026
+      * OBJETIVO: CONSULTA DE UN USUARIO EN USUARIES.TXT, POR CODIGO O
+      * POR ALIAS, SIN DISPARAR NINGUN ALTA/BAJA/MODIFICACION. PENSADO
+      * PARA QUE SOPORTE PUEDA COMPROBAR SI UNA CUENTA EXISTE Y QUE
+      * DATOS TIENE SIN TOCAR NADA.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.CONSULTA_USUARIO.
+      ******************************************************************
+      *                   ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIES ASSIGN TO 'USUARIES.TXT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-USUARIES.
+      ******************************************************************
+      *                       DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *----FICHERO DE ENTRADA.
+       FD  USUARIES
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-USUARIES                       PIC X(66).
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *----FILE STATUS
+       01  FS-USUARIES                       PIC 9(02).
+      *----AUXILIAR PARA COMPROBAR_FS.
+       01  WS-FICHERO-CHK                    PIC X(15).
+      *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
+           COPY REGUSUARIES.
+
+      *----AUXILIARES.
+       01  AUXILIARES.
+           03  WS-MODO-BUSQUEDA              PIC 9(01) VALUE ZEROS.
+           03  WS-CODIGO-BUSCADO             PIC 9(03) VALUE ZEROS.
+           03  WS-ALIAS-BUSCADO              PIC X(10) VALUE SPACES.
+
+      *----SWITCHES.
+       01  SWITCHES.
+           03  SW-EOF-USUARIES               PIC X(02)   VALUE "NO".
+           03  SW-ENCONTRADO                 PIC X(02)   VALUE "NO".
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *-------------------
+           PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
+
+           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+
+           PERFORM 3000-FIN     THRU 3000-FIN-FIN.
+
+       1000-INICIO.
+      *------------
+           DISPLAY "CONSULTA DE USUARIO"
+           DISPLAY " "
+           DISPLAY "BUSCAR POR 1-CODIGO O 2-ALIAS: "
+           ACCEPT WS-MODO-BUSQUEDA
+
+           IF WS-MODO-BUSQUEDA = 1
+               DISPLAY "CODIGO: "
+               ACCEPT WS-CODIGO-BUSCADO
+           ELSE
+               DISPLAY "ALIAS: "
+               ACCEPT WS-ALIAS-BUSCADO
+           END-IF
+
+           PERFORM 1200-ABRIR-FICHEROS THRU 1200-FIN-ABRIR-FICHEROS.
+
+       1000-FIN-INICIO.
+      *----------------
+           EXIT.
+
+       1200-ABRIR-FICHEROS.
+      *--------------------
+           OPEN INPUT USUARIES
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES.
+
+       1200-FIN-ABRIR-FICHEROS.
+      *------------------------
+           EXIT.
+
+       2000-PROCESO.
+      *-------------
+           PERFORM 2100-LEER-USUARIES THRU 2100-FIN-LEER-USUARIES
+               UNTIL SW-EOF-USUARIES = "SI"
+               OR SW-ENCONTRADO = "SI"
+
+           IF SW-ENCONTRADO = "SI"
+               PERFORM 2200-MOSTRAR-FICHA THRU 2200-FIN-MOSTRAR-FICHA
+           ELSE
+               DISPLAY "USUARIO NO ENCONTRADO"
+           END-IF.
+
+       2000-FIN-PROCESO.
+      *-----------------
+           EXIT.
+
+       2100-LEER-USUARIES.
+      *------------------
+           READ USUARIES INTO REGUSUA
+              AT END MOVE "SI" TO SW-EOF-USUARIES
+           NOT AT END
+               IF (WS-MODO-BUSQUEDA = 1
+                       AND REGUSUA-CODIGO = WS-CODIGO-BUSCADO)
+                   OR (WS-MODO-BUSQUEDA NOT = 1
+                       AND REGUSUA-ALIAS = WS-ALIAS-BUSCADO)
+                   MOVE "SI" TO SW-ENCONTRADO
+               END-IF
+           END-READ
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES.
+
+       2100-FIN-LEER-USUARIES.
+      *-----------------------
+           EXIT.
+
+       2200-MOSTRAR-FICHA.
+      *--------------------
+           DISPLAY " "
+           DISPLAY "CODIGO.........: " REGUSUA-CODIGO
+           DISPLAY "NOMBRE.........: " REGUSUA-NOMBRE
+           DISPLAY "ALIAS..........: " REGUSUA-ALIAS
+           DISPLAY "LOCALIDAD......: " REGUSUA-LOCALICAD
+           DISPLAY "TELEFONO.......: " REGUSUA-TLF
+           DISPLAY "F.NACIMIENTO...: " REGUSUA-FECHA-NACI
+           DISPLAY "ULTIMA ACTIV...: " REGUSUA-ULTIMA-ACTIVIDAD.
+
+       2200-FIN-MOSTRAR-FICHA.
+      *------------------------
+           EXIT.
+
+       3000-FIN.
+      *---------
+           CLOSE USUARIES
+           STOP RUN.
+
+       3000-FIN-FIN.
+      *-------------
+           EXIT.
+
+       END PROGRAM CONSULTA_USUARIO.
