@@ -27,6 +27,14 @@
            SELECT MODIFICACION ASSIGN TO 'MODIF_USUARIO.TXT'
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS FS-MODIFICACION.
+
+           SELECT AUDITORIA ASSIGN TO 'AUDITORIA.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-AUDITORIA.
+
+           SELECT HISTORIAL ASSIGN TO 'HIST_CONTRASENA.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-HISTORIAL.
       ******************************************************************
       *                       DATA DIVISION
       ******************************************************************
@@ -36,13 +44,25 @@
        FD  USUARIES
        BLOCK CONTAINS 0 RECORDS
        RECORDING MODE IS F.
-       01  REG-USUARIES                       PIC X(58).
+       01  REG-USUARIES                       PIC X(66).
 
       *----FICHERO DE SALIDA.
        FD  MODIFICACION
        BLOCK CONTAINS 0 RECORDS
        RECORDING MODE IS F.
-       01  REG-MODIFICACION                       PIC X(58).
+       01  REG-MODIFICACION                       PIC X(66).
+
+      *----FICHERO DE AUDITORIA (HISTORICO DE ALTAS/BAJAS/MODIFS).
+       FD  AUDITORIA
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-AUD                        PIC X(34).
+
+      *----FICHERO DE HISTORICO DE CONTRASENAS (PARA EVITAR REUSO).
+       FD  HISTORIAL
+       BLOCK CONTAINS 0 RECORDS
+       RECORDING MODE IS F.
+       01  REG-HIST                       PIC X(19).
       ******************************************************************
       *                  WORKING-STORAGE SECTION
       ******************************************************************
@@ -50,13 +70,30 @@
       *----FILE STATUS
        01  FS-USUARIES                       PIC 9(02).
        01  FS-MODIFICACION                   PIC 9(02).
+       01  FS-AUDITORIA                      PIC 9(02).
+       01  FS-HISTORIAL                      PIC 9(02).
+      *----AUXILIAR PARA COMPROBAR_FS.
+       01  WS-FICHERO-CHK                    PIC X(15).
 
       *----COPYS DE ARCHIVOS(PARA DEFINIR EL AREA DEL REGISTRO)
            COPY REGUSUARIES.
            COPY REGUSU_MODIF.
+           COPY REGAUDITORIA.
+           COPY REGHISTCONTRASENA.
 
       *----TABLAS.
 
+      *----TABLA DE NOMBRES DE CAMPO PARA LA AUDITORIA (POR ACCION).
+       01  TABLA-CAMPOS-MODIF.
+           03  FILLER                 PIC X(10) VALUE "NOMBRE".
+           03  FILLER                 PIC X(10) VALUE "ALIAS".
+           03  FILLER                 PIC X(10) VALUE "LOCALIDAD".
+           03  FILLER                 PIC X(10) VALUE "TELEFONO".
+           03  FILLER                 PIC X(10) VALUE "FECHANACI".
+           03  FILLER                 PIC X(10) VALUE "CONTRASENA".
+       01  TABLA-CAMPOS-MODIF-R REDEFINES TABLA-CAMPOS-MODIF.
+           03  CAMPO-MODIF-NOMBRE     PIC X(10) OCCURS 6 TIMES.
+
       *----AUXILIARES.
        01  AUXILIARES.
       *     03  ULTIMO-CODIGO                 PIC 9(03) VALUE ZEROS.
@@ -64,15 +101,46 @@
            03  AUXILIAR-ALIAS                PIC X(10) VALUE SPACES.
            03  AUXILIAR-CONTRASENA           PIC X(08) VALUE SPACES.
 
+      *----MARCA QUE CAMPOS SE HAN TOCADO EN LA FICHA (1 POR CAMPO DE
+      *----TABLA-CAMPOS-MODIF), PARA AUDITAR TODOS LOS MODIFICADOS EN
+      *----ESTA SESION Y NO SOLO EL ULTIMO (VER 2400-AUDITAR-MODIF).
+       01  SW-CAMPOS-TOCADOS.
+           03  SW-CAMPO-TOCADO   PIC X(01) OCCURS 6 TIMES VALUE "N".
+
       *----SWITCHES.
        01  SWITCHES.
            03  SW-EOF-USUARIES               PIC X(02)   VALUE "NO".
+           03  SW-FICHA-CONFIRMADA           PIC X(02)   VALUE "NO".
+           03  SW-CONTRASENA-VALIDA          PIC X(02)   VALUE "NO".
+           03  SW-CONTRASENA-REPETIDA        PIC X(02)   VALUE "NO".
+           03  SW-EOF-HISTORIAL              PIC X(02)   VALUE "NO".
 
       *----CONTADORES-ESTADISTICAS.
        01  CONTADORES.
 
            03  C-ESTADISTICAS.
                05  CONTA-USUARIOS            PIC 9(03)   VALUE ZEROS.
+
+      *----OPCION DE CAMPO EN LA FICHA DE PANTALLA COMPLETA.
+       01  WS-OPCION-CAMPO                   PIC 9(01)   VALUE ZEROS.
+
+      *----CONTRASENNA EN CLARO TAL Y COMO SE TECLEA; SOLO SE CALCULA
+      *----SU HASH (VER HASH_CONTRASENA) AL CONFIRMAR LA FICHA.
+       01  WS-CONTRASENA-CLARA               PIC X(08)   VALUE SPACES.
+       01  SW-CONTRASENA-TOCADA              PIC X(02)   VALUE "NO".
+
+      *----CONFIRMACION DE LA NUEVA CONTRASENA Y COMPROBACION DE QUE
+      *----NO SE REUTILIZA NINGUNA DE LAS ULTIMAS YA USADAS.
+       01  WS-CONTRASENA-CONFIRMA            PIC X(08)   VALUE SPACES.
+       01  WS-CONTRASENA-HASH-NUEVA          PIC X(08)   VALUE SPACES.
+
+       01  PARAMETROS-HISTORIAL.
+           03  HIST-MAX-RECORDAR             PIC 9(02)   VALUE 03.
+
+       01  WS-HIST-TABLA-RECIENTES.
+           03  WS-HIST-RECIENTE OCCURS 3 TIMES
+                                     PIC X(08) VALUE SPACES.
+       01  WS-I                              PIC 9(02)   VALUE ZEROS.
 ******************************************************************
        LINKAGE SECTION.
        01  LS-REGUSUA.
@@ -82,13 +150,70 @@
            05 LS-REGUSUA-LOCALICAD           PIC X(10)     VALUE SPACES.
            05 LS-REGUSUA-TLF                 PIC 9(09)     VALUE ZEROS.
            05 LS-REGUSUA-FECHA-NACI          PIC 9(08)     VALUE ZEROS.
-           05 LS-REGUSUA-CONTRASENA          PIC 9(08)     VALUE ZEROS.
+           05 LS-REGUSUA-CONTRASENA          PIC X(08)     VALUE SPACES.
       *----CABECERA
 
       *----DETALLE
 
       *----PIE
 
+      ******************************************************************
+      *                   SCREEN SECTION
+      * FICHA COMPLETA DE MODIFICACION: MUESTRA LOS DATOS ACTUALES DEL
+      * USUARIO Y PERMITE VOLVER A CUALQUIER CAMPO ANTES DE CONFIRMAR.
+      ******************************************************************
+       SCREEN SECTION.
+       01  PANTALLA-MODIF.
+           03  BLANK SCREEN.
+           03  LINE 01 COLUMN 01 VALUE "MODIFICACION DE USUARIO".
+           03  LINE 02 COLUMN 01
+               VALUE "-------------------------------------".
+           03  LINE 04 COLUMN 01 VALUE "CODIGO.........: ".
+           03  LINE 04 COLUMN 20 PIC 9(03)
+                   FROM REGUSU_MODIF-CODIGO.
+           03  LINE 05 COLUMN 01 VALUE "1. NOMBRE......: ".
+           03  LINE 05 COLUMN 20 PIC X(10)
+                   FROM REGUSU_MODIF-NOMBRE.
+           03  LINE 06 COLUMN 01 VALUE "2. ALIAS.......: ".
+           03  LINE 06 COLUMN 20 PIC X(10)
+                   FROM REGUSU_MODIF-ALIAS.
+           03  LINE 07 COLUMN 01 VALUE "3. LOCALIDAD...: ".
+           03  LINE 07 COLUMN 20 PIC X(10)
+                   FROM REGUSU_MODIF-LOCALICAD.
+           03  LINE 08 COLUMN 01 VALUE "4. TELEFONO....: ".
+           03  LINE 08 COLUMN 20 PIC 9(09)
+                   FROM REGUSU_MODIF-TLF.
+           03  LINE 09 COLUMN 01 VALUE "5. F.NACIMIENTO: ".
+           03  LINE 09 COLUMN 20 PIC 9(08)
+                   FROM REGUSU_MODIF-FECHA-NACI.
+           03  LINE 10 COLUMN 01 VALUE "6. CONTRASENNA.: ".
+           03  LINE 10 COLUMN 20 PIC X(08)
+                   FROM WS-CONTRASENA-CLARA.
+           03  LINE 12 COLUMN 01
+               VALUE "CAMPO A MODIFICAR, O 0 PARA CONFIRMAR".
+           03  LINE 13 COLUMN 01
+               VALUE "LOS CAMBIOS: ".
+
+      *----PANTALLAS DE EDICION DE UN UNICO CAMPO, EN SU MISMA POSICION.
+       01  CAMPO-EDIC-NOMBRE.
+           03  LINE 05 COLUMN 20 PIC X(10)
+                   USING REGUSU_MODIF-NOMBRE.
+       01  CAMPO-EDIC-ALIAS.
+           03  LINE 06 COLUMN 20 PIC X(10)
+                   USING REGUSU_MODIF-ALIAS.
+       01  CAMPO-EDIC-LOCALICAD.
+           03  LINE 07 COLUMN 20 PIC X(10)
+                   USING REGUSU_MODIF-LOCALICAD.
+       01  CAMPO-EDIC-TLF.
+           03  LINE 08 COLUMN 20 PIC 9(09)
+                   USING REGUSU_MODIF-TLF.
+       01  CAMPO-EDIC-FECHA-NACI.
+           03  LINE 09 COLUMN 20 PIC 9(08)
+                   USING REGUSU_MODIF-FECHA-NACI.
+       01  CAMPO-EDIC-CONTRASENA.
+           03  LINE 10 COLUMN 20 PIC X(08)
+                   USING WS-CONTRASENA-CLARA.
+
       ******************************************************************
       *                    PROCEDURE DIVISION
       ******************************************************************
@@ -117,7 +242,12 @@
        1200-ABRIR-FICHEROS.
       *--------------------
            OPEN INPUT USUARIES
-               OUTPUT MODIFICACION.
+               OUTPUT MODIFICACION
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES
+           MOVE "MODIFICACION" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-MODIFICACION.
 
        1200-FIN-ABRIR-FICHEROS.
       *------------------------
@@ -139,7 +269,8 @@
       *         AND AUXILIAR-CONTRASENA = REGUSUA-CONTRASENA
 
                PERFORM 2200-TRATAR-MODIF THRU 2200-FIN-TRATAR-MODIF
-               PERFORM 2300-GRABAR-MODIF THRU 2300-FIN-GRABAR-MODIF.
+               PERFORM 2300-GRABAR-MODIF THRU 2300-FIN-GRABAR-MODIF
+               PERFORM 2400-AUDITAR-MODIF THRU 2400-FIN-AUDITAR-MODIF.
       *     ELSE
       *         DISPLAY "USUARIO O CONTRASENA INCORRECTO"
       *     END-IF.
@@ -152,7 +283,10 @@
       *------------------
            READ USUARIES INTO REGUSUA
               AT END MOVE "SI" TO SW-EOF-USUARIES
-           END-READ.
+           END-READ
+
+           MOVE "USUARIES" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-USUARIES.
 
        2100-FIN-LEER-USUARIES.
       *-----------------------
@@ -160,54 +294,286 @@
 
        2200-TRATAR-MODIF.
       *-----------------
-           DISPLAY "ELIGE CAMPO A MODIFICAR: "
-           DISPLAY "INTRODUCE 1 PARA NOMBRE. "
-           DISPLAY "INTRODUCE 2 PARA ALIAS. "
-           DISPLAY "INTRODUCE 3 PARA LOCALIDAD. "
-           DISPLAY "INTRODUCE 4 PARA TELEFONO. "
-           DISPLAY "INTRODUCE 5 PARA FECHA NACIMIENTO. "
-           DISPLAY "INTRODUCE 6 PARA CONTRASENNA. "
-           ACCEPT ACCION
-
            MOVE REGUSUA TO REGUSU_MODIF
+           MOVE ZEROS  TO ACCION
+           MOVE "NO"   TO SW-FICHA-CONFIRMADA
+           MOVE "NO"   TO SW-CONTRASENA-TOCADA
 
-           EVALUATE ACCION
-           WHEN 1
-               DISPLAY "INTRODUCE TU NOMBRE: "
-               ACCEPT REGUSU_MODIF-NOMBRE
-           WHEN 2
-               DISPLAY "INTRODUCE TU ALIAS: "
-               ACCEPT REGUSU_MODIF-ALIAS
-           WHEN 3
-               DISPLAY "INTRODUCE TU LOCALIDAD: "
-               ACCEPT REGUSU_MODIF-LOCALICAD
-           WHEN 4
-               DISPLAY "INTRODUCE TU TELEFONO: "
-               ACCEPT REGUSU_MODIF-TLF
-           WHEN 5
-               DISPLAY "INTRODUCE TU FECHA NACIMIENTO: "
-               ACCEPT REGUSU_MODIF-FECHA-NACI
-           WHEN 6
-               DISPLAY "INTRODUCE TU CONTRASENNA: "
-               ACCEPT REGUSU_MODIF-CONTRASENA
-           END-EVALUATE.
+           PERFORM 2205-LIMPIAR-CAMPO-TOCADO
+               THRU 2205-FIN-LIMPIAR-CAMPO-TOCADO
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 6
+
+           PERFORM 2210-CICLO-FICHA THRU 2210-FIN-CICLO-FICHA
+               UNTIL SW-FICHA-CONFIRMADA = "SI".
 
        2200-FIN-TRATAR-MODIF.
       *---------------------
            EXIT.
 
+       2205-LIMPIAR-CAMPO-TOCADO.
+      *------------------------------
+           MOVE "N" TO SW-CAMPO-TOCADO (WS-I).
+
+       2205-FIN-LIMPIAR-CAMPO-TOCADO.
+      *----------------------------------
+           EXIT.
+
+      * MUESTRA LA FICHA ACTUAL DEL USUARIO Y DEJA ELEGIR QUE CAMPO
+      * MODIFICAR, PUDIENDO VOLVER A CORREGIR CUALQUIERA DE ELLOS
+      * ANTES DE CONFIRMAR LOS CAMBIOS (0).
+       2210-CICLO-FICHA.
+      *------------------
+           DISPLAY PANTALLA-MODIF
+           MOVE ZEROS TO WS-OPCION-CAMPO
+           ACCEPT WS-OPCION-CAMPO LINE 15 COLUMN 01
+
+           EVALUATE WS-OPCION-CAMPO
+               WHEN 1
+                   MOVE 1   TO ACCION
+                   MOVE "S" TO SW-CAMPO-TOCADO (1)
+                   ACCEPT CAMPO-EDIC-NOMBRE
+               WHEN 2
+                   MOVE 2   TO ACCION
+                   MOVE "S" TO SW-CAMPO-TOCADO (2)
+                   ACCEPT CAMPO-EDIC-ALIAS
+               WHEN 3
+                   MOVE 3   TO ACCION
+                   MOVE "S" TO SW-CAMPO-TOCADO (3)
+                   ACCEPT CAMPO-EDIC-LOCALICAD
+               WHEN 4
+                   MOVE 4   TO ACCION
+                   MOVE "S" TO SW-CAMPO-TOCADO (4)
+                   ACCEPT CAMPO-EDIC-TLF
+               WHEN 5
+                   MOVE 5   TO ACCION
+                   MOVE "S" TO SW-CAMPO-TOCADO (5)
+                   ACCEPT CAMPO-EDIC-FECHA-NACI
+               WHEN 6
+                   ACCEPT CAMPO-EDIC-CONTRASENA
+                   PERFORM 2260-CONFIRMAR-CONTRASENA
+                       THRU 2260-FIN-CONFIRMAR-CONTRASENA
+                   IF SW-CONTRASENA-VALIDA = "SI"
+                       MOVE 6    TO ACCION
+                       MOVE "S"  TO SW-CAMPO-TOCADO (6)
+                       MOVE "SI" TO SW-CONTRASENA-TOCADA
+                   END-IF
+               WHEN 0
+                   IF ACCION = ZEROS
+                       DISPLAY "NO HAS MODIFICADO NINGUN CAMPO"
+                           LINE 16 COLUMN 01
+                   ELSE
+                       MOVE "SI" TO SW-FICHA-CONFIRMADA
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "OPCION NO VALIDA" LINE 16 COLUMN 01
+           END-EVALUATE.
+
+       2210-FIN-CICLO-FICHA.
+      *----------------------
+           EXIT.
+
+      * PIDE LA CONTRASENA UNA SEGUNDA VEZ PARA CONFIRMARLA, LA
+      * COMPARA CONTRA EL HISTORICO DE CONTRASENAS YA USADAS POR EL
+      * USUARIO Y, SI TODO ES CORRECTO, ARCHIVA LA CONTRASENA QUE DEJA
+      * DE ESTAR EN USO Y DEJA LA NUEVA YA HASHEADA EN REGUSU_MODIF.
+      * SE EXIGEN 8 DIGITOS NUMERICOS PORQUE HASH_CONTRASENA SOLO SABE
+      * PESAR DIGITOS Y TRUNCA EN SILENCIO CUALQUIER OTRO CARACTER.
+       2260-CONFIRMAR-CONTRASENA.
+      *----------------------------
+           MOVE "NO" TO SW-CONTRASENA-VALIDA
+
+           IF WS-CONTRASENA-CLARA IS NOT NUMERIC
+               DISPLAY "CONTRASENA NO VALIDA (8 DIGITOS NUMERICOS)"
+                   LINE 18 COLUMN 01
+           ELSE
+               MOVE SPACES TO WS-CONTRASENA-CONFIRMA
+
+               DISPLAY "CONFIRMA LA CONTRASENNA: " LINE 16 COLUMN 01
+               ACCEPT WS-CONTRASENA-CONFIRMA      LINE 17 COLUMN 01
+
+               IF WS-CONTRASENA-CONFIRMA NOT = WS-CONTRASENA-CLARA
+                   DISPLAY "LAS DOS CONTRASENAS NO COINCIDEN"
+                       LINE 18 COLUMN 01
+               ELSE
+                   CALL 'HASH_CONTRASENA'
+                       USING WS-CONTRASENA-CLARA
+                             WS-CONTRASENA-HASH-NUEVA
+
+                   PERFORM 2265-COMPROBAR-HISTORIAL
+                       THRU 2265-FIN-COMPROBAR-HISTORIAL
+
+                   IF SW-CONTRASENA-REPETIDA = "SI"
+                       DISPLAY "NO PUEDES REUTILIZAR UNA DE TUS"
+                           " ULTIMAS " HIST-MAX-RECORDAR " CONTRASENAS"
+                           LINE 18 COLUMN 01
+                   ELSE
+                       PERFORM 2269-GRABAR-HISTORIAL
+                           THRU 2269-FIN-GRABAR-HISTORIAL
+
+                       MOVE WS-CONTRASENA-HASH-NUEVA
+                           TO REGUSU_MODIF-CONTRASENA
+                       MOVE "SI" TO SW-CONTRASENA-VALIDA
+                   END-IF
+               END-IF
+           END-IF.
+
+       2260-FIN-CONFIRMAR-CONTRASENA.
+      *---------------------------------
+           EXIT.
+
+      * COMPRUEBA LA NUEVA CONTRASENA CONTRA LA QUE ESTA EN USO Y
+      * CONTRA LAS ULTIMAS HIST-MAX-RECORDAR GUARDADAS EN EL HISTORICO
+      * PARA ESTE USUARIO.
+       2265-COMPROBAR-HISTORIAL.
+      *----------------------------
+           MOVE "NO" TO SW-CONTRASENA-REPETIDA
+
+           PERFORM 2267-LIMPIAR-SLOT THRU 2267-FIN-LIMPIAR-SLOT
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > HIST-MAX-RECORDAR
+
+           IF WS-CONTRASENA-HASH-NUEVA = REGUSU_MODIF-CONTRASENA
+               MOVE "SI" TO SW-CONTRASENA-REPETIDA
+           END-IF
+
+           MOVE "NO" TO SW-EOF-HISTORIAL
+           OPEN INPUT HISTORIAL
+           IF FS-HISTORIAL = "00"
+               PERFORM 2266-LEER-HISTORIAL THRU 2266-FIN-LEER-HISTORIAL
+                   UNTIL SW-EOF-HISTORIAL = "SI"
+               CLOSE HISTORIAL
+           END-IF
+
+           IF SW-CONTRASENA-REPETIDA = "NO"
+               PERFORM 2268-COMPARAR-SLOT THRU 2268-FIN-COMPARAR-SLOT
+                   VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > HIST-MAX-RECORDAR
+           END-IF.
+
+       2265-FIN-COMPROBAR-HISTORIAL.
+      *---------------------------------
+           EXIT.
+
+      * CADA COINCIDENCIA DE CODIGO DESPLAZA LA VENTANA DE LAS
+      * ULTIMAS HIST-MAX-RECORDAR CONTRASENAS VISTAS Y DEJA LA RECIEN
+      * LEIDA EN EL ULTIMO HUECO, ASI AL TERMINAR DE LEER EL FICHERO
+      * LA TABLA CONTIENE LAS MAS RECIENTES PARA ESTE USUARIO.
+       2266-LEER-HISTORIAL.
+      *------------------------
+           READ HISTORIAL INTO REG-HISTCONTRASENA
+               AT END MOVE "SI" TO SW-EOF-HISTORIAL
+           NOT AT END
+               IF HIST-CODIGO = REGUSU_MODIF-CODIGO
+                   PERFORM 2270-DESPLAZAR-SLOT
+                       THRU 2270-FIN-DESPLAZAR-SLOT
+                       VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > HIST-MAX-RECORDAR - 1
+                   MOVE HIST-CONTRASENA
+                       TO WS-HIST-RECIENTE (HIST-MAX-RECORDAR)
+               END-IF
+           END-READ.
+
+       2266-FIN-LEER-HISTORIAL.
+      *----------------------------
+           EXIT.
+
+       2270-DESPLAZAR-SLOT.
+      *-------------------------
+           MOVE WS-HIST-RECIENTE (WS-I + 1) TO WS-HIST-RECIENTE (WS-I).
+
+       2270-FIN-DESPLAZAR-SLOT.
+      *-----------------------------
+           EXIT.
+
+       2267-LIMPIAR-SLOT.
+      *----------------------
+           MOVE SPACES TO WS-HIST-RECIENTE (WS-I).
+
+       2267-FIN-LIMPIAR-SLOT.
+      *--------------------------
+           EXIT.
+
+       2268-COMPARAR-SLOT.
+      *-----------------------
+           IF WS-HIST-RECIENTE (WS-I) = WS-CONTRASENA-HASH-NUEVA
+               MOVE "SI" TO SW-CONTRASENA-REPETIDA
+           END-IF.
+
+       2268-FIN-COMPARAR-SLOT.
+      *----------------------------
+           EXIT.
+
+      * ARCHIVA LA CONTRASENA QUE DEJA DE ESTAR EN USO (LA QUE TENIA
+      * EL USUARIO ANTES DE ESTE CAMBIO) PARA QUE NO PUEDA VOLVER A
+      * ELEGIRSE EN LOS PROXIMOS CAMBIOS.
+       2269-GRABAR-HISTORIAL.
+      *--------------------------
+           MOVE REGUSU_MODIF-CODIGO      TO HIST-CODIGO
+           MOVE REGUSU_MODIF-CONTRASENA  TO HIST-CONTRASENA
+           ACCEPT HIST-FECHA FROM DATE YYYYMMDD
+
+           OPEN EXTEND HISTORIAL
+           IF FS-HISTORIAL NOT = "00"
+               OPEN OUTPUT HISTORIAL
+           END-IF
+           WRITE REG-HIST FROM REG-HISTCONTRASENA
+           CLOSE HISTORIAL.
+
+       2269-FIN-GRABAR-HISTORIAL.
+      *------------------------------
+           EXIT.
+
        2300-GRABAR-MODIF.
       *-----------------
-           WRITE REG-MODIFICACION FROM REGUSU_MODIF.
+           ACCEPT REGUSU_MODIF-ULTIMA-ACTIVIDAD FROM DATE YYYYMMDD
+
+           WRITE REG-MODIFICACION FROM REGUSU_MODIF
+           ADD 1 TO CONTA-USUARIOS
+
+           MOVE "MODIFICACION" TO WS-FICHERO-CHK
+           CALL 'COMPROBAR_FS' USING WS-FICHERO-CHK FS-MODIFICACION.
 
        2300-FIN-GRABAR-MODIF.
       *---------------------
            EXIT.
 
+      * UN REGISTRO DE AUDITORIA POR CADA CAMPO TOCADO EN ESTA SESION
+      * DE FICHA (NO SOLO EL ULTIMO), PARA QUE SI EL USUARIO EDITA
+      * VARIOS CAMPOS ANTES DE CONFIRMAR QUEDEN TODOS REGISTRADOS.
+       2400-AUDITAR-MODIF.
+      *-------------------
+           PERFORM 2405-AUDITAR-CAMPO THRU 2405-FIN-AUDITAR-CAMPO
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 6.
+
+       2400-FIN-AUDITAR-MODIF.
+      *-----------------------
+           EXIT.
+
+       2405-AUDITAR-CAMPO.
+      *-----------------------
+           IF SW-CAMPO-TOCADO (WS-I) = "S"
+               ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD
+               ACCEPT AUDIT-HORA  FROM TIME
+               MOVE "MODIF"                    TO AUDIT-ACCION
+               MOVE REGUSU_MODIF-CODIGO        TO AUDIT-CODIGO
+               MOVE CAMPO-MODIF-NOMBRE (WS-I)  TO AUDIT-CAMPO
+
+               OPEN EXTEND AUDITORIA
+               IF FS-AUDITORIA NOT = "00"
+                   OPEN OUTPUT AUDITORIA
+               END-IF
+               WRITE REG-AUD FROM REG-AUDITORIA
+               CLOSE AUDITORIA
+           END-IF.
+
+       2405-FIN-AUDITAR-CAMPO.
+      *---------------------------
+           EXIT.
+
        3000-FIN.
       *---------
+           DISPLAY CONTA-USUARIOS " MODIFICACIONES PROCESADAS"
            PERFORM 3100-CERRAR-FICHERO  THRU 3100-FIN-CERRAR-FICHERO
-
+           CALL 'ACT_MODIF_USUARIO' USING LS-REGUSUA
            STOP RUN.
 
        3000-FIN-FIN.
