@@ -5,6 +5,8 @@
       *    codigo de producto (5 caracteres)
       *    cantidad vendida (3 digitos)
       *    precio unitario (5 digitos con dos decimales)
+      *    tienda de la venta (4 caracteres)
+      *    fecha de la venta (8 digitos, AAAAMMDD)
       *    se solicita leer el archivo, calcular el total vendido y
       *    guardar la informacion en el archivo TOTALVENTAS.DAT con copy
       *    codigo de producto (5 caracteres)
@@ -14,8 +16,9 @@
 
       *    A falta de excepciones y manejo de errores
       *    se tomara un maximo de ILIMITADOS registros en el archivo VENTAS.DAT
-      *    Se ordena con el comando:
-      *        "sort ventas.dat > ventas_sorted.dat"
+      *    El propio programa ordena VENTAS.DAT por CODIGO-VENTAS
+      *    (parrafo ORDENAR-VENTAS) antes de procesarlo, dejando el
+      *    resultado en VENTAS_sorted.DAT.
 
       ******************************************************************
       *                 IDENTIFICATION DIVISION
@@ -25,81 +28,545 @@
        PROGRAM-ID. PROCESAR-VENTAS.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT VENTAS-ENTRADA ASSIGN TO "VENTAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT VENTAS ASSIGN TO "VENTAS_sorted.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-VENTAS ASSIGN TO SORTVENTAS.
+           SELECT RECHAZADAS ASSIGN TO "VENTAS-RECHAZADAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECHAZADAS.
            SELECT TOTAL ASSIGN TO "TOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TOTAL.
+           SELECT TOTAL-TIENDA ASSIGN TO "TOTAL-TIENDA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TOTAL-TIENDA.
+           SELECT TOTAL-FECHA ASSIGN TO "TOTAL-FECHA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TOTAL-FECHA.
+           SELECT TOTAL-HIST ASSIGN TO DYNAMIC WS-NOMBRE-TOTAL-HIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TOTAL-HIST.
+           SELECT RANK-TRABAJO ASSIGN TO "RANK-TRABAJO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RANK-TRABAJO.
+           SELECT RANK-SALIDA ASSIGN TO "RANK-SALIDA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANKING ASSIGN TO "VENTAS-RANKING.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANK-ORDEN ASSIGN TO SORTRANK.
+           SELECT CHECKPOINT ASSIGN TO "VENTAS-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
 
        DATA DIVISION.
        FILE SECTION.
+      * Fichero tal y como llega del exterior, sin ordenar.
+       FD VENTAS-ENTRADA.
+       01 REG-VENTAS-ENTRADA      PIC X(25).
+
+       SD SORT-VENTAS.
+       01 REG-SORT-VENTAS.
+           05 SORT-VENTAS-CODIGO      PIC X(5).
+           05 SORT-VENTAS-CANT-PRECIO PIC X(8).
+           05 SORT-VENTAS-TIENDA      PIC X(4).
+           05 SORT-VENTAS-FECHA       PIC X(8).
+
        FD VENTAS.
        01 REG-VENTAS.
            05 CODIGO-VENTAS   PIC X(5).
            05 CANT-VENTAS     PIC 9(3).
            05 PRECIO-VENTAS   PIC 9(3)V99.
+           05 TIENDA-VENTAS   PIC X(4).
+           05 FECHA-VENTAS    PIC 9(8).
+       01 REG-VENTAS-TEXTO.
+           05 TEXTO-VENTAS    PIC X(25).
+
+      * Fichero con los registros de VENTAS.DAT que no superan la
+      * validacion (cantidad, precio o fecha no numericos, en blanco
+      * o cero).
+       FD RECHAZADAS.
+       01 REG-RECHAZADAS.
+           05 RECHAZADAS-REGISTRO  PIC X(25).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 RECHAZADAS-MOTIVO    PIC X(15).
        FD TOTAL.
        01 REG-TOTAL.
            05 CODIGO-TOTAL    PIC X(5).
+           05 CANTIDAD-TOTAL  PIC 9(5).
            05 INGRESO-TOTAL   PIC 9(8)V99.
 
+      * Subtotal por producto y tienda (segunda dimension del control
+      * break de PROCESAR-VENTAS), independiente del total por producto
+      * de toda la empresa que ya se escribe en TOTAL.DAT.
+       FD TOTAL-TIENDA.
+       01 REG-TOTAL-TIENDA.
+           05 CODIGO-TOTAL-TIENDA     PIC X(5).
+           05 TIENDA-TOTAL-TIENDA     PIC X(4).
+           05 CANTIDAD-TOTAL-TIENDA   PIC 9(5).
+           05 INGRESO-TOTAL-TIENDA    PIC 9(8)V99.
+
+      * Tercera dimension del control break: subtotal por producto y
+      * fecha de venta, para poder comparar la venta de un dia (o,
+      * agrupando luego por semana) frente a otro sin esperar al cierre
+      * completo del producto.
+       FD TOTAL-FECHA.
+       01 REG-TOTAL-FECHA.
+           05 CODIGO-TOTAL-FECHA      PIC X(5).
+           05 FECHA-TOTAL-FECHA       PIC 9(8).
+           05 CANTIDAD-TOTAL-FECHA    PIC 9(5).
+           05 INGRESO-TOTAL-FECHA     PIC 9(8)V99.
+
+      * Foto historica de TOTAL.DAT, una por mes (TOTAL-AAAAMM.DAT),
+      * para poder comparar la venta de un mes con la de otro.
+       FD TOTAL-HIST.
+       01 REG-TOTAL-HIST.
+           05 CODIGO-TOTAL-HIST    PIC X(5).
+           05 CANTIDAD-TOTAL-HIST  PIC 9(5).
+           05 INGRESO-TOTAL-HIST   PIC 9(8)V99.
+
+      * Fichero de trabajo con el total acumulado por producto, usado
+      * unicamente para obtener el ranking de mas y menos vendidos.
+       FD RANK-TRABAJO.
+       01 REG-RANK-TRABAJO.
+           05 RANK-TRABAJO-CODIGO    PIC X(5).
+           05 RANK-TRABAJO-CANTIDAD  PIC 9(5).
+
+       FD RANK-SALIDA.
+       01 REG-RANK-SALIDA.
+           05 RANK-SALIDA-CODIGO     PIC X(5).
+           05 RANK-SALIDA-CANTIDAD   PIC 9(5).
+
+       FD RANKING.
+       01 REG-RANKING             PIC X(80).
+
+       SD RANK-ORDEN.
+       01 REG-RANK-ORDEN.
+           05 RANK-ORDEN-CODIGO      PIC X(5).
+           05 RANK-ORDEN-CANTIDAD    PIC 9(5).
+
+      * Fichero de checkpoint: guarda por donde va LEER-REGISTRO, junto
+      * con el estado completo de los acumuladores de control break y
+      * del ranking de mas vendido en ese punto, para poder reanudar un
+      * corte a mitad de ejecucion sin reprocesar VENTAS_sorted.DAT
+      * desde el principio NI perder lo acumulado hasta el checkpoint
+      * (los ficheros TOTAL.DAT, TOTAL-TIENDA.DAT, TOTAL-FECHA.DAT,
+      * RANK-TRABAJO.DAT y VENTAS-RECHAZADAS.DAT ya tienen grabados los
+      * grupos cerrados hasta ese momento, y se reabren en modo EXTEND
+      * al reanudar en lugar de truncarlos).
+       FD CHECKPOINT.
+       01 REG-CHECKPOINT.
+           05 CHECKPOINT-CODIGO          PIC X(5).
+           05 CHECKPOINT-CONTADOR        PIC 9(9).
+           05 CHECKPOINT-ACTUAL-CODIGO   PIC X(5).
+           05 CHECKPOINT-ACTUAL-CANT     PIC 9(5).
+           05 CHECKPOINT-ACTUAL-INGRESO  PIC 9(8)V99.
+           05 CHECKPOINT-TIENDA          PIC X(4).
+           05 CHECKPOINT-TIENDA-CANT     PIC 9(5).
+           05 CHECKPOINT-TIENDA-INGRESO  PIC 9(8)V99.
+           05 CHECKPOINT-FECHA           PIC 9(8).
+           05 CHECKPOINT-FECHA-CANT      PIC 9(5).
+           05 CHECKPOINT-FECHA-INGRESO   PIC 9(8)V99.
+           05 CHECKPOINT-MASVEN-CODIGO   PIC X(5).
+           05 CHECKPOINT-MASVEN-CANT     PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 EOF-SWITCH          PIC X VALUE "N".
+       01 EOF-SWITCH-RANK     PIC X VALUE "N".
+       01 EOF-SWITCH-ENTRADA  PIC X VALUE "N".
+       01 EOF-SWITCH-SORT     PIC X VALUE "N".
+       01 REGISTRO-VALIDO-SW  PIC X VALUE "S".
+       01 MOTIVO-RECHAZO      PIC X(15) VALUE SPACES.
 
        01 ACUMULADOR.
            05 ACTUAL-CODIGO   PIC X(5) VALUE SPACES.
            05 ACTUAL-CANTIDAD PIC 9(5) VALUE ZEROS.
            05 ACTUAL-INGRESO  PIC 9(8)V99 VALUE ZEROS.
 
+      * Segunda dimension del control break: subtotal por tienda
+      * dentro del producto en curso.
+       01 ACUMULADOR-TIENDA.
+           05 ACTUAL-TIENDA            PIC X(4) VALUE SPACES.
+           05 ACTUAL-TIENDA-CANTIDAD   PIC 9(5) VALUE ZEROS.
+           05 ACTUAL-TIENDA-INGRESO    PIC 9(8)V99 VALUE ZEROS.
+
+      * Tercera dimension del control break: subtotal por fecha dentro
+      * del producto en curso.
+       01 ACUMULADOR-FECHA.
+           05 ACTUAL-FECHA             PIC 9(8) VALUE ZEROS.
+           05 ACTUAL-FECHA-CANTIDAD    PIC 9(5) VALUE ZEROS.
+           05 ACTUAL-FECHA-INGRESO     PIC 9(8)V99 VALUE ZEROS.
+
        01 REGISTRO-LECTURA.
            05 LECTURA-CODIGO  PIC X(5).
            05 LECTURA-CANT    PIC 9(3).
            05 LECTURA-PRECIO  PIC 9(3)V99.
+           05 LECTURA-TIENDA  PIC X(4).
+           05 LECTURA-FECHA   PIC 9(8).
 
        01 MAS-VENDIDO.
            05 MAS-VENDIDO-CODIGO   PIC X(5) VALUE SPACES.
-           05 MAS-VENDIDO-CANTIDAD PIC zzzz9 VALUE ZEROS.
+           05 MAS-VENDIDO-CANTIDAD PIC 9(5) VALUE ZEROS.
+
+      * Campos editados unicamente para presentar las cifras de venta
+      * con separador de miles y coma decimal, igual que el resto de
+      * los programas de la aplicacion (DECIMAL-POINT IS COMMA).
+       01 WS-CANTIDAD-EDITADA      PIC ZZ.ZZ9.
+       01 WS-INGRESO-EDITADO       PIC ZZZ.ZZZ.ZZ9,99.
 
-       PROCEDURE DIVISION.
+       01 WS-CONTADOR-RANK     PIC 9(3) VALUE ZEROS.
+       01 WS-LINEA-RANKING     PIC X(80) VALUE SPACES.
+
+       01 FS-TOTAL-HIST        PIC XX VALUE SPACES.
+       01 FS-CHECKPOINT        PIC XX VALUE SPACES.
+       01 FS-TOTAL             PIC XX VALUE SPACES.
+       01 FS-TOTAL-TIENDA      PIC XX VALUE SPACES.
+       01 FS-TOTAL-FECHA       PIC XX VALUE SPACES.
+       01 FS-RANK-TRABAJO      PIC XX VALUE SPACES.
+       01 FS-RECHAZADAS        PIC XX VALUE SPACES.
+       01 WS-CONTADOR-LEIDOS    PIC 9(9) VALUE ZEROS.
+       01 WS-CONTADOR-INTERVALO PIC 9(4) VALUE ZEROS.
+       01 WS-PUNTO-REINICIO     PIC 9(9) VALUE ZEROS.
+       01 WS-FECHA-SISTEMA.
+           05 WS-FECHA-AAAA    PIC 9(4).
+           05 WS-FECHA-MM      PIC 9(2).
+           05 WS-FECHA-DD      PIC 9(2).
+       01 WS-NOMBRE-TOTAL-HIST.
+           05 FILLER               PIC X(6) VALUE "TOTAL-".
+           05 WS-NOMBRE-HIST-AAAA  PIC 9(4).
+           05 WS-NOMBRE-HIST-MM    PIC 9(2).
+           05 FILLER               PIC X(4) VALUE ".DAT".
+
+      * LK-PUNTO-REINICIO: registros de VENTAS_sorted.DAT ya procesados
+      * en un intento anterior, segun el ultimo VENTAS-CHECKPOINT.DAT,
+      * o cero si es una ejecucion nueva. VENTAS-BATCH pasa siempre
+      * cero en el cierre desatendido; una reanudacion manual tras un
+      * corte se lanza pasando el valor que indique el checkpoint.
+       LINKAGE SECTION.
+       01 LK-PUNTO-REINICIO    PIC 9(9).
+
+       PROCEDURE DIVISION USING LK-PUNTO-REINICIO.
        INICIO.
-      *    Ordenar el archivo ventas.dat con el comando
-      *    "sort ventas.dat > ventas_sorted.dat"
+           MOVE LK-PUNTO-REINICIO TO WS-PUNTO-REINICIO
+           PERFORM ORDENAR-VENTAS
+           PERFORM ABRIR-TOTAL-HIST
            OPEN INPUT VENTAS
-           OPEN OUTPUT TOTAL
+           PERFORM REPOSICIONAR-VENTAS
+           PERFORM ABRIR-SALIDAS
            PERFORM LEER-REGISTRO
            PERFORM PROCESAR-VENTAS UNTIL EOF-SWITCH = "S"
+           PERFORM GRABAR-TOTAL-FECHA
+           PERFORM GRABAR-TOTAL-TIENDA
            PERFORM GRABAR-TOTAL
            CLOSE VENTAS
            CLOSE TOTAL
+           CLOSE TOTAL-TIENDA
+           CLOSE TOTAL-FECHA
+           CLOSE RANK-TRABAJO
+           CLOSE RECHAZADAS
+           CLOSE TOTAL-HIST
            PERFORM MOSTRAR-RESULTADO
+           PERFORM GENERAR-RANKING
 
-           STOP RUN.
+           GOBACK.
+
+      * Abre los ficheros de salida del control break. En una
+      * ejecucion nueva (LK-PUNTO-REINICIO = 0) se abren en modo
+      * OUTPUT, igual que siempre; al reanudar tras un corte se abren
+      * en modo EXTEND para no truncar lo ya grabado en el intento
+      * anterior (y se cae a OUTPUT si el fichero no existiera, por
+      * ejemplo un primer intento que se corto antes de llegar a
+      * escribir ningun grupo).
+       ABRIR-SALIDAS.
+           IF WS-PUNTO-REINICIO = ZEROS
+               OPEN OUTPUT TOTAL
+               OPEN OUTPUT TOTAL-TIENDA
+               OPEN OUTPUT TOTAL-FECHA
+               OPEN OUTPUT RANK-TRABAJO
+               OPEN OUTPUT RECHAZADAS
+           ELSE
+               OPEN EXTEND TOTAL
+               IF FS-TOTAL NOT = "00"
+                   OPEN OUTPUT TOTAL
+               END-IF
+               OPEN EXTEND TOTAL-TIENDA
+               IF FS-TOTAL-TIENDA NOT = "00"
+                   OPEN OUTPUT TOTAL-TIENDA
+               END-IF
+               OPEN EXTEND TOTAL-FECHA
+               IF FS-TOTAL-FECHA NOT = "00"
+                   OPEN OUTPUT TOTAL-FECHA
+               END-IF
+               OPEN EXTEND RANK-TRABAJO
+               IF FS-RANK-TRABAJO NOT = "00"
+                   OPEN OUTPUT RANK-TRABAJO
+               END-IF
+               OPEN EXTEND RECHAZADAS
+               IF FS-RECHAZADAS NOT = "00"
+                   OPEN OUTPUT RECHAZADAS
+               END-IF
+               PERFORM RESTAURAR-CHECKPOINT
+           END-IF.
 
+      * Calcula el nombre del fichero historico del mes en curso
+      * (TOTAL-AAAAMM.DAT) y lo abre en modo EXTEND para ir
+      * acumulando una foto por mes; si todavia no existe (primera
+      * ejecucion del mes) se crea.
+       ABRIR-TOTAL-HIST.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-FECHA-AAAA TO WS-NOMBRE-HIST-AAAA
+           MOVE WS-FECHA-MM   TO WS-NOMBRE-HIST-MM
+           OPEN EXTEND TOTAL-HIST
+           IF FS-TOTAL-HIST NOT = "00"
+               OPEN OUTPUT TOTAL-HIST
+           END-IF.
+
+      * Recupera de VENTAS-CHECKPOINT.DAT el estado de los
+      * acumuladores de control break y del ranking de mas vendido tal
+      * y como quedaron en el ultimo checkpoint grabado, para que
+      * REPOSICIONAR-VENTAS pueda saltar los registros ya procesados
+      * sin perder lo que llevaban acumulado.
+       RESTAURAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT = "00"
+               READ CHECKPOINT INTO REG-CHECKPOINT
+               IF FS-CHECKPOINT = "00"
+                   MOVE CHECKPOINT-ACTUAL-CODIGO  TO ACTUAL-CODIGO
+                   MOVE CHECKPOINT-ACTUAL-CANT    TO ACTUAL-CANTIDAD
+                   MOVE CHECKPOINT-ACTUAL-INGRESO TO ACTUAL-INGRESO
+                   MOVE CHECKPOINT-TIENDA         TO ACTUAL-TIENDA
+                   MOVE CHECKPOINT-TIENDA-CANT
+                       TO ACTUAL-TIENDA-CANTIDAD
+                   MOVE CHECKPOINT-TIENDA-INGRESO
+                       TO ACTUAL-TIENDA-INGRESO
+                   MOVE CHECKPOINT-FECHA          TO ACTUAL-FECHA
+                   MOVE CHECKPOINT-FECHA-CANT
+                       TO ACTUAL-FECHA-CANTIDAD
+                   MOVE CHECKPOINT-FECHA-INGRESO
+                       TO ACTUAL-FECHA-INGRESO
+                   MOVE CHECKPOINT-MASVEN-CODIGO  TO MAS-VENDIDO-CODIGO
+                   MOVE CHECKPOINT-MASVEN-CANT
+                       TO MAS-VENDIDO-CANTIDAD
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+
+      * Salta los registros ya procesados en el intento anterior para
+      * no reprocesar VENTAS_sorted.DAT desde el principio.
+       REPOSICIONAR-VENTAS.
+           MOVE ZEROS TO WS-CONTADOR-LEIDOS
+           PERFORM SALTAR-REGISTRO THRU SALTAR-REGISTRO-EXIT
+               UNTIL WS-CONTADOR-LEIDOS >= WS-PUNTO-REINICIO
+               OR EOF-SWITCH = "S".
+
+       SALTAR-REGISTRO.
+           READ VENTAS INTO REG-VENTAS
+               AT END MOVE "S" TO EOF-SWITCH
+           NOT AT END
+               ADD 1 TO WS-CONTADOR-LEIDOS
+           END-READ.
+       SALTAR-REGISTRO-EXIT.
+           EXIT.
+
+      * Lee el siguiente registro valido de VENTAS, descartando a
+      * VENTAS-RECHAZADAS.DAT cualquier registro que no pase la
+      * validacion, hasta encontrar uno valido o llegar a fin de
+      * fichero.
        LEER-REGISTRO.
+           MOVE "N" TO REGISTRO-VALIDO-SW
+           PERFORM LEER-UN-REGISTRO THRU LEER-UN-REGISTRO-EXIT
+               UNTIL EOF-SWITCH = "S" OR REGISTRO-VALIDO-SW = "S".
+
+       LEER-UN-REGISTRO.
            READ VENTAS INTO REG-VENTAS
                AT END MOVE "S" TO EOF-SWITCH
            NOT AT END
-               MOVE CODIGO-VENTAS TO LECTURA-CODIGO
-               MOVE CANT-VENTAS TO LECTURA-CANT
-               MOVE PRECIO-VENTAS TO LECTURA-PRECIO
+               ADD 1 TO WS-CONTADOR-LEIDOS
+               PERFORM VALIDAR-REGISTRO THRU VALIDAR-REGISTRO-EXIT
+               IF REGISTRO-VALIDO-SW = "S"
+                   MOVE CODIGO-VENTAS TO LECTURA-CODIGO
+                   MOVE CANT-VENTAS TO LECTURA-CANT
+                   MOVE PRECIO-VENTAS TO LECTURA-PRECIO
+                   MOVE TIENDA-VENTAS TO LECTURA-TIENDA
+                   MOVE FECHA-VENTAS TO LECTURA-FECHA
+               ELSE
+                   PERFORM GRABAR-RECHAZO THRU GRABAR-RECHAZO-EXIT
+               END-IF
+               PERFORM ACTUALIZAR-CHECKPOINT
+                   THRU ACTUALIZAR-CHECKPOINT-EXIT
            END-READ.
+       LEER-UN-REGISTRO-EXIT.
+           EXIT.
+
+      * Cada 1000 registros leidos deja constancia en
+      * VENTAS-CHECKPOINT.DAT de por donde va el proceso,
+      * sobreescribiendo la marca anterior (solo interesa la ultima).
+      * En este punto ACUMULADOR, ACUMULADOR-TIENDA, ACUMULADOR-FECHA
+      * y MAS-VENDIDO solo reflejan los registros ya procesados por
+      * PROCESAR-VENTAS: el que se acaba de leer aqui (y que cuenta
+      * dentro de WS-CONTADOR-LEIDOS) todavia no se ha acumulado, asi
+      * que CHECKPOINT-CONTADOR guarda WS-CONTADOR-LEIDOS - 1, no
+      * WS-CONTADOR-LEIDOS, para que al reanudar REPOSICIONAR-VENTAS
+      * deje ese ultimo registro sin saltar y LEER-REGISTRO lo vuelva
+      * a leer y acumular como si fuera la primera vez (si no, se
+      * perderia su aportacion al no haber quedado reflejada todavia
+      * ni en el checkpoint ni en TOTAL.DAT/TOTAL-TIENDA.DAT/
+      * TOTAL-FECHA.DAT/RANK-TRABAJO.DAT). Ademas de este intervalo
+      * fijo, PROCESAR-VENTAS fuerza tambien un GRABAR-CHECKPOINT justo
+      * despues de cada GRABAR-TOTAL/GRABAR-TOTAL-TIENDA/GRABAR-TOTAL-
+      * FECHA: si no se hiciera asi, un corte entre ese volcado y el
+      * siguiente checkpoint por intervalo dejaria grabado un grupo que,
+      * al reanudar en modo EXTEND, PROCESAR-VENTAS volveria a cerrar y
+      * duplicaria su linea de total.
+       ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-INTERVALO
+           IF WS-CONTADOR-INTERVALO >= 1000
+               PERFORM GRABAR-CHECKPOINT THRU GRABAR-CHECKPOINT-EXIT
+           END-IF.
+       ACTUALIZAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       GRABAR-CHECKPOINT.
+           MOVE CODIGO-VENTAS TO CHECKPOINT-CODIGO
+           COMPUTE CHECKPOINT-CONTADOR = WS-CONTADOR-LEIDOS - 1
+           MOVE ACTUAL-CODIGO          TO CHECKPOINT-ACTUAL-CODIGO
+           MOVE ACTUAL-CANTIDAD        TO CHECKPOINT-ACTUAL-CANT
+           MOVE ACTUAL-INGRESO         TO CHECKPOINT-ACTUAL-INGRESO
+           MOVE ACTUAL-TIENDA          TO CHECKPOINT-TIENDA
+           MOVE ACTUAL-TIENDA-CANTIDAD TO CHECKPOINT-TIENDA-CANT
+           MOVE ACTUAL-TIENDA-INGRESO  TO CHECKPOINT-TIENDA-INGRESO
+           MOVE ACTUAL-FECHA           TO CHECKPOINT-FECHA
+           MOVE ACTUAL-FECHA-CANTIDAD  TO CHECKPOINT-FECHA-CANT
+           MOVE ACTUAL-FECHA-INGRESO   TO CHECKPOINT-FECHA-INGRESO
+           MOVE MAS-VENDIDO-CODIGO     TO CHECKPOINT-MASVEN-CODIGO
+           MOVE MAS-VENDIDO-CANTIDAD   TO CHECKPOINT-MASVEN-CANT
+           OPEN OUTPUT CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT
+           MOVE ZEROS TO WS-CONTADOR-INTERVALO.
+       GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       VALIDAR-REGISTRO.
+           MOVE "S" TO REGISTRO-VALIDO-SW
+           MOVE SPACES TO MOTIVO-RECHAZO
+
+           IF CODIGO-VENTAS = SPACES
+               MOVE "N" TO REGISTRO-VALIDO-SW
+               MOVE "CODIGO EN BLANCO" TO MOTIVO-RECHAZO
+           END-IF
+
+           IF REGISTRO-VALIDO-SW = "S"
+               IF TIENDA-VENTAS = SPACES
+                   MOVE "N" TO REGISTRO-VALIDO-SW
+                   MOVE "TIENDA EN BLANCO" TO MOTIVO-RECHAZO
+               END-IF
+           END-IF
+
+           IF REGISTRO-VALIDO-SW = "S"
+               IF CANT-VENTAS IS NOT NUMERIC
+                   MOVE "N" TO REGISTRO-VALIDO-SW
+                   MOVE "CANTIDAD NO NUMERICA" TO MOTIVO-RECHAZO
+               ELSE
+                   IF CANT-VENTAS = ZEROS
+                       MOVE "N" TO REGISTRO-VALIDO-SW
+                       MOVE "CANTIDAD EN CERO" TO MOTIVO-RECHAZO
+                   END-IF
+               END-IF
+           END-IF
+
+           IF REGISTRO-VALIDO-SW = "S"
+               IF PRECIO-VENTAS IS NOT NUMERIC
+                   MOVE "N" TO REGISTRO-VALIDO-SW
+                   MOVE "PRECIO NO NUMERICO" TO MOTIVO-RECHAZO
+               ELSE
+                   IF PRECIO-VENTAS = ZEROS
+                       MOVE "N" TO REGISTRO-VALIDO-SW
+                       MOVE "PRECIO EN CERO" TO MOTIVO-RECHAZO
+                   END-IF
+               END-IF
+           END-IF
+
+           IF REGISTRO-VALIDO-SW = "S"
+               IF FECHA-VENTAS IS NOT NUMERIC
+                   MOVE "N" TO REGISTRO-VALIDO-SW
+                   MOVE "FECHA NO NUMERICA" TO MOTIVO-RECHAZO
+               ELSE
+                   IF FECHA-VENTAS = ZEROS
+                       MOVE "N" TO REGISTRO-VALIDO-SW
+                       MOVE "FECHA EN CERO" TO MOTIVO-RECHAZO
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDAR-REGISTRO-EXIT.
+           EXIT.
+
+       GRABAR-RECHAZO.
+           MOVE SPACES TO REG-RECHAZADAS
+           MOVE TEXTO-VENTAS  TO RECHAZADAS-REGISTRO
+           MOVE MOTIVO-RECHAZO TO RECHAZADAS-MOTIVO
+           WRITE REG-RECHAZADAS.
+
+       GRABAR-RECHAZO-EXIT.
+           EXIT.
 
        PROCESAR-VENTAS.
            IF ACTUAL-CODIGO = SPACES
                MOVE LECTURA-CODIGO TO ACTUAL-CODIGO
            END-IF
 
+           IF ACTUAL-TIENDA = SPACES
+               MOVE LECTURA-TIENDA TO ACTUAL-TIENDA
+           END-IF
+
+           IF ACTUAL-FECHA = ZEROS
+               MOVE LECTURA-FECHA TO ACTUAL-FECHA
+           END-IF
+
            IF LECTURA-CODIGO NOT = ACTUAL-CODIGO
+               PERFORM GRABAR-TOTAL-FECHA
+               PERFORM GRABAR-TOTAL-TIENDA
                PERFORM GRABAR-TOTAL
                MOVE LECTURA-CODIGO TO ACTUAL-CODIGO
+               MOVE LECTURA-TIENDA TO ACTUAL-TIENDA
+               MOVE LECTURA-FECHA TO ACTUAL-FECHA
                MOVE ZEROS TO ACTUAL-CANTIDAD
                MOVE ZEROS TO ACTUAL-INGRESO
+               PERFORM GRABAR-CHECKPOINT THRU GRABAR-CHECKPOINT-EXIT
+           ELSE
+               IF LECTURA-TIENDA NOT = ACTUAL-TIENDA
+                   PERFORM GRABAR-TOTAL-FECHA
+                   PERFORM GRABAR-TOTAL-TIENDA
+                   MOVE LECTURA-TIENDA TO ACTUAL-TIENDA
+                   MOVE LECTURA-FECHA TO ACTUAL-FECHA
+                   PERFORM GRABAR-CHECKPOINT THRU GRABAR-CHECKPOINT-EXIT
+               ELSE
+                   IF LECTURA-FECHA NOT = ACTUAL-FECHA
+                       PERFORM GRABAR-TOTAL-FECHA
+                       MOVE LECTURA-FECHA TO ACTUAL-FECHA
+                       PERFORM GRABAR-CHECKPOINT
+                           THRU GRABAR-CHECKPOINT-EXIT
+                   END-IF
+               END-IF
            END-IF
 
            ADD LECTURA-CANT TO ACTUAL-CANTIDAD
+           ADD LECTURA-CANT TO ACTUAL-TIENDA-CANTIDAD
+           ADD LECTURA-CANT TO ACTUAL-FECHA-CANTIDAD
            COMPUTE ACTUAL-INGRESO = ACTUAL-INGRESO +
                                     (LECTURA-CANT * LECTURA-PRECIO)
+           COMPUTE ACTUAL-TIENDA-INGRESO = ACTUAL-TIENDA-INGRESO +
+                                    (LECTURA-CANT * LECTURA-PRECIO)
+           COMPUTE ACTUAL-FECHA-INGRESO = ACTUAL-FECHA-INGRESO +
+                                    (LECTURA-CANT * LECTURA-PRECIO)
 
       * Comparar con el m�s vendido actual
 
@@ -113,17 +580,65 @@
        GRABAR-TOTAL.
            IF ACTUAL-CODIGO NOT = SPACES
                MOVE ACTUAL-CODIGO TO CODIGO-TOTAL
+               MOVE ACTUAL-CANTIDAD TO CANTIDAD-TOTAL
                MOVE ACTUAL-INGRESO TO INGRESO-TOTAL
                WRITE REG-TOTAL
-               DISPLAY REG-TOTAL
+
+               MOVE ACTUAL-CANTIDAD TO WS-CANTIDAD-EDITADA
+               MOVE ACTUAL-INGRESO TO WS-INGRESO-EDITADO
+               DISPLAY CODIGO-TOTAL "  " WS-CANTIDAD-EDITADA
+                       "  " WS-INGRESO-EDITADO
+
+               MOVE ACTUAL-CODIGO TO CODIGO-TOTAL-HIST
+               MOVE ACTUAL-CANTIDAD TO CANTIDAD-TOTAL-HIST
+               MOVE ACTUAL-INGRESO TO INGRESO-TOTAL-HIST
+               WRITE REG-TOTAL-HIST
+
+               MOVE ACTUAL-CODIGO TO RANK-TRABAJO-CODIGO
+               MOVE ACTUAL-CANTIDAD TO RANK-TRABAJO-CANTIDAD
+               WRITE REG-RANK-TRABAJO
            END-IF.
 
+      * Subtotal por tienda dentro del producto en curso; se escribe
+      * cada vez que cambia la tienda o el producto, y dejar el
+      * acumulador a cero listo para el siguiente grupo.
+       GRABAR-TOTAL-TIENDA.
+           IF ACTUAL-TIENDA NOT = SPACES
+               MOVE ACTUAL-CODIGO TO CODIGO-TOTAL-TIENDA
+               MOVE ACTUAL-TIENDA TO TIENDA-TOTAL-TIENDA
+               MOVE ACTUAL-TIENDA-CANTIDAD TO CANTIDAD-TOTAL-TIENDA
+               MOVE ACTUAL-TIENDA-INGRESO TO INGRESO-TOTAL-TIENDA
+               WRITE REG-TOTAL-TIENDA
+           END-IF
+
+           MOVE ZEROS TO ACTUAL-TIENDA-CANTIDAD
+           MOVE ZEROS TO ACTUAL-TIENDA-INGRESO.
+
+      * Subtotal por fecha dentro del producto en curso; se escribe
+      * cada vez que cambia la fecha, la tienda o el producto, y deja
+      * el acumulador a cero listo para el siguiente grupo. Agrupar
+      * luego estos registros por semana (o por mes) es cuestion de
+      * sumar por rango de FECHA-TOTAL-FECHA, no hace falta un tercer
+      * fichero distinto para cada periodo.
+       GRABAR-TOTAL-FECHA.
+           IF ACTUAL-FECHA NOT = ZEROS
+               MOVE ACTUAL-CODIGO TO CODIGO-TOTAL-FECHA
+               MOVE ACTUAL-FECHA TO FECHA-TOTAL-FECHA
+               MOVE ACTUAL-FECHA-CANTIDAD TO CANTIDAD-TOTAL-FECHA
+               MOVE ACTUAL-FECHA-INGRESO TO INGRESO-TOTAL-FECHA
+               WRITE REG-TOTAL-FECHA
+           END-IF
+
+           MOVE ZEROS TO ACTUAL-FECHA-CANTIDAD
+           MOVE ZEROS TO ACTUAL-FECHA-INGRESO.
+
        MOSTRAR-RESULTADO.
+           MOVE MAS-VENDIDO-CANTIDAD TO WS-CANTIDAD-EDITADA
            DISPLAY "************************************************"
                    "**************************"
            DISPLAY "EL PRODUCTO MAS VENDIDO ES: " MAS-VENDIDO-CODIGO
                    " CON UN TOTAL DE UNIDADES VENDIDAS: "
-                   MAS-VENDIDO-CANTIDAD.
+                   WS-CANTIDAD-EDITADA.
            DISPLAY "                                  *  *** ***  *"
                    "                           "
            DISPLAY "                                  * *   *   * *"
@@ -136,3 +651,122 @@
                    "                           "
            DISPLAY "************************************************"
                    "**************************".
+
+      * Informe con el top 10 de productos mas vendidos y el top 10
+      * de productos menos vendidos, por ACTUAL-CANTIDAD.
+       GENERAR-RANKING.
+           OPEN OUTPUT RANKING
+
+           MOVE "RANKING DE PRODUCTOS - MAS VENDIDOS (TOP 10)"
+               TO REG-RANKING
+           WRITE REG-RANKING
+           MOVE SPACES TO REG-RANKING
+           WRITE REG-RANKING
+
+           SORT RANK-ORDEN ON DESCENDING KEY RANK-ORDEN-CANTIDAD
+               USING RANK-TRABAJO
+               GIVING RANK-SALIDA
+
+           MOVE "N" TO EOF-SWITCH-RANK
+           MOVE ZEROS TO WS-CONTADOR-RANK
+           OPEN INPUT RANK-SALIDA
+           PERFORM LEER-RANK-SALIDA
+           PERFORM ESCRIBIR-MEJOR-VENDIDO
+               UNTIL EOF-SWITCH-RANK = "S" OR WS-CONTADOR-RANK = 10
+           CLOSE RANK-SALIDA
+
+           MOVE SPACES TO REG-RANKING
+           WRITE REG-RANKING
+           MOVE "RANKING DE PRODUCTOS - MENOS VENDIDOS (TOP 10)"
+               TO REG-RANKING
+           WRITE REG-RANKING
+           MOVE SPACES TO REG-RANKING
+           WRITE REG-RANKING
+
+           SORT RANK-ORDEN ON ASCENDING KEY RANK-ORDEN-CANTIDAD
+               USING RANK-TRABAJO
+               GIVING RANK-SALIDA
+
+           MOVE "N" TO EOF-SWITCH-RANK
+           MOVE ZEROS TO WS-CONTADOR-RANK
+           OPEN INPUT RANK-SALIDA
+           PERFORM LEER-RANK-SALIDA
+           PERFORM ESCRIBIR-PEOR-VENDIDO
+               UNTIL EOF-SWITCH-RANK = "S" OR WS-CONTADOR-RANK = 10
+           CLOSE RANK-SALIDA
+
+           CLOSE RANKING.
+
+       LEER-RANK-SALIDA.
+           READ RANK-SALIDA
+               AT END MOVE "S" TO EOF-SWITCH-RANK
+           END-READ.
+
+       ESCRIBIR-MEJOR-VENDIDO.
+           ADD 1 TO WS-CONTADOR-RANK
+           MOVE SPACES TO WS-LINEA-RANKING
+           STRING WS-CONTADOR-RANK   DELIMITED BY SIZE
+                  "- PRODUCTO: "     DELIMITED BY SIZE
+                  RANK-SALIDA-CODIGO DELIMITED BY SIZE
+                  "   UNIDADES VENDIDAS: " DELIMITED BY SIZE
+                  RANK-SALIDA-CANTIDAD DELIMITED BY SIZE
+               INTO WS-LINEA-RANKING
+           END-STRING
+           MOVE WS-LINEA-RANKING TO REG-RANKING
+           WRITE REG-RANKING
+           PERFORM LEER-RANK-SALIDA.
+
+       ESCRIBIR-PEOR-VENDIDO.
+           ADD 1 TO WS-CONTADOR-RANK
+           MOVE SPACES TO WS-LINEA-RANKING
+           STRING WS-CONTADOR-RANK   DELIMITED BY SIZE
+                  "- PRODUCTO: "     DELIMITED BY SIZE
+                  RANK-SALIDA-CODIGO DELIMITED BY SIZE
+                  "   UNIDADES VENDIDAS: " DELIMITED BY SIZE
+                  RANK-SALIDA-CANTIDAD DELIMITED BY SIZE
+               INTO WS-LINEA-RANKING
+           END-STRING
+           MOVE WS-LINEA-RANKING TO REG-RANKING
+           WRITE REG-RANKING
+           PERFORM LEER-RANK-SALIDA.
+
+      * Ordena VENTAS.DAT por CODIGO-VENTAS dejando el resultado en
+      * VENTAS_sorted.DAT, para que INICIO ya no dependa de que el
+      * operador haya lanzado un "sort" externo antes de ejecutar.
+       ORDENAR-VENTAS.
+           SORT SORT-VENTAS ON ASCENDING KEY SORT-VENTAS-CODIGO
+                             ON ASCENDING KEY SORT-VENTAS-TIENDA
+                             ON ASCENDING KEY SORT-VENTAS-FECHA
+               INPUT PROCEDURE IS LEER-VENTAS-CRUDAS
+               OUTPUT PROCEDURE IS GRABAR-VENTAS-ORDENADAS.
+
+       LEER-VENTAS-CRUDAS.
+           OPEN INPUT VENTAS-ENTRADA
+           PERFORM LEER-VENTA-CRUDA THRU LEER-VENTA-CRUDA-EXIT
+               UNTIL EOF-SWITCH-ENTRADA = "S"
+           CLOSE VENTAS-ENTRADA.
+
+       LEER-VENTA-CRUDA.
+           READ VENTAS-ENTRADA INTO REG-SORT-VENTAS
+               AT END MOVE "S" TO EOF-SWITCH-ENTRADA
+           NOT AT END
+               RELEASE REG-SORT-VENTAS
+           END-READ.
+       LEER-VENTA-CRUDA-EXIT.
+           EXIT.
+
+       GRABAR-VENTAS-ORDENADAS.
+           OPEN OUTPUT VENTAS
+           PERFORM ESCRIBIR-VENTA-ORDENADA
+               THRU ESCRIBIR-VENTA-ORDENADA-EXIT
+               UNTIL EOF-SWITCH-SORT = "S"
+           CLOSE VENTAS.
+
+       ESCRIBIR-VENTA-ORDENADA.
+           RETURN SORT-VENTAS INTO REG-VENTAS-TEXTO
+               AT END MOVE "S" TO EOF-SWITCH-SORT
+           NOT AT END
+               WRITE REG-VENTAS
+           END-RETURN.
+       ESCRIBIR-VENTA-ORDENADA-EXIT.
+           EXIT.
