@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author:Maria Romero
+      * Date:22/01/2025
+      * Purpose: Programa independiente de cuadre. Lee VENTAS_sorted.DAT
+      *    y TOTAL.DAT por separado, recalcula la cantidad e ingreso que
+      *    PROCESAR-VENTAS deberia haber escrito a partir de las ventas
+      *    de entrada, y lo compara contra lo que TOTAL.DAT realmente
+      *    contiene, para detectar una ejecucion que se haya quedado a
+      *    medias o un total mal calculado.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENTAS-CUADRE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS-SORTED ASSIGN TO "VENTAS_sorted.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOTAL ASSIGN TO "TOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENTAS-SORTED.
+       01 REG-VENTAS.
+           05 CODIGO-VENTAS   PIC X(5).
+           05 CANT-VENTAS     PIC 9(3).
+           05 PRECIO-VENTAS   PIC 9(3)V99.
+           05 TIENDA-VENTAS   PIC X(4).
+           05 FECHA-VENTAS    PIC 9(8).
+
+       FD TOTAL.
+       01 REG-TOTAL.
+           05 CODIGO-TOTAL    PIC X(5).
+           05 CANTIDAD-TOTAL  PIC 9(5).
+           05 INGRESO-TOTAL   PIC 9(8)V99.
+
+       WORKING-STORAGE SECTION.
+       01 EOF-SWITCH-VENTAS    PIC X VALUE "N".
+       01 EOF-SWITCH-TOTAL     PIC X VALUE "N".
+       01 REGISTRO-VALIDO-SW   PIC X VALUE "S".
+
+       01 ESPERADO.
+           05 ESPERADO-CANTIDAD   PIC 9(7) VALUE ZEROS.
+           05 ESPERADO-INGRESO    PIC 9(9)V99 VALUE ZEROS.
+
+       01 REPORTADO.
+           05 REPORTADO-CANTIDAD  PIC 9(7) VALUE ZEROS.
+           05 REPORTADO-INGRESO   PIC 9(9)V99 VALUE ZEROS.
+
+       01 WS-DIF-CANTIDAD         PIC S9(7) VALUE ZEROS.
+       01 WS-DIF-INGRESO          PIC S9(9)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-FICHEROS
+
+           PERFORM LEER-VENTA
+           PERFORM ACUMULAR-VENTA UNTIL EOF-SWITCH-VENTAS = "S"
+
+           PERFORM LEER-TOTAL
+           PERFORM ACUMULAR-TOTAL UNTIL EOF-SWITCH-TOTAL = "S"
+
+           PERFORM CERRAR-FICHEROS
+           PERFORM MOSTRAR-CUADRE
+
+           STOP RUN.
+
+       ABRIR-FICHEROS.
+           OPEN INPUT VENTAS-SORTED
+           OPEN INPUT TOTAL.
+
+      * Recorre VENTAS_sorted.DAT y recalcula la cantidad y el ingreso
+      * esperados, exactamente con la misma formula que usa
+      * PROCESAR-VENTAS en su parrafo PROCESAR-VENTAS (ACTUAL-INGRESO).
+       LEER-VENTA.
+           READ VENTAS-SORTED INTO REG-VENTAS
+               AT END MOVE "S" TO EOF-SWITCH-VENTAS
+           END-READ.
+
+      * Solo acumula los registros que PROCESAR-VENTAS tambien habria
+      * aceptado (mismos criterios que su parrafo VALIDAR-REGISTRO);
+      * los que esta no acumula van a VENTAS-RECHAZADAS.DAT y tampoco
+      * llegan a TOTAL.DAT, asi que incluirlos aqui produciria un
+      * descuadre falso contra una ejecucion correcta.
+       ACUMULAR-VENTA.
+           PERFORM VALIDAR-VENTA
+           IF REGISTRO-VALIDO-SW = "S"
+               ADD CANT-VENTAS TO ESPERADO-CANTIDAD
+               COMPUTE ESPERADO-INGRESO = ESPERADO-INGRESO +
+                                       (CANT-VENTAS * PRECIO-VENTAS)
+           END-IF
+           PERFORM LEER-VENTA.
+
+       VALIDAR-VENTA.
+           MOVE "S" TO REGISTRO-VALIDO-SW
+
+           IF CODIGO-VENTAS = SPACES
+               MOVE "N" TO REGISTRO-VALIDO-SW
+           END-IF
+
+           IF REGISTRO-VALIDO-SW = "S"
+               IF TIENDA-VENTAS = SPACES
+                   MOVE "N" TO REGISTRO-VALIDO-SW
+               END-IF
+           END-IF
+
+           IF REGISTRO-VALIDO-SW = "S"
+               IF CANT-VENTAS IS NOT NUMERIC OR CANT-VENTAS = ZEROS
+                   MOVE "N" TO REGISTRO-VALIDO-SW
+               END-IF
+           END-IF
+
+           IF REGISTRO-VALIDO-SW = "S"
+               IF PRECIO-VENTAS IS NOT NUMERIC OR PRECIO-VENTAS = ZEROS
+                   MOVE "N" TO REGISTRO-VALIDO-SW
+               END-IF
+           END-IF
+
+           IF REGISTRO-VALIDO-SW = "S"
+               IF FECHA-VENTAS IS NOT NUMERIC OR FECHA-VENTAS = ZEROS
+                   MOVE "N" TO REGISTRO-VALIDO-SW
+               END-IF
+           END-IF.
+
+       LEER-TOTAL.
+           READ TOTAL INTO REG-TOTAL
+               AT END MOVE "S" TO EOF-SWITCH-TOTAL
+           END-READ.
+
+       ACUMULAR-TOTAL.
+           ADD CANTIDAD-TOTAL TO REPORTADO-CANTIDAD
+           ADD INGRESO-TOTAL TO REPORTADO-INGRESO
+           PERFORM LEER-TOTAL.
+
+       CERRAR-FICHEROS.
+           CLOSE VENTAS-SORTED
+           CLOSE TOTAL.
+
+       MOSTRAR-CUADRE.
+           COMPUTE WS-DIF-CANTIDAD = REPORTADO-CANTIDAD -
+                                      ESPERADO-CANTIDAD
+           COMPUTE WS-DIF-INGRESO = REPORTADO-INGRESO -
+                                     ESPERADO-INGRESO
+
+           DISPLAY "------------------------------------------------"
+           DISPLAY "CUADRE VENTAS.DAT / TOTAL.DAT"
+           DISPLAY "CANTIDAD ESPERADA (SEGUN VENTAS)...: "
+                   ESPERADO-CANTIDAD
+           DISPLAY "CANTIDAD EN TOTAL.DAT...............: "
+                   REPORTADO-CANTIDAD
+           DISPLAY "INGRESO ESPERADO (SEGUN VENTAS).....: "
+                   ESPERADO-INGRESO
+           DISPLAY "INGRESO EN TOTAL.DAT.................: "
+                   REPORTADO-INGRESO
+
+           IF WS-DIF-CANTIDAD = ZEROS AND WS-DIF-INGRESO = ZEROS
+               DISPLAY "CUADRE CORRECTO"
+           ELSE
+               DISPLAY "** DESCUADRE DETECTADO **"
+               DISPLAY "DIFERENCIA EN CANTIDAD..............: "
+                       WS-DIF-CANTIDAD
+               DISPLAY "DIFERENCIA EN INGRESO................: "
+                       WS-DIF-INGRESO
+           END-IF
+
+           DISPLAY "------------------------------------------------".
