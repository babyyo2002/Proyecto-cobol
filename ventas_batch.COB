@@ -0,0 +1,45 @@
+      ******************************************************************
+      * Author:Maria Romero
+      * Date:22/01/2025
+      * Purpose: Punto de entrada unico para el cierre de ventas.
+      *    Antes era el operador quien tenia que lanzar un "sort" del
+      *    sistema operativo sobre VENTAS.DAT y despues invocar
+      *    PROCESAR-VENTAS por separado. Desde que PROCESAR-VENTAS
+      *    ordena VENTAS.DAT internamente (parrafo ORDENAR-VENTAS) ya
+      *    no hace falta el paso externo de sort, pero seguia sin
+      *    haber un unico trabajo que lanzar para el cierre nocturno.
+      *    VENTAS-BATCH es ese punto de entrada: simplemente CALLea a
+      *    PROCESAR-VENTAS, que ya se encarga de ordenar y procesar
+      *    VENTAS.DAT de principio a fin.
+      * Mod:22/03/2025 - PROCESAR-VENTAS recibe ahora el punto de
+      *    reinicio (registros ya procesados en un intento anterior,
+      *    segun VENTAS-CHECKPOINT.DAT) como parametro en vez de
+      *    preguntarlo por pantalla, para que este job pueda lanzarse
+      *    desde el planificador sin que nadie tenga que atenderlo. El
+      *    cierre nocturno normal se lanza sin argumentos (punto de
+      *    reinicio cero, ejecucion nueva); una reanudacion manual tras
+      *    un corte se lanza pasando ese valor como argumento.
+      ******************************************************************
+      *                 IDENTIFICATION DIVISION
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENTAS-BATCH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Punto de reinicio a pasar a PROCESAR-VENTAS: cero si el job se
+      * lanza sin argumentos (cierre nocturno normal), o el numero de
+      * registros ya procesados si se pasa como argumento del job (
+      * reanudacion manual tras un corte a mitad de proceso).
+       01 WS-PUNTO-REINICIO-BATCH  PIC 9(9) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-PUNTO-REINICIO-BATCH FROM COMMAND-LINE
+           DISPLAY "INICIANDO CIERRE DE VENTAS"
+           CALL "PROCESAR-VENTAS" USING WS-PUNTO-REINICIO-BATCH
+           DISPLAY "CIERRE DE VENTAS FINALIZADO"
+           STOP RUN.
